@@ -0,0 +1,13 @@
+      ******************************************************************
+      * KRNLCFG.CPY - Shared boot configuration loaded from
+      * runtime.cfg by KRNLSTUB's fopen2, consumed by KERNEL in place
+      * of its compiled-in debug/UART/ATAPI defaults
+      ******************************************************************
+       01  :PREF:-CFG-STATE EXTERNAL.
+           02 :PREF:-CFG-LOADED             PIC X VALUE 'N'.
+           02 :PREF:-CFG-DEBUG               PIC X VALUE 'Q'.
+           02 :PREF:-CFG-UART-PORT           PIC 9(4) VALUE 0.
+           02 :PREF:-CFG-ATAPI-BUS           PIC 9(4) VALUE 0.
+           02 :PREF:-CFG-ATAPI-DRIVE         PIC 9(4) VALUE 0.
+           02 :PREF:-CFG-SKIP-FLOPPY         PIC X VALUE 'N'.
+           02 :PREF:-CFG-SKIP-SB16           PIC X VALUE 'N'.
