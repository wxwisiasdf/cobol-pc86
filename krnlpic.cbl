@@ -0,0 +1,79 @@
+      ******************************************************************
+      * KRNLPIC - 8259 Programmable Interrupt Controller driver
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KRNLPIC.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY "krnlhwio.cpy" REPLACING ==:PREF:== BY WS.
+       LINKAGE SECTION.
+       PROCEDURE DIVISION.
+           PERFORM PIC-INIT.
+           GOBACK.
+      * Remap the master/slave 8259 pair off the BIOS' default vectors
+      * (which collide with CPU exceptions) and onto 20H/28H, the way
+      * every real-mode PIC driver does it, then mask every line except
+      * IRQ1 (the keyboard) since that's the only device we service
+       PIC-INIT.
+      * ICW1: edge triggered, cascade mode, ICW4 will follow
+           MOVE H'20' TO WS-HWIO-PORT.
+           MOVE H'11' TO WS-HWIO-DATA.
+           SET WS-HWIO-SIZE-8 TO TRUE.
+           SET WS-HWIO-MODE-OUT TO TRUE.
+           CALL "KRNLHWIO" USING WS-HWIO END-CALL.
+           MOVE H'A0' TO WS-HWIO-PORT.
+           MOVE H'11' TO WS-HWIO-DATA.
+           SET WS-HWIO-SIZE-8 TO TRUE.
+           SET WS-HWIO-MODE-OUT TO TRUE.
+           CALL "KRNLHWIO" USING WS-HWIO END-CALL.
+      * ICW2: interrupt vector offsets - master gets 20H, slave gets 28H
+           MOVE H'21' TO WS-HWIO-PORT.
+           MOVE H'20' TO WS-HWIO-DATA.
+           SET WS-HWIO-SIZE-8 TO TRUE.
+           SET WS-HWIO-MODE-OUT TO TRUE.
+           CALL "KRNLHWIO" USING WS-HWIO END-CALL.
+           MOVE H'A1' TO WS-HWIO-PORT.
+           MOVE H'28' TO WS-HWIO-DATA.
+           SET WS-HWIO-SIZE-8 TO TRUE.
+           SET WS-HWIO-MODE-OUT TO TRUE.
+           CALL "KRNLHWIO" USING WS-HWIO END-CALL.
+      * ICW3: tell master there's a slave on IRQ2, tell slave its
+      * cascade identity
+           MOVE H'21' TO WS-HWIO-PORT.
+           MOVE H'04' TO WS-HWIO-DATA.
+           SET WS-HWIO-SIZE-8 TO TRUE.
+           SET WS-HWIO-MODE-OUT TO TRUE.
+           CALL "KRNLHWIO" USING WS-HWIO END-CALL.
+           MOVE H'A1' TO WS-HWIO-PORT.
+           MOVE H'02' TO WS-HWIO-DATA.
+           SET WS-HWIO-SIZE-8 TO TRUE.
+           SET WS-HWIO-MODE-OUT TO TRUE.
+           CALL "KRNLHWIO" USING WS-HWIO END-CALL.
+      * ICW4: 8086/88 mode
+           MOVE H'21' TO WS-HWIO-PORT.
+           MOVE H'01' TO WS-HWIO-DATA.
+           SET WS-HWIO-SIZE-8 TO TRUE.
+           SET WS-HWIO-MODE-OUT TO TRUE.
+           CALL "KRNLHWIO" USING WS-HWIO END-CALL.
+           MOVE H'A1' TO WS-HWIO-PORT.
+           MOVE H'01' TO WS-HWIO-DATA.
+           SET WS-HWIO-SIZE-8 TO TRUE.
+           SET WS-HWIO-MODE-OUT TO TRUE.
+           CALL "KRNLHWIO" USING WS-HWIO END-CALL.
+      * OCW1: mask every line except IRQ1 on the master, mask the
+      * slave entirely since nothing uses it yet
+           MOVE H'21' TO WS-HWIO-PORT.
+           MOVE H'FD' TO WS-HWIO-DATA.
+           SET WS-HWIO-SIZE-8 TO TRUE.
+           SET WS-HWIO-MODE-OUT TO TRUE.
+           CALL "KRNLHWIO" USING WS-HWIO END-CALL.
+           MOVE H'A1' TO WS-HWIO-PORT.
+           MOVE H'FF' TO WS-HWIO-DATA.
+           SET WS-HWIO-SIZE-8 TO TRUE.
+           SET WS-HWIO-MODE-OUT TO TRUE.
+           CALL "KRNLHWIO" USING WS-HWIO END-CALL.
+           DISPLAY "PIC initialized, IRQ1 unmasked" END-DISPLAY.
+       END PROGRAM KRNLPIC.
