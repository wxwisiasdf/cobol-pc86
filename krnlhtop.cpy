@@ -0,0 +1,7 @@
+      ******************************************************************
+      * KRNLHTOP.CPY - Request/response record for HTOPRINT
+      ******************************************************************
+       01  :PREF:-HTOP.
+           02 :PREF:-HTOP-INLEN                             PIC 9(4).
+           02 :PREF:-HTOP-INSTR                             PIC X(256).
+           02 :PREF:-HTOP-OUTSTR                            PIC X(512).
