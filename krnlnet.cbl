@@ -0,0 +1,77 @@
+      ******************************************************************
+      * KRNLNET - Remote console transport
+      *
+      * There is no NIC driver in this kernel (see the capability
+      * registry in KRNLCAPS) -- PCI-FIND-DEVICE only tells the
+      * operator whether a card is present, it doesn't talk to one.
+      * Until that exists, "remote console" means a line-oriented
+      * console tunnelled over the same UART the boot trace already
+      * uses, one byte at a time through KRNLUART. A real line on the
+      * other end echoes back; with nothing attached, NET-RECV-LINE
+      * simply times out the way KRNLUART already times out on an
+      * idle port, and KRNLNET reports that honestly as NO-REPLY
+      * rather than pretending a link exists.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KRNLNET.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY "krnluart.cpy" REPLACING ==:PREF:== BY WS.
+       01  WS-IDX PIC 9(4).
+       01  WS-LEN PIC 9(4).
+       01  WS-CHAR PIC X.
+       LINKAGE SECTION.
+       COPY "krnlnet.cpy" REPLACING ==:PREF:== BY L.
+       PROCEDURE DIVISION USING L-NET.
+           SET L-NET-OK TO TRUE.
+           EVALUATE TRUE
+               WHEN L-NET-OP-SEND PERFORM NET-SEND-LINE
+               WHEN L-NET-OP-RECV PERFORM NET-RECV-LINE
+               WHEN OTHER SET L-NET-FAIL TO TRUE
+           END-EVALUATE.
+           GOBACK.
+      * Push L-NET-LINE out byte by byte, terminated with CR/LF, the
+      * same way KRNLHWIO mirrors its trace lines over the UART
+       NET-SEND-LINE.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(L-NET-LINE)) TO WS-LEN.
+           MOVE L-NET-PORT TO WS-UART-PORT.
+           SET WS-UART-OP-SEND TO TRUE.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-LEN
+               COMPUTE WS-UART-DATA =
+                   FUNCTION ORD(L-NET-LINE(WS-IDX:1)) - 1
+               END-COMPUTE
+               CALL "KRNLUART" USING WS-UART END-CALL
+           END-PERFORM.
+           MOVE 13 TO WS-UART-DATA.
+           CALL "KRNLUART" USING WS-UART END-CALL.
+           MOVE 10 TO WS-UART-DATA.
+           CALL "KRNLUART" USING WS-UART END-CALL.
+      * Pull back a reply line one byte at a time until CR, the buffer
+      * fills, or KRNLUART times out waiting for the first byte -- a
+      * first-byte timeout means nothing answered, not a transport
+      * error, so it is reported as NO-REPLY rather than FAIL
+       NET-RECV-LINE.
+           MOVE SPACES TO L-NET-LINE.
+           MOVE L-NET-PORT TO WS-UART-PORT.
+           SET WS-UART-OP-RECV TO TRUE.
+           CALL "KRNLUART" USING WS-UART END-CALL.
+           IF WS-UART-FAIL
+               SET L-NET-NO-REPLY TO TRUE
+               MOVE "(no reply - link not connected)" TO L-NET-LINE
+           ELSE
+               MOVE 1 TO WS-IDX
+               PERFORM UNTIL WS-UART-DATA = 13 OR WS-IDX > 40
+                   MOVE FUNCTION CHAR(WS-UART-DATA + 1) TO WS-CHAR
+                   MOVE WS-CHAR TO L-NET-LINE(WS-IDX:1)
+                   ADD 1 TO WS-IDX
+                   SET WS-UART-OP-RECV TO TRUE
+                   CALL "KRNLUART" USING WS-UART END-CALL
+                   IF WS-UART-FAIL
+                       MOVE 41 TO WS-IDX
+                   END-IF
+               END-PERFORM
+           END-IF.
+       END PROGRAM KRNLNET.
