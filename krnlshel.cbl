@@ -6,14 +6,26 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
+           CRT STATUS IS WS-EXCEPTION-STATUS.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        COPY "krnlhwio.cpy" REPLACING ==:PREF:== BY WS.
+       COPY "krnlnet.cpy" REPLACING ==:PREF:== BY WS.
+       COPY "krnlcfg.cpy" REPLACING ==:PREF:== BY WS.
+       01  WS-EXCEPTION-STATUS PIC X(4).
        01  WS-REPLY PIC X.
        01  WS-TMP PIC 9(8).
+       01  WS-RESULT PIC 9(18).
+       01  WS-BURST-IDX PIC 9(4).
+       01  WS-NET-REPLY PIC X(40).
+       01  WS-LTDL-MODNAME PIC X(40).
+       01  WS-LTDL-SYM PIC X(40).
+       01  WS-LTDL-RESOLVED PIC X(40).
+       01  WS-LTDL-HANDLE USAGE BINARY-LONG.
        01  SHELL-DATA.
            02 SHELL-OPNAME PIC A(20).
        LINKAGE SECTION.
+       01  L-SHELL-REQUEST PIC X(10).
        SCREEN SECTION.
        01  SHELL-PROMPT.
            02 VALUE "KINNOWOS (C) 2022-2023" BLANK SCREEN LINE 1 COL 1.
@@ -25,25 +37,146 @@
            02 SH-T1 LINE 4 COL 15 PIC 9(8)
            USING WS-HWIO-PORT.
            02 VALUE "IO-DATA:" LINE 5 COL 1.
-           02 SH-T2 LINE 5 COL 15 PIC 9(8)
+           02 SH-T2 LINE 5 COL 15 PIC 9(18)
            USING WS-HWIO-DATA.
            02 VALUE "WS-TMP:" LINE 6 COL 1.
            02 SH-T3 LINE 6 COL 15 PIC 9(8)
            USING WS-TMP.
-           02 VALUE "UART-PORT:" LINE 7 COL 1.
-           02 SH-T2 LINE 7 COL 15 PIC 9(4)
-           USING WS-HWIO-PORT.
+           02 VALUE "Result:" LINE 7 COL 1.
+           02 SH-T4 LINE 7 COL 15 PIC 9(18)
+           USING WS-RESULT.
+           02 VALUE "Net reply:" LINE 8 COL 1.
+           02 SH-T5 LINE 8 COL 15 PIC X(40)
+           USING WS-NET-REPLY.
            02 VALUE "OUT8 = Perform an IO operation" LINE 20 COL 1.
-           02 VALUE "OUT16, OUT32, IN8, IN16, IN32" LINE 21 COL 1.
-       PROCEDURE DIVISION.
+           02 VALUE "OUT16, OUT32, OUT64, IN8, IN16, IN32, IN64" LINE 21
+           COL 1.
+           02 VALUE "PS2TEST, ATAPIDUMP, OUTBURST, INBURST, CAPS," LINE
+           22 COL 1.
+           02 VALUE "NETECHO" LINE 23 COL 1.
+           02 VALUE "(WS-TMP = burst count)" LINE 24 COL 1.
+       PROCEDURE DIVISION USING L-SHELL-REQUEST.
+           MOVE SPACES TO L-SHELL-REQUEST.
            MOVE SPACE TO WS-REPLY.
            PERFORM UNTIL WS-REPLY = 'X'
                ACCEPT SHELL-PROMPT END-ACCEPT
+               PERFORM SHELL-ERROR
                EVALUATE SHELL-OPNAME
                    WHEN "EXIT" MOVE 'X' TO WS-REPLY
+                   WHEN "PS2TEST" CALL "KRNLPS2C" END-CALL
+                   WHEN "ATAPIDUMP"
+                       MOVE "ATAPIDUMP" TO L-SHELL-REQUEST
+                       MOVE 'X' TO WS-REPLY
+                   WHEN "CAPS"
+                       MOVE "CAPS" TO L-SHELL-REQUEST
+                       MOVE 'X' TO WS-REPLY
+                   WHEN "NETECHO"
+      * Reach KRNLNET through the dynamic loader instead of a literal
+      * CALL, the way a real driver module would be opened at runtime
+                       MOVE SPACES TO WS-LTDL-MODNAME
+                       MOVE "KRNLNET" TO WS-LTDL-MODNAME
+                       CALL "lt_dlopen" USING WS-LTDL-MODNAME
+                           RETURNING WS-LTDL-HANDLE
+                       END-CALL
+                       MOVE SPACES TO WS-LTDL-SYM
+                       MOVE "KRNLNET" TO WS-LTDL-SYM
+                       CALL "lt_dlsym" USING BY VALUE WS-LTDL-HANDLE
+                           BY REFERENCE WS-LTDL-SYM
+                           BY REFERENCE WS-LTDL-RESOLVED
+                       END-CALL
+                       IF WS-CFG-UART-PORT NOT = 0
+                           MOVE WS-CFG-UART-PORT TO WS-NET-PORT
+                       ELSE
+                           MOVE H'3F8' TO WS-NET-PORT
+                       END-IF
+                       MOVE "KINNOWOS remote console test"
+                           TO WS-NET-LINE
+                       SET WS-NET-OP-SEND TO TRUE
+                       CALL WS-LTDL-RESOLVED USING WS-NET END-CALL
+                       IF WS-CFG-UART-PORT NOT = 0
+                           MOVE WS-CFG-UART-PORT TO WS-NET-PORT
+                       ELSE
+                           MOVE H'3F8' TO WS-NET-PORT
+                       END-IF
+                       SET WS-NET-OP-RECV TO TRUE
+                       CALL WS-LTDL-RESOLVED USING WS-NET END-CALL
+                       MOVE WS-NET-LINE TO WS-NET-REPLY
+                       CALL "lt_dlclose" USING BY VALUE WS-LTDL-HANDLE
+                           END-CALL
+                   WHEN "OUT8"
+                       SET WS-HWIO-SIZE-8 TO TRUE
+                       SET WS-HWIO-MODE-OUT TO TRUE
+                       CALL "KRNLHWIO" USING WS-HWIO END-CALL
+                       MOVE 0 TO WS-RESULT
+                   WHEN "OUT16"
+                       SET WS-HWIO-SIZE-16 TO TRUE
+                       SET WS-HWIO-MODE-OUT TO TRUE
+                       CALL "KRNLHWIO" USING WS-HWIO END-CALL
+                       MOVE 0 TO WS-RESULT
+                   WHEN "OUT32"
+                       SET WS-HWIO-SIZE-32 TO TRUE
+                       SET WS-HWIO-MODE-OUT TO TRUE
+                       CALL "KRNLHWIO" USING WS-HWIO END-CALL
+                       MOVE 0 TO WS-RESULT
+                   WHEN "OUT64"
+                       SET WS-HWIO-SIZE-64 TO TRUE
+                       SET WS-HWIO-MODE-OUT TO TRUE
+                       CALL "KRNLHWIO" USING WS-HWIO END-CALL
+                       MOVE 0 TO WS-RESULT
+                   WHEN "IN8"
+                       SET WS-HWIO-SIZE-8 TO TRUE
+                       SET WS-HWIO-MODE-IN TO TRUE
+                       CALL "KRNLHWIO" USING WS-HWIO END-CALL
+                       MOVE WS-HWIO-DATA TO WS-RESULT
+                   WHEN "IN16"
+                       SET WS-HWIO-SIZE-16 TO TRUE
+                       SET WS-HWIO-MODE-IN TO TRUE
+                       CALL "KRNLHWIO" USING WS-HWIO END-CALL
+                       MOVE WS-HWIO-DATA TO WS-RESULT
+                   WHEN "IN32"
+                       SET WS-HWIO-SIZE-32 TO TRUE
+                       SET WS-HWIO-MODE-IN TO TRUE
+                       CALL "KRNLHWIO" USING WS-HWIO END-CALL
+                       MOVE WS-HWIO-DATA TO WS-RESULT
+                   WHEN "IN64"
+                       SET WS-HWIO-SIZE-64 TO TRUE
+                       SET WS-HWIO-MODE-IN TO TRUE
+                       CALL "KRNLHWIO" USING WS-HWIO END-CALL
+                       MOVE WS-HWIO-DATA TO WS-RESULT
+                   WHEN "OUTBURST"
+                       MOVE WS-TMP TO WS-HWIO-COUNT
+                       PERFORM VARYING WS-BURST-IDX FROM 1 BY 1
+                           UNTIL WS-BURST-IDX > WS-HWIO-COUNT
+                           MOVE WS-HWIO-DATA
+                               TO WS-HWIO-BUFFER-ENTRY(WS-BURST-IDX)
+                       END-PERFORM
+                       SET WS-HWIO-BURST-YES TO TRUE
+                       SET WS-HWIO-MODE-OUT TO TRUE
+                       CALL "KRNLHWIO" USING WS-HWIO END-CALL
+                       SET WS-HWIO-BURST-NO TO TRUE
+                       MOVE 0 TO WS-RESULT
+                   WHEN "INBURST"
+                       MOVE WS-TMP TO WS-HWIO-COUNT
+                       SET WS-HWIO-BURST-YES TO TRUE
+                       SET WS-HWIO-MODE-IN TO TRUE
+                       CALL "KRNLHWIO" USING WS-HWIO END-CALL
+                       SET WS-HWIO-BURST-NO TO TRUE
+                       MOVE WS-HWIO-BUFFER-ENTRY(WS-HWIO-COUNT)
+                           TO WS-RESULT
                END-EVALUATE
                MOVE SPACES TO SHELL-OPNAME
            END-PERFORM.
            MOVE SPACE TO WS-REPLY.
            GOBACK.
+      * Report a CRT exception without tearing down the session -- a
+      * mistyped key or an out-of-range field on SHELL-PROMPT just
+      * flashes the status code and returns to the prompt we were on.
+       SHELL-ERROR.
+           ACCEPT WS-EXCEPTION-STATUS FROM EXCEPTION STATUS END-ACCEPT.
+           IF WS-EXCEPTION-STATUS NOT EQUAL "1000"
+               DISPLAY "." BLANK LINE AT LINE 25 COL 1
+               WITH BACKGROUND-COLOR 4 END-DISPLAY
+               DISPLAY WS-EXCEPTION-STATUS AT LINE 25 COL 1
+               WITH BACKGROUND-COLOR 4 END-DISPLAY
+           END-IF.
        END PROGRAM KRNLSHEL.
