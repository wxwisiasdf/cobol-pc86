@@ -1,6 +1,94 @@
       ******************************************************************
-      * KRNLLTDL - Kernel linker dynamic library stubs
+      * KRNLLTDL - Kernel dynamic module loader
+      *
+      * COBOL has no real dlopen()/dlsym(): a "module" here is just
+      * another PROGRAM-ID, and the only true dynamic-loading primitive
+      * the language gives us is CALL-by-content of a data item holding
+      * a program name. KRNLLTDL's job is therefore bookkeeping around
+      * that: a small open-module table with reference counting so
+      * repeated opens/closes of the same module behave like the real
+      * libltdl, plus an init refcount so nested lt_dlinit/lt_dlexit
+      * pairs behave correctly. lt_dlsym hands back the module's own
+      * name as its one resolvable "symbol" (COBOL has no separate
+      * per-symbol namespace inside a PROGRAM-ID) for the caller to
+      * CALL directly with whatever arguments that module expects -
+      * KRNLLTDL never invokes a loaded module itself, since it has no
+      * way to know the correct LINKAGE SECTION for an arbitrary name
       ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. lt_dlopen.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY "krnlltdl.cpy" REPLACING ==:PREF:== BY WS.
+       01  WS-FREE-SLOT PIC 9(4) USAGE COMP VALUE 0.
+       01  WS-X PIC 9(4) USAGE COMP.
+       LINKAGE SECTION.
+       01  L-NAME PIC X(40).
+       01  L-HANDLE USAGE BINARY-LONG.
+       PROCEDURE DIVISION USING BY REFERENCE L-NAME
+           RETURNING L-HANDLE.
+           MOVE 0 TO L-HANDLE.
+           MOVE 0 TO WS-FREE-SLOT.
+           PERFORM VARYING WS-X FROM 1 BY 1
+               UNTIL WS-X > WS-LTDL-MAX OR L-HANDLE NOT = 0
+               IF WS-LTDL-REFCOUNT(WS-X) > 0
+                   AND WS-LTDL-NAME(WS-X) = L-NAME
+                   ADD 1 TO WS-LTDL-REFCOUNT(WS-X) END-ADD
+                   MOVE WS-X TO L-HANDLE
+               END-IF
+               IF WS-LTDL-REFCOUNT(WS-X) = 0 AND WS-FREE-SLOT = 0
+                   MOVE WS-X TO WS-FREE-SLOT
+               END-IF
+           END-PERFORM.
+           IF L-HANDLE = 0
+               IF WS-FREE-SLOT = 0
+                   MOVE -1 TO RETURN-CODE
+               ELSE
+                   MOVE L-NAME TO WS-LTDL-NAME(WS-FREE-SLOT)
+                   MOVE 1 TO WS-LTDL-REFCOUNT(WS-FREE-SLOT)
+                   MOVE WS-FREE-SLOT TO L-HANDLE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           GOBACK.
+       END PROGRAM lt_dlopen.
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. lt_dlsym.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY "krnlltdl.cpy" REPLACING ==:PREF:== BY WS.
+       LINKAGE SECTION.
+       01  L-HANDLE USAGE BINARY-LONG.
+       01  L-SYMBOL PIC X(40).
+       01  L-RESOLVED PIC X(40).
+      * GnuCOBOL's RETURNING clause is only implemented for numeric and
+      * pointer items, so the resolved symbol comes back through a
+      * third BY REFERENCE parameter instead
+       PROCEDURE DIVISION USING BY VALUE L-HANDLE BY REFERENCE L-SYMBOL
+           BY REFERENCE L-RESOLVED.
+           MOVE SPACES TO L-RESOLVED.
+           IF L-HANDLE < 1 OR L-HANDLE > WS-LTDL-MAX
+               MOVE -1 TO RETURN-CODE
+           ELSE
+               IF WS-LTDL-REFCOUNT(L-HANDLE) = 0
+                   MOVE -1 TO RETURN-CODE
+               ELSE
+                   MOVE WS-LTDL-NAME(L-HANDLE) TO L-RESOLVED
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
+           GOBACK.
+       END PROGRAM lt_dlsym.
+      *-----------------------------------------------------------------
        IDENTIFICATION DIVISION.
        PROGRAM-ID. lt_dlclose.
        ENVIRONMENT DIVISION.
@@ -8,9 +96,24 @@
        SPECIAL-NAMES.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       COPY "krnlltdl.cpy" REPLACING ==:PREF:== BY WS.
        LINKAGE SECTION.
-       PROCEDURE DIVISION.
-           MOVE 0 TO RETURN-CODE.
+       01  L-HANDLE USAGE BINARY-LONG.
+       PROCEDURE DIVISION USING BY VALUE L-HANDLE.
+           IF L-HANDLE < 1 OR L-HANDLE > WS-LTDL-MAX
+               MOVE -1 TO RETURN-CODE
+           ELSE
+               IF WS-LTDL-REFCOUNT(L-HANDLE) = 0
+                   MOVE -1 TO RETURN-CODE
+               ELSE
+                   SUBTRACT 1 FROM WS-LTDL-REFCOUNT(L-HANDLE)
+                   END-SUBTRACT
+                   IF WS-LTDL-REFCOUNT(L-HANDLE) = 0
+                       MOVE SPACES TO WS-LTDL-NAME(L-HANDLE)
+                   END-IF
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
            GOBACK.
        END PROGRAM lt_dlclose.
       *-----------------------------------------------------------------
@@ -21,8 +124,10 @@
        SPECIAL-NAMES.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       LINKAGE SECTION.
+       COPY "krnlltdl.cpy" REPLACING ==:PREF:== BY WS.
        PROCEDURE DIVISION.
+      * Refcounted the way real libltdl's lt_dlinit/lt_dlexit pairs are
+           ADD 1 TO WS-LTDL-INIT-COUNT END-ADD.
            MOVE 0 TO RETURN-CODE.
            GOBACK.
        END PROGRAM lt_dlinit.
@@ -34,9 +139,22 @@
        SPECIAL-NAMES.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       LINKAGE SECTION.
+       COPY "krnlltdl.cpy" REPLACING ==:PREF:== BY WS.
+       01  WS-X PIC 9(4) USAGE COMP.
        PROCEDURE DIVISION.
-           MOVE 0 TO RETURN-CODE.
+           IF WS-LTDL-INIT-COUNT = 0
+               MOVE -1 TO RETURN-CODE
+           ELSE
+               SUBTRACT 1 FROM WS-LTDL-INIT-COUNT END-SUBTRACT
+               IF WS-LTDL-INIT-COUNT = 0
+                   PERFORM VARYING WS-X FROM 1 BY 1
+                       UNTIL WS-X > WS-LTDL-MAX
+                       MOVE 0 TO WS-LTDL-REFCOUNT(WS-X)
+                       MOVE SPACES TO WS-LTDL-NAME(WS-X)
+                   END-PERFORM
+               END-IF
+               MOVE 0 TO RETURN-CODE
+           END-IF.
            GOBACK.
        END PROGRAM lt_dlexit.
       *-----------------------------------------------------------------
