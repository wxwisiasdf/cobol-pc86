@@ -9,8 +9,79 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            CRT STATUS IS WS-EXCEPTION-STATUS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * On-disk directory table backing FILE-CREATE/OPEN/READ/WRITE/
+      * DELETE, keyed by FILE-DIR-NAME/FILE-DIR-EXT.  This is the
+      * persistent "FAT" for KINNOWOS files.
+           SELECT OPTIONAL FILE-DIR-FILE ASSIGN TO "KINNOFAT.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FILE-DIR-KEY
+           FILE STATUS IS WS-FILE-DIR-STATUS.
+      * Single-record store holding the next free sector to hand out
+      * to FILE-CREATE.
+           SELECT OPTIONAL FILE-ALLOC-FILE ASSIGN TO "KINNOFAT.ALO"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-ALLOC-STATUS.
+      * Content store: one record per allocated sector, keyed by
+      * absolute sector number.  FILE-READ/FILE-WRITE walk a file's
+      * sectors through here once FILE-OPEN has positioned it.
+           SELECT OPTIONAL FILE-BLOCK-FILE ASSIGN TO "KINNOFAT.BLK"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FILE-BLOCK-SECT
+           FILE STATUS IS WS-FILE-BLOCK-STATUS.
+      * Append-only record of what the operator did this session and
+      * every session before it, one line per menu/shell action with
+      * its boot-clock timestamp.
+           SELECT OPTIONAL SESSION-LOG-FILE ASSIGN TO "KINNOLOG.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-SESSION-LOG-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  FILE-DIR-FILE.
+       01  FILE-DIR-REC.
+           02 FILE-DIR-KEY.
+               05 FILE-DIR-NAME                             PIC X(24).
+               05 FILE-DIR-EXT                               PIC X(3).
+           02 FILE-DIR-CYL                                  PIC 9(4).
+           02 FILE-DIR-SECT                                 PIC 9(4).
+           02 FILE-DIR-NUMSECT                              PIC 9(4).
+           02 FILE-DIR-CREAT-TIME.
+               05 FILE-DIR-CREAT-TIME-HOUR                   PIC 9(2).
+               05 FILE-DIR-CREAT-TIME-SECOND                 PIC 9(2).
+               05 FILE-DIR-CREAT-TIME-MINUTE                 PIC 9(2).
+               05 FILE-DIR-CREAT-TIME-DAY                    PIC 9(2).
+               05 FILE-DIR-CREAT-TIME-MONTH                  PIC 9(2).
+               05 FILE-DIR-CREAT-TIME-YEAR                   PIC 9(4).
+           02 FILE-DIR-RECLEN                                PIC 9(4).
+           02 FILE-DIR-NUMRECS                               PIC 9(4).
+           02 FILE-DIR-DELETED                               PIC X
+           VALUE 'N'.
+       FD  FILE-ALLOC-FILE.
+       01  FILE-ALLOC-REC                                    PIC 9(8).
+       FD  FILE-BLOCK-FILE.
+       01  FILE-BLOCK-REC.
+           02 FILE-BLOCK-SECT                                PIC 9(8).
+           02 FILE-BLOCK-DATA                               PIC X(2048).
+       FD  SESSION-LOG-FILE.
+       01  SESSION-LOG-REC                                   PIC X(80).
        WORKING-STORAGE SECTION.
+       01  WS-FILE-DIR-STATUS                                PIC XX.
+       01  WS-FILE-ALLOC-STATUS                              PIC XX.
+       01  WS-FILE-BLOCK-STATUS                              PIC XX.
+       01  WS-SESSION-LOG-STATUS                              PIC XX.
+       01  WS-LOG-ACTION                                      PIC X(40).
+       01  WS-FILE-NEXT-SECT                                 PIC 9(8).
+       01  WS-FILE-NEEDSECT                                  PIC 9(8).
+       01  WS-FILE-CUR-SECT                                  PIC 9(8).
+       01  WS-FILE-STATUS                                    PIC 9.
+           88 FILE-OP-OK                                     VALUE 0.
+           88 FILE-OP-EXISTS                                 VALUE 1.
+           88 FILE-OP-NOTFOUND                                VALUE 2.
+           88 FILE-OP-EOF                                    VALUE 3.
+           88 FILE-OP-ERROR                                  VALUE 9.
        01  WS-END                                          PIC A(1).
        01  WS-EXCEPTION-STATUS                             PIC X(4).
        01  WS-RESIDUE                                      PIC 9(8).
@@ -26,7 +97,55 @@
        01  WS-LOOP                                         PIC 9(8).
        01  WS-TMP                                          PIC 9(8).
        01  WS-TMP2                                         PIC 9(8).
+      * Nibble lookup tables for BITWISE-AND/BITWISE-OR: built once by
+      * INIT-BITWISE-TABLES, then every AND/OR only costs 8 table hits
+      * (one per nibble of a 32-bit value) instead of 32 DIVIDEs.
+       01  WS-BW-TABLES-BUILT                               PIC A
+           VALUE 'N'.
+       01  WS-BW-AND-TABLE.
+           02 WS-BW-AND-ENTRY                               PIC 9(2)
+              OCCURS 256 TIMES.
+       01  WS-BW-OR-TABLE.
+           02 WS-BW-OR-ENTRY                                PIC 9(2)
+              OCCURS 256 TIMES.
+       01  WS-BW-VAL1                                       PIC 9(8).
+       01  WS-BW-VAL2                                       PIC 9(8).
+       01  WS-BW-NIB1                                       PIC 9(4).
+       01  WS-BW-NIB2                                       PIC 9(4).
+       01  WS-BW-PLACE                                      PIC 9(8).
+       01  WS-BW-IDX                                        PIC 9(4).
+       01  WS-BW-I                                          PIC 9(4).
+       01  WS-BW-J                                          PIC 9(4).
+       01  WS-BW-TV1                                        PIC 9(4).
+       01  WS-BW-TV2                                        PIC 9(4).
+       01  WS-BW-TB1                                        PIC 9(4).
+       01  WS-BW-TB2                                        PIC 9(4).
+       01  WS-BW-TBIT                                       PIC 9(4).
+       01  WS-BW-TAND                                       PIC 9(4).
+       01  WS-BW-TOR                                        PIC 9(4).
        01  WS-DEBUG                                        PIC A.
+           88 DEBUG-QUIET                                  VALUE 'Q'.
+           88 DEBUG-VERBOSE                                VALUE 'V'.
+           88 DEBUG-FULL                                   VALUE 'F'.
+           88 DEBUG-HANG-ENABLED                           VALUE 'A'.
+       01  WS-DEBUG-HANG-REQUESTED                         PIC A
+           VALUE 'N'.
+       01  WS-DEBUG-DEFAULT                                PIC A
+           VALUE 'Q'.
+       COPY "krnlcfg.cpy" REPLACING ==:PREF:== BY WS.
+       01  WS-CFG-FILENAME                                 PIC X(20)
+           VALUE "./runtime.cfg".
+       01  WS-CFG-MODE                                     PIC X(20)
+           VALUE "r".
+       01  WS-CFG-RESULT                                   PIC 9(4).
+      * Set 'Y' by a SKIPFLOPPY/SKIPSB16 runtime.cfg key to skip probing
+      * hardware that isn't there -- useful on machines/emulators with
+      * no floppy controller or no Sound Blaster, where the probes only
+      * waste boot time
+       01  WS-BOOT-SKIP-FLOPPY                             PIC A
+           VALUE 'N'.
+       01  WS-BOOT-SKIP-SB16                                PIC A
+           VALUE 'N'.
        01  WS-PTR                                          USAGE IS
            POINTER.
        01  I                                               PIC S9(8)
@@ -41,6 +160,7 @@
        01  WS-INSTR                                        PIC X(8).
        01  WS-OUTSTR                                       PIC X(16).
        01  WS-REPLY                                        PIC X.
+       01  WS-SHELL-REQUEST                                PIC X(10).
        01  WS-TIMEOUT                                      PIC 9(4).
        01  IO-PORT                                         USAGE IS
            BINARY-SHORT UNSIGNED.
@@ -59,6 +179,14 @@
        01  UART-DATA.
       ******************************************************************
            02 UART-PORT                                    PIC 9(4).
+       COPY "krnluart.cpy" REPLACING ==:PREF:== BY WS.
+      * Scratch fields for mirroring DEBUG-PRINT-OUT/IN out over the
+      * serial port a character at a time once the UART is up
+       01  WS-TRACE-PORT                                   PIC 9(5).
+       01  WS-TRACE-DATA                                   PIC 9(10).
+       01  WS-TRACE-LINE                                   PIC X(80).
+       01  WS-TRACE-LEN                                    PIC 9(4).
+       01  WS-TRACE-IDX                                    PIC 9(4).
       ******************************************************************
        01  SB16-DATA.
       ******************************************************************
@@ -73,6 +201,13 @@
            02 PCI-OFFSET                                   PIC 9(8).
            02 PCI-ADDRESS                                  PIC 9(16).
            02 PCI-DATA                                     PIC 9(8).
+           02 PCI-VENDOR-ID                                PIC 9(8).
+           02 PCI-DEVICE-ID                                PIC 9(8).
+           02 PCI-FIND-VENDOR                              PIC 9(8).
+           02 PCI-FIND-DEVID                               PIC 9(8).
+           02 PCI-FOUND-FLAG                                PIC A
+           VALUE 'N'.
+              88 PCI-DEVICE-FOUND                          VALUE 'Y'.
       ******************************************************************
        01  FLOPPY-DATA.
       ******************************************************************
@@ -86,15 +221,36 @@
            02 ATAPI-SIZE                                   PIC 9(4).
            02 ATAPI-STATUS                                 PIC 9(8).
            02 ATAPI-LBA                                    PIC 9(8).
+           02 ATAPI-NUMSECT                                PIC 9(4)
+           VALUE 1.
+           02 ATAPI-MAXSECT                                PIC 9(4)
+           VALUE 32.
+           02 ATAPI-SECTIDX                                PIC 9(4).
+           02 ATAPI-WORDIDX                                PIC 9(4).
+           02 ATAPI-BYTEOFS                                PIC 9(8).
            02 ATAPI-CMD-SIZE                               PIC 9(8).
            02 ATAPI-CMD                                    PIC X(32).
            02 ATAPI-BUF                                    PIC X(2048).
+           02 ATAPI-BUFS                                   PIC X(2048)
+           OCCURS 32 TIMES INDEXED BY ATAPI-BUFX.
+           02 ATAPI-BYTE-HI                                PIC 9(3).
+           02 ATAPI-BYTE-LO                                PIC 9(3).
+           02 ATAPI-CHAR-HI                                PIC X.
+           02 ATAPI-CHAR-LO                                PIC X.
            02 ATAPI-FIRST-BUS                              PIC 9(4)
            VALUE H'1F0'.
            02 ATAPI-SECOND-BUS                             PIC 9(4)
            VALUE H'170'.
            02 ATAPI-DRIVE-MASTER                           PIC 9(4)
            VALUE H'A0'.
+           02 ATAPI-RETRY-COUNT                            PIC 9(2).
+           02 ATAPI-MAX-RETRIES                            PIC 9(2)
+           VALUE 3.
+           02 ATAPI-TIMEOUT-BASE                           PIC 9(4)
+           VALUE 5.
+           02 ATAPI-ERR-FLAG                                PIC A
+           VALUE 'N'.
+              88 ATAPI-NOT-READY                           VALUE 'Y'.
       ******************************************************************
        01  FILE-DATA.
       ******************************************************************
@@ -112,10 +268,67 @@
                05 FILE-CREAT-TIME-YEAR                     PIC 9(4).
            02 FILE-RECLEN                                  PIC 9(4).
            02 FILE-NUMRECS                                 PIC 9(4).
+           02 FILE-NUMSECT                                 PIC 9(4).
+           02 FILE-BUF                                     PIC X(2048).
       ******************************************************************
        01  MEM-DATA.
       ******************************************************************
-           02 MEM-FREE-BYTES                               PIC 9(4).
+           02 MEM-FREE-BYTES                               PIC 9(10).
+           02 MEM-EXT-KB-LOW                                PIC 9(4).
+           02 MEM-EXT-KB-HIGH                                PIC 9(4).
+           02 MEM-EXT-KB                                   PIC 9(5).
+           02 MEM-EXT2-64K-LOW                              PIC 9(4).
+           02 MEM-EXT2-64K-HIGH                             PIC 9(4).
+           02 MEM-EXT2-64K                                  PIC 9(5).
+      ******************************************************************
+       01  RTC-DATA.
+      ******************************************************************
+           02 RTC-REG-RAW                                  PIC 9(4).
+           02 RTC-SECOND                                    PIC 9(2).
+           02 RTC-MINUTE                                    PIC 9(2).
+           02 RTC-HOUR                                      PIC 9(2).
+           02 RTC-DAY                                       PIC 9(2).
+           02 RTC-MONTH                                     PIC 9(2).
+           02 RTC-YEAR                                      PIC 9(4).
+           02 RTC-YEAR2                                     PIC 9(2).
+           02 RTC-BCD-HI                                    PIC 9(2).
+           02 RTC-BCD-LO                                    PIC 9(2).
+      ******************************************************************
+      * Consolidated boot report -- each driver's init paragraph fills
+      * in its own status field as it runs; KDEMO-BOOT-REPORT (the
+      * "****" main menu slot) just displays whatever landed here.
+       01  BOOT-REPORT-DATA.
+      ******************************************************************
+           02 WS-BOOT-UART-STATUS                          PIC X(4)
+           VALUE "N/A ".
+           02 WS-BOOT-ATAPI-STATUS                          PIC X(4)
+           VALUE "N/A ".
+           02 WS-BOOT-FLOPPY-STATUS                         PIC X(4)
+           VALUE "N/A ".
+           02 WS-BOOT-SB16-STATUS                           PIC X(4)
+           VALUE "N/A ".
+           02 WS-BOOT-NET-STATUS                            PIC X(4)
+           VALUE "N/A ".
+           02 WS-BOOT-PCI-COUNT                             PIC 9(4)
+           VALUE 0.
+           02 WS-BOOT-RTC-HOUR                              PIC 9(2).
+           02 WS-BOOT-RTC-MINUTE                            PIC 9(2).
+           02 WS-BOOT-RTC-SECOND                            PIC 9(2).
+           02 WS-BOOT-RTC-DAY                               PIC 9(2).
+           02 WS-BOOT-RTC-MONTH                             PIC 9(2).
+           02 WS-BOOT-RTC-YEAR                              PIC 9(4).
+      ******************************************************************
+      * Capability registry -- filled in fresh by KRNLCAPS each time
+      * the operator asks for it, rather than cached from boot, so it
+      * always reflects what KRNLCAPS currently reports
+       COPY "krnlcap.cpy" REPLACING ==:PREF:== BY WS.
+      * STATUS-SCREEN captions that go through gettext, so an operator
+      * with LANG=es sees the shell in Spanish without a separate build
+       01  WS-GTX-IN                                       PIC X(80).
+       01  WS-GTX-OUT                                       PIC X(80).
+       01  WS-MSG-OPTION                                   PIC X(10).
+       01  WS-MSG-FREEMEM                                   PIC X(22).
+       01  WS-MSG-HELLO                                     PIC X(10).
        SCREEN SECTION.
        01  STATUS-SCREEN.
            02 VALUE "KINNOWOS (C) 2022-2023" BLANK SCREEN LINE 1 COL 1.
@@ -136,13 +349,147 @@
            LINE 11 COL 10.
            02 VALUE "[I]ntroduction" LINE 13 COL 10.
            02 VALUE "Kernal [S]hell" LINE 14 COL 10.
-           02 VALUE "****" LINE 15 COL 10.
+           02 VALUE "[B]oot Report" LINE 15 COL 10.
            02 VALUE "E[X]it" LINE 16 COL 10.
-           02 VALUE "Option?" LINE 17 COL 10.
-           02 VALUE "Hello :)" LINE 25 COL 1 BLANK LINE
-           BACKGROUND-COLOR 4.
+           02 KD-MSG-OPTION LINE 17 COL 10 PIC X(10)
+           USING WS-MSG-OPTION.
+           02 KD-MSG-FREEMEM LINE 18 COL 10 PIC X(22)
+           USING WS-MSG-FREEMEM.
+           02 KD-MEMBYTES LINE 18 COL 32 PIC 9(10)
+           USING MEM-FREE-BYTES.
+           02 KD-MSG-HELLO LINE 25 COL 1 PIC X(10) BLANK LINE
+           BACKGROUND-COLOR 4
+           USING WS-MSG-HELLO.
            02 KD-OPTINPUT LINE 17 COL 20 PIC X
            USING WS-REPLY.
+      * Consolidated summary of what happened during boot -- one line
+      * per driver's status, filled in as each driver's init paragraph
+      * ran (see BOOT-REPORT-DATA)
+       01  BOOT-REPORT-SCREEN.
+           02 VALUE "Boot Report" BLANK SCREEN LINE 1 COL 1.
+           02 VALUE "UART:" LINE 3 COL 10.
+           02 KD-BOOT-UART LINE 3 COL 25 PIC X(4)
+           USING WS-BOOT-UART-STATUS.
+           02 VALUE "ATAPI:" LINE 4 COL 10.
+           02 KD-BOOT-ATAPI LINE 4 COL 25 PIC X(4)
+           USING WS-BOOT-ATAPI-STATUS.
+           02 VALUE "Floppy:" LINE 5 COL 10.
+           02 KD-BOOT-FLOPPY LINE 5 COL 25 PIC X(4)
+           USING WS-BOOT-FLOPPY-STATUS.
+           02 VALUE "SoundBlaster:" LINE 6 COL 10.
+           02 KD-BOOT-SB16 LINE 6 COL 25 PIC X(4)
+           USING WS-BOOT-SB16-STATUS.
+           02 VALUE "PCI devices found:" LINE 7 COL 10.
+           02 KD-BOOT-PCI LINE 7 COL 29 PIC 9(4)
+           USING WS-BOOT-PCI-COUNT.
+           02 VALUE "Free memory (bytes):" LINE 8 COL 10.
+           02 KD-BOOT-MEM LINE 8 COL 31 PIC 9(10)
+           USING MEM-FREE-BYTES.
+           02 VALUE "Boot time:" LINE 9 COL 10.
+           02 KD-BOOT-HOUR LINE 9 COL 21 PIC 9(2)
+           USING WS-BOOT-RTC-HOUR.
+           02 VALUE ":" LINE 9 COL 23.
+           02 KD-BOOT-MINUTE LINE 9 COL 24 PIC 9(2)
+           USING WS-BOOT-RTC-MINUTE.
+           02 VALUE ":" LINE 9 COL 26.
+           02 KD-BOOT-SECOND LINE 9 COL 27 PIC 9(2)
+           USING WS-BOOT-RTC-SECOND.
+           02 VALUE "  on" LINE 9 COL 29.
+           02 KD-BOOT-MONTH LINE 9 COL 34 PIC 9(2)
+           USING WS-BOOT-RTC-MONTH.
+           02 VALUE "/" LINE 9 COL 36.
+           02 KD-BOOT-DAY LINE 9 COL 37 PIC 9(2)
+           USING WS-BOOT-RTC-DAY.
+           02 VALUE "/" LINE 9 COL 39.
+           02 KD-BOOT-YEAR LINE 9 COL 40 PIC 9(4)
+           USING WS-BOOT-RTC-YEAR.
+           02 VALUE "Network card:" LINE 10 COL 10.
+           02 KD-BOOT-NET LINE 10 COL 25 PIC X(4)
+           USING WS-BOOT-NET-STATUS.
+           02 VALUE "Press a key to return..." LINE 12 COL 10.
+           02 KD-BOOT-OPTINPUT LINE 12 COL 35 PIC X
+           USING WS-REPLY.
+      * One line per WS-CAP-ENTRY row -- name, REAL/STUB, and a short
+      * note on what the stub covers for -- rather than a scrolling
+      * DISPLAY, so it shares this file's one SCREEN-SECTION idiom
+       01  CAPS-REPORT-SCREEN.
+           02 VALUE "Capability Registry" BLANK SCREEN LINE 1 COL 1.
+           02 VALUE "Subsystem       Status   Notes" LINE 2 COL 10.
+           02 CAPS-NAME-01 LINE 3 COL 10 PIC X(16)
+           USING WS-CAP-NAME(1).
+           02 CAPS-STAT-01 LINE 3 COL 27 PIC X(8)
+           USING WS-CAP-STATUS(1).
+           02 CAPS-NOTE-01 LINE 3 COL 36 PIC X(48)
+           USING WS-CAP-NOTE(1).
+           02 CAPS-NAME-02 LINE 4 COL 10 PIC X(16)
+           USING WS-CAP-NAME(2).
+           02 CAPS-STAT-02 LINE 4 COL 27 PIC X(8)
+           USING WS-CAP-STATUS(2).
+           02 CAPS-NOTE-02 LINE 4 COL 36 PIC X(48)
+           USING WS-CAP-NOTE(2).
+           02 CAPS-NAME-03 LINE 5 COL 10 PIC X(16)
+           USING WS-CAP-NAME(3).
+           02 CAPS-STAT-03 LINE 5 COL 27 PIC X(8)
+           USING WS-CAP-STATUS(3).
+           02 CAPS-NOTE-03 LINE 5 COL 36 PIC X(48)
+           USING WS-CAP-NOTE(3).
+           02 CAPS-NAME-04 LINE 6 COL 10 PIC X(16)
+           USING WS-CAP-NAME(4).
+           02 CAPS-STAT-04 LINE 6 COL 27 PIC X(8)
+           USING WS-CAP-STATUS(4).
+           02 CAPS-NOTE-04 LINE 6 COL 36 PIC X(48)
+           USING WS-CAP-NOTE(4).
+           02 CAPS-NAME-05 LINE 7 COL 10 PIC X(16)
+           USING WS-CAP-NAME(5).
+           02 CAPS-STAT-05 LINE 7 COL 27 PIC X(8)
+           USING WS-CAP-STATUS(5).
+           02 CAPS-NOTE-05 LINE 7 COL 36 PIC X(48)
+           USING WS-CAP-NOTE(5).
+           02 CAPS-NAME-06 LINE 8 COL 10 PIC X(16)
+           USING WS-CAP-NAME(6).
+           02 CAPS-STAT-06 LINE 8 COL 27 PIC X(8)
+           USING WS-CAP-STATUS(6).
+           02 CAPS-NOTE-06 LINE 8 COL 36 PIC X(48)
+           USING WS-CAP-NOTE(6).
+           02 CAPS-NAME-07 LINE 9 COL 10 PIC X(16)
+           USING WS-CAP-NAME(7).
+           02 CAPS-STAT-07 LINE 9 COL 27 PIC X(8)
+           USING WS-CAP-STATUS(7).
+           02 CAPS-NOTE-07 LINE 9 COL 36 PIC X(48)
+           USING WS-CAP-NOTE(7).
+           02 CAPS-NAME-08 LINE 10 COL 10 PIC X(16)
+           USING WS-CAP-NAME(8).
+           02 CAPS-STAT-08 LINE 10 COL 27 PIC X(8)
+           USING WS-CAP-STATUS(8).
+           02 CAPS-NOTE-08 LINE 10 COL 36 PIC X(48)
+           USING WS-CAP-NOTE(8).
+           02 CAPS-NAME-09 LINE 11 COL 10 PIC X(16)
+           USING WS-CAP-NAME(9).
+           02 CAPS-STAT-09 LINE 11 COL 27 PIC X(8)
+           USING WS-CAP-STATUS(9).
+           02 CAPS-NOTE-09 LINE 11 COL 36 PIC X(48)
+           USING WS-CAP-NOTE(9).
+           02 CAPS-NAME-10 LINE 12 COL 10 PIC X(16)
+           USING WS-CAP-NAME(10).
+           02 CAPS-STAT-10 LINE 12 COL 27 PIC X(8)
+           USING WS-CAP-STATUS(10).
+           02 CAPS-NOTE-10 LINE 12 COL 36 PIC X(48)
+           USING WS-CAP-NOTE(10).
+           02 CAPS-NAME-11 LINE 13 COL 10 PIC X(16)
+           USING WS-CAP-NAME(11).
+           02 CAPS-STAT-11 LINE 13 COL 27 PIC X(8)
+           USING WS-CAP-STATUS(11).
+           02 CAPS-NOTE-11 LINE 13 COL 36 PIC X(48)
+           USING WS-CAP-NOTE(11).
+           02 CAPS-NAME-12 LINE 14 COL 10 PIC X(16)
+           USING WS-CAP-NAME(12).
+           02 CAPS-STAT-12 LINE 14 COL 27 PIC X(8)
+           USING WS-CAP-STATUS(12).
+           02 CAPS-NOTE-12 LINE 14 COL 36 PIC X(48)
+           USING WS-CAP-NOTE(12).
+           02 VALUE "Press a key to return..." LINE 16 COL 10.
+           02 KD-CAPS-OPTINPUT LINE 16 COL 35 PIC X
+           USING WS-REPLY.
        PROCEDURE DIVISION.
       ******************************************************************
       *
@@ -150,13 +497,54 @@
       *
       ******************************************************************
        KERNEL.
-      * Configure as you wish
-           MOVE 'Y' TO WS-DEBUG.
+      * Compiled-in defaults, then let runtime.cfg override them when
+      * one is present on the host disk, before the operator gets a
+      * chance to override either at the console
+           MOVE 'Q' TO WS-DEBUG.
            MOVE H'3F8' TO UART-PORT.
            MOVE ATAPI-FIRST-BUS TO ATAPI-BUS.
            MOVE ATAPI-DRIVE-MASTER TO ATAPI-DRIVE.
-      * Perform sanity checks
-           IF WS-DEBUG = 'Y'
+           MOVE 'N' TO WS-BOOT-SKIP-FLOPPY.
+           MOVE 'N' TO WS-BOOT-SKIP-SB16.
+           CALL "fopen2" USING WS-CFG-FILENAME, WS-CFG-MODE
+               RETURNING WS-CFG-RESULT
+           END-CALL.
+           IF WS-CFG-LOADED = 'Y'
+               IF WS-CFG-DEBUG = 'Q' OR WS-CFG-DEBUG = 'V'
+                   OR WS-CFG-DEBUG = 'F' OR WS-CFG-DEBUG = 'A'
+                   MOVE WS-CFG-DEBUG TO WS-DEBUG
+               END-IF
+               IF WS-CFG-UART-PORT NOT = 0
+                   MOVE WS-CFG-UART-PORT TO UART-PORT
+               END-IF
+               IF WS-CFG-ATAPI-BUS NOT = 0
+                   MOVE WS-CFG-ATAPI-BUS TO ATAPI-BUS
+               END-IF
+               IF WS-CFG-ATAPI-DRIVE NOT = 0
+                   MOVE WS-CFG-ATAPI-DRIVE TO ATAPI-DRIVE
+               END-IF
+               IF WS-CFG-SKIP-FLOPPY = 'Y'
+                   MOVE 'Y' TO WS-BOOT-SKIP-FLOPPY
+               END-IF
+               IF WS-CFG-SKIP-SB16 = 'Y'
+                   MOVE 'Y' TO WS-BOOT-SKIP-SB16
+               END-IF
+           END-IF.
+      * Configure as you wish - blank input keeps whatever default was
+      * already set above (compiled-in, or from runtime.cfg)
+           MOVE WS-DEBUG TO WS-DEBUG-DEFAULT.
+           DISPLAY "Debug trace level - (Q)uiet (V)erbose (F)ull ["
+           WS-DEBUG-DEFAULT "]: " WITH NO ADVANCING END-DISPLAY.
+           ACCEPT WS-DEBUG END-ACCEPT.
+           IF NOT (DEBUG-QUIET OR DEBUG-VERBOSE OR DEBUG-FULL)
+               MOVE WS-DEBUG-DEFAULT TO WS-DEBUG
+           END-IF.
+      * Publish the final resolved level back into the shared EXTERNAL
+      * state so KRNLHWIO's own trace gate follows the same Q/V/F/A
+      * choice instead of always tracing
+           MOVE WS-DEBUG TO WS-CFG-DEBUG.
+      * Perform sanity checks (full trace level only)
+           IF DEBUG-FULL
                MOVE H'7F' TO WS-AND1
                MOVE H'0F' TO WS-ANDBY
                PERFORM BITWISE-AND
@@ -170,33 +558,129 @@
            PERFORM ATAPI-READ.
            PERFORM DEBUG-HANG.
            PERFORM UART-INIT.
+           PERFORM MEM-INIT.
+           IF WS-BOOT-SKIP-FLOPPY NOT = 'Y'
+               PERFORM INIT-FLOPPY
+           END-IF.
+           IF WS-BOOT-SKIP-SB16 NOT = 'Y'
+               PERFORM INIT-SB16
+           END-IF.
+           PERFORM PCI-INIT.
+           PERFORM NET-INIT.
+           CALL "KRNLPIC" END-CALL.
            CALL "KRNLPS2C" END-CALL.
+           PERFORM RTC-READ-DATETIME.
+           MOVE RTC-HOUR TO WS-BOOT-RTC-HOUR.
+           MOVE RTC-MINUTE TO WS-BOOT-RTC-MINUTE.
+           MOVE RTC-SECOND TO WS-BOOT-RTC-SECOND.
+           MOVE RTC-DAY TO WS-BOOT-RTC-DAY.
+           MOVE RTC-MONTH TO WS-BOOT-RTC-MONTH.
+           MOVE RTC-YEAR TO WS-BOOT-RTC-YEAR.
+           PERFORM SESSION-LOG-OPEN.
+           MOVE "Boot completed" TO WS-LOG-ACTION.
+           PERFORM SESSION-LOG-WRITE.
+      * Open the dynamic-module loader for the session so the shell's
+      * NETECHO can lt_dlopen/lt_dlsym its way to KRNLNET instead of
+      * calling it by a hardcoded literal
+           CALL "lt_dlinit" END-CALL.
+           PERFORM LOAD-MESSAGES.
+      * Resolve STATUS-SCREEN's captions through gettext once per
+      * session -- LANG is an environment setting, not something that
+      * changes mid-session, so there's no need to re-resolve per loop
+      * iteration
+       LOAD-MESSAGES.
+           MOVE SPACES TO WS-GTX-IN.
+           MOVE "Option?" TO WS-GTX-IN.
+           CALL "gettext" USING WS-GTX-IN WS-GTX-OUT END-CALL.
+           MOVE WS-GTX-OUT TO WS-MSG-OPTION.
+           MOVE SPACES TO WS-GTX-IN.
+           MOVE "Free memory (bytes):" TO WS-GTX-IN.
+           CALL "gettext" USING WS-GTX-IN WS-GTX-OUT END-CALL.
+           MOVE WS-GTX-OUT TO WS-MSG-FREEMEM.
+           MOVE SPACES TO WS-GTX-IN.
+           MOVE "Hello :)" TO WS-GTX-IN.
+           CALL "gettext" USING WS-GTX-IN WS-GTX-OUT END-CALL.
+           MOVE WS-GTX-OUT TO WS-MSG-HELLO.
       * Display main menu
        KDEMO-MAIN-MENU.
            MOVE SPACE TO WS-REPLY.
            PERFORM UNTIL WS-REPLY = 'X'
                 ACCEPT STATUS-SCREEN END-ACCEPT
+                PERFORM KDEMO-ERROR
                 EVALUATE WS-REPLY
-                    WHEN 'I' CALL "KRNLPRES" END-CALL
-                    WHEN 'S' CALL "KRNLSHEL" END-CALL
-                    WHEN 'X' PERFORM KDEMO-EXIT
+                    WHEN 'I' MOVE "Viewed introduction" TO WS-LOG-ACTION
+                             PERFORM SESSION-LOG-WRITE
+                             CALL "KRNLPRES" END-CALL
+                    WHEN 'S' MOVE "Entered shell" TO WS-LOG-ACTION
+                             PERFORM SESSION-LOG-WRITE
+                             PERFORM SHELL-DISPATCH
+                    WHEN 'B' MOVE "Viewed boot report" TO WS-LOG-ACTION
+                             PERFORM SESSION-LOG-WRITE
+                             PERFORM KDEMO-BOOT-REPORT
+      * Undocumented on-demand freeze, for catching the machine in a
+      * specific state without having to recompile with WS-DEBUG='A'
+                    WHEN 'H' MOVE 'Y' TO WS-DEBUG-HANG-REQUESTED
+                             PERFORM DEBUG-HANG
+                    WHEN 'X' MOVE "Exit requested" TO WS-LOG-ACTION
+                             PERFORM SESSION-LOG-WRITE
+                             PERFORM KDEMO-EXIT
                 END-EVALUATE
            END-PERFORM.
            STOP RUN.
+      * Show what each driver found during boot, then wait for a key
+      * before returning to the main menu
+       KDEMO-BOOT-REPORT.
+           MOVE SPACE TO WS-REPLY.
+           ACCEPT BOOT-REPORT-SCREEN END-ACCEPT.
+           PERFORM KDEMO-ERROR.
+      * Run the operator shell, re-invoking any driver it asks for on
+      * our side (ATAPI-READ lives here, not in KRNLSHEL) and handing
+      * control back to the shell each time until it actually exits.
+       SHELL-DISPATCH.
+           MOVE SPACES TO WS-SHELL-REQUEST.
+           CALL "KRNLSHEL" USING WS-SHELL-REQUEST END-CALL.
+           PERFORM UNTIL WS-SHELL-REQUEST NOT = "ATAPIDUMP"
+               AND WS-SHELL-REQUEST NOT = "CAPS"
+               EVALUATE WS-SHELL-REQUEST
+                   WHEN "ATAPIDUMP" PERFORM ATAPI-READ
+                   WHEN "CAPS" PERFORM CAPS-REPORT
+               END-EVALUATE
+               MOVE SPACES TO WS-SHELL-REQUEST
+               CALL "KRNLSHEL" USING WS-SHELL-REQUEST END-CALL
+           END-PERFORM.
+      * Ask KRNLCAPS which subsystems are real and which are still
+      * stand-ins, then show it the same way KDEMO-BOOT-REPORT shows
+      * the boot summary
+       CAPS-REPORT.
+           CALL "KRNLCAPS" USING WS-CAP-TABLE WS-CAP-COUNT END-CALL.
+           MOVE SPACE TO WS-REPLY.
+      * Bold the report and hide the cursor while it's up -- a status
+      * table reads better without a blinking caret sitting in it
+           CALL "attron" USING BY VALUE 1 END-CALL.
+           CALL "bkgdset" USING BY VALUE 4 END-CALL.
+           CALL "curs_set" USING BY VALUE 0 END-CALL.
+           ACCEPT CAPS-REPORT-SCREEN END-ACCEPT.
+           CALL "curs_set" USING BY VALUE 1 END-CALL.
+           PERFORM KDEMO-ERROR.
+      * Report a CRT exception without tearing down the session -- a
+      * mistyped key or an out-of-range field on STATUS-SCREEN just
+      * flashes the status code and returns to the menu we were on.
        KDEMO-ERROR.
            ACCEPT WS-EXCEPTION-STATUS FROM EXCEPTION STATUS END-ACCEPT.
-           DISPLAY "." BLANK LINE AT LINE 25 COL 1
-           WITH BACKGROUND-COLOR 4 END-DISPLAY.
-           DISPLAY WS-EXCEPTION-STATUS AT LINE 25 COL 1
-           WITH BACKGROUND-COLOR 4 END-DISPLAY.
-           IF WS-EXCEPTION-STATUS NOT EQUAL "1000" THEN
-               DISPLAY "Press any key to continue" AT LINE 25 COL 30
+           IF WS-EXCEPTION-STATUS NOT EQUAL "1000"
+               DISPLAY "." BLANK LINE AT LINE 25 COL 1
+               WITH BACKGROUND-COLOR 4 END-DISPLAY
+               DISPLAY WS-EXCEPTION-STATUS AT LINE 25 COL 1
                WITH BACKGROUND-COLOR 4 END-DISPLAY
-               ACCEPT WS-REPLY END-ACCEPT
-               STOP RUN
            END-IF.
        KDEMO-EXIT.
-      * Hacky VM shutdown, for VMware, qemu and bochs
+           PERFORM SESSION-LOG-CLOSE.
+           CALL "lt_dlexit" END-CALL.
+           PERFORM ACPI-SHUTDOWN.
+      * Fall through to the old VM-specific magic ports (VMware, qemu
+      * and bochs) in case ACPI-SHUTDOWN's SMI enable didn't take --
+      * older qemu/bochs builds never implemented the SMI_CMD side of
+      * the ACPI spec and only ever honored these directly
            MOVE H'2000' TO IO-DATA.
            MOVE H'B004' TO IO-PORT.
            PERFORM IO-OUT-16.
@@ -207,15 +691,277 @@
            MOVE H'4004' TO IO-PORT.
            PERFORM IO-OUT-16.
            STOP RUN.
+      * Bring the chipset out of legacy mode and into ACPI mode via
+      * SMI_CMD/ACPI_ENABLE, then ask the power management controller
+      * for an S5 (soft-off) sleep state through PM1a_CNT -- the real
+      * two-step handshake real ACPI hardware expects, rather than
+      * strobing a single VM-guessed port with no protocol behind it.
+      * This kernel has no facility for walking the RSDP/RSDT/FADT out
+      * of physical memory, so PM1a_CNT's address and the SLP_TYPa
+      * value are the values QEMU's and Bochs' own emulated FADT have
+      * published for as long as either has existed; real firmware
+      * would require FADT-walking, but the ACPI wire protocol driven
+      * over these ports is otherwise exactly the protocol a parsed
+      * FADT would hand back.
+       ACPI-SHUTDOWN.
+           MOVE H'A0' TO IO-DATA.
+           MOVE H'B2' TO IO-PORT.
+           PERFORM IO-OUT-8.
+           MOVE 20 TO WS-TIMEOUT.
+           PERFORM UNTIL WS-TIMEOUT = 0
+               MOVE H'0604' TO IO-PORT
+               PERFORM IO-IN-16
+               MOVE IO-DATA TO WS-AND1
+               MOVE H'0001' TO WS-ANDBY
+               PERFORM BITWISE-AND
+               IF WS-ANDRES NOT = 0
+                   MOVE 0 TO WS-TIMEOUT
+               ELSE
+                   SUBTRACT 1 FROM WS-TIMEOUT
+               END-IF
+           END-PERFORM.
+           MOVE H'2000' TO IO-DATA.
+           MOVE H'0604' TO IO-PORT.
+           PERFORM IO-OUT-16.
       ******************************************************************
       *
       * File management services driver
       *
+      * FILE-DATA is the request/response record: fill in FILE-NAME,
+      * FILE-EXT, FILE-RECLEN and FILE-NUMRECS, PERFORM FILE-CREATE,
+      * then check WS-FILE-STATUS.  FILE-CYL/FILE-SECT/FILE-CREAT-TIME
+      * come back populated on success.
+      *
+      * To read a file back or lay new content down, fill in
+      * FILE-NAME/FILE-EXT and PERFORM FILE-OPEN, then PERFORM
+      * FILE-READ or FILE-WRITE against FILE-BUF once per sector until
+      * WS-FILE-STATUS comes back FILE-OP-EOF.  FILE-DELETE removes a
+      * file's directory entry by name.
+      *
       ******************************************************************
+       FILEMGR-SECTION SECTION.
+      * Load the next-free-sector allocator from disk (defaults to
+      * sector 1 the first time the machine ever creates a file)
+       FILE-ALLOC-LOAD.
+           MOVE 1 TO WS-FILE-NEXT-SECT.
+           OPEN INPUT FILE-ALLOC-FILE.
+           IF WS-FILE-ALLOC-STATUS = "00"
+               READ FILE-ALLOC-FILE
+                   AT END CONTINUE
+                   NOT AT END MOVE FILE-ALLOC-REC TO WS-FILE-NEXT-SECT
+               END-READ
+               CLOSE FILE-ALLOC-FILE
+           END-IF.
+      * Persist the allocator back out so the next boot continues
+      * handing out fresh sectors instead of reusing them
+       FILE-ALLOC-SAVE.
+           OPEN OUTPUT FILE-ALLOC-FILE.
+           MOVE WS-FILE-NEXT-SECT TO FILE-ALLOC-REC.
+           WRITE FILE-ALLOC-REC END-WRITE.
+           CLOSE FILE-ALLOC-FILE.
+      * Open the session log for append, creating it the first time the
+      * same way FILE-DIR-OPEN creates the directory table the first
+      * time -- OPEN EXTEND fails with a non-"00" status on a file that
+      * doesn't exist yet, so fall back to OPEN OUTPUT to create it
+      * once, then reopen for EXTEND.
+       SESSION-LOG-OPEN.
+           OPEN EXTEND SESSION-LOG-FILE.
+           IF WS-SESSION-LOG-STATUS NOT = "00"
+               OPEN OUTPUT SESSION-LOG-FILE
+               CLOSE SESSION-LOG-FILE
+               OPEN EXTEND SESSION-LOG-FILE
+           END-IF.
+      * Timestamp WS-LOG-ACTION with the current RTC time and append it
+       SESSION-LOG-WRITE.
+           PERFORM RTC-READ-DATETIME.
+           MOVE SPACES TO SESSION-LOG-REC.
+           STRING RTC-YEAR "-" RTC-MONTH "-" RTC-DAY " "
+               RTC-HOUR ":" RTC-MINUTE ":" RTC-SECOND " "
+               WS-LOG-ACTION
+               DELIMITED BY SIZE INTO SESSION-LOG-REC
+           END-STRING.
+           WRITE SESSION-LOG-REC END-WRITE.
+       SESSION-LOG-CLOSE.
+           CLOSE SESSION-LOG-FILE.
+      * Open the on-disk directory table, creating it the first time
+       FILE-DIR-OPEN.
+           OPEN I-O FILE-DIR-FILE.
+           IF WS-FILE-DIR-STATUS NOT = "00"
+               OPEN OUTPUT FILE-DIR-FILE
+               CLOSE FILE-DIR-FILE
+               OPEN I-O FILE-DIR-FILE
+           END-IF.
+       FILE-DIR-CLOSE.
+           CLOSE FILE-DIR-FILE.
+      * Register FILE-NAME/FILE-EXT in the on-disk directory table so
+      * the file survives a power cycle
        FILE-CREATE.
-           MULTIPLY FILE-RECLEN BY FILE-NUMRECS GIVING WS-MULRES
-           END-MULTIPLY.
-           ALLOCATE WS-MULRES CHARACTERS INITIALIZED RETURNING WS-PTR.
+           MOVE 0 TO WS-FILE-STATUS.
+           PERFORM FILE-DIR-OPEN.
+           MOVE FILE-NAME TO FILE-DIR-NAME.
+           MOVE FILE-EXT TO FILE-DIR-EXT.
+           READ FILE-DIR-FILE KEY IS FILE-DIR-KEY
+               INVALID KEY CONTINUE
+           END-READ.
+           IF WS-FILE-DIR-STATUS = "00" AND FILE-DIR-DELETED = 'N'
+               SET FILE-OP-EXISTS TO TRUE
+               PERFORM FILE-DIR-CLOSE
+           ELSE
+               PERFORM FILE-ALLOC-LOAD
+               MULTIPLY FILE-RECLEN BY FILE-NUMRECS GIVING WS-MULRES
+               END-MULTIPLY
+               DIVIDE WS-MULRES BY 2048 GIVING WS-FILE-NEEDSECT
+               END-DIVIDE
+               IF FUNCTION MOD(WS-MULRES, 2048) NOT = 0
+                   ADD 1 TO WS-FILE-NEEDSECT END-ADD
+               END-IF
+               IF WS-FILE-NEEDSECT = 0
+                   MOVE 1 TO WS-FILE-NEEDSECT
+               END-IF
+               MOVE FILE-NAME TO FILE-DIR-NAME
+               MOVE FILE-EXT TO FILE-DIR-EXT
+               DIVIDE WS-FILE-NEXT-SECT BY 1000 GIVING FILE-DIR-CYL
+               END-DIVIDE
+               MOVE FUNCTION MOD(WS-FILE-NEXT-SECT, 1000) TO
+               FILE-DIR-SECT
+               MOVE WS-FILE-NEEDSECT TO FILE-DIR-NUMSECT
+               PERFORM RTC-READ-DATETIME
+               MOVE RTC-HOUR TO FILE-DIR-CREAT-TIME-HOUR
+               MOVE RTC-SECOND TO FILE-DIR-CREAT-TIME-SECOND
+               MOVE RTC-MINUTE TO FILE-DIR-CREAT-TIME-MINUTE
+               MOVE RTC-DAY TO FILE-DIR-CREAT-TIME-DAY
+               MOVE RTC-MONTH TO FILE-DIR-CREAT-TIME-MONTH
+               MOVE RTC-YEAR TO FILE-DIR-CREAT-TIME-YEAR
+               MOVE FILE-RECLEN TO FILE-DIR-RECLEN
+               MOVE FILE-NUMRECS TO FILE-DIR-NUMRECS
+               MOVE 'N' TO FILE-DIR-DELETED
+               IF WS-FILE-DIR-STATUS = "00"
+                   REWRITE FILE-DIR-REC END-REWRITE
+               ELSE
+                   WRITE FILE-DIR-REC END-WRITE
+               END-IF
+               ADD WS-FILE-NEEDSECT TO WS-FILE-NEXT-SECT END-ADD
+               PERFORM FILE-ALLOC-SAVE
+               MOVE FILE-DIR-CYL TO FILE-CYL
+               MOVE FILE-DIR-SECT TO FILE-SECT
+               MOVE FILE-DIR-CREAT-TIME-HOUR TO
+               FILE-CREAT-TIME-HOUR
+               MOVE FILE-DIR-CREAT-TIME-SECOND TO
+               FILE-CREAT-TIME-SECOND
+               MOVE FILE-DIR-CREAT-TIME-MINUTE TO
+               FILE-CREAT-TIME-MINUTE
+               MOVE FILE-DIR-CREAT-TIME-DAY TO FILE-CREAT-TIME-DAY
+               MOVE FILE-DIR-CREAT-TIME-MONTH TO
+               FILE-CREAT-TIME-MONTH
+               MOVE FILE-DIR-CREAT-TIME-YEAR TO
+               FILE-CREAT-TIME-YEAR
+               MOVE WS-FILE-NEEDSECT TO FILE-NUMSECT
+               SET FILE-OP-OK TO TRUE
+               PERFORM FILE-DIR-CLOSE
+           END-IF.
+      * Look up FILE-NAME/FILE-EXT in the directory and load its
+      * metadata into FILE-DATA, positioning FILE-READ/FILE-WRITE at
+      * the file's first sector
+       FILE-OPEN.
+           MOVE 0 TO WS-FILE-STATUS.
+           PERFORM FILE-DIR-OPEN.
+           MOVE FILE-NAME TO FILE-DIR-NAME.
+           MOVE FILE-EXT TO FILE-DIR-EXT.
+           READ FILE-DIR-FILE KEY IS FILE-DIR-KEY
+               INVALID KEY CONTINUE
+           END-READ.
+           IF WS-FILE-DIR-STATUS = "00" AND FILE-DIR-DELETED = 'N'
+               MOVE FILE-DIR-CYL TO FILE-CYL
+               MOVE FILE-DIR-SECT TO FILE-SECT
+               MOVE FILE-DIR-NUMSECT TO FILE-NUMSECT
+               MOVE FILE-DIR-RECLEN TO FILE-RECLEN
+               MOVE FILE-DIR-NUMRECS TO FILE-NUMRECS
+               MOVE FILE-DIR-CREAT-TIME-HOUR TO
+               FILE-CREAT-TIME-HOUR
+               MOVE FILE-DIR-CREAT-TIME-SECOND TO
+               FILE-CREAT-TIME-SECOND
+               MOVE FILE-DIR-CREAT-TIME-MINUTE TO
+               FILE-CREAT-TIME-MINUTE
+               MOVE FILE-DIR-CREAT-TIME-DAY TO FILE-CREAT-TIME-DAY
+               MOVE FILE-DIR-CREAT-TIME-MONTH TO
+               FILE-CREAT-TIME-MONTH
+               MOVE FILE-DIR-CREAT-TIME-YEAR TO
+               FILE-CREAT-TIME-YEAR
+               COMPUTE WS-FILE-CUR-SECT = (FILE-DIR-CYL * 1000) +
+               FILE-DIR-SECT END-COMPUTE
+               SET FILE-OP-OK TO TRUE
+           ELSE
+               SET FILE-OP-NOTFOUND TO TRUE
+           END-IF
+           PERFORM FILE-DIR-CLOSE.
+      * Reads the next sector of a file opened with FILE-OPEN into
+      * FILE-BUF.  PERFORM repeatedly to walk the file front to back;
+      * comes back FILE-OP-EOF once every allocated sector is read
+       FILE-READ.
+           MOVE 0 TO WS-FILE-STATUS.
+           IF WS-FILE-CUR-SECT NOT < (FILE-CYL * 1000) + FILE-SECT +
+               FILE-NUMSECT
+               SET FILE-OP-EOF TO TRUE
+           ELSE
+               OPEN INPUT FILE-BLOCK-FILE
+               MOVE WS-FILE-CUR-SECT TO FILE-BLOCK-SECT
+               READ FILE-BLOCK-FILE KEY IS FILE-BLOCK-SECT
+                   INVALID KEY MOVE SPACES TO FILE-BLOCK-DATA
+               END-READ
+               MOVE FILE-BLOCK-DATA TO FILE-BUF
+               CLOSE FILE-BLOCK-FILE
+               ADD 1 TO WS-FILE-CUR-SECT END-ADD
+               SET FILE-OP-OK TO TRUE
+           END-IF.
+      * Writes FILE-BUF into the next sector of a file opened with
+      * FILE-OPEN.  PERFORM repeatedly to lay a file down sector by
+      * sector; comes back FILE-OP-EOF once its allocation is full
+       FILE-WRITE.
+           MOVE 0 TO WS-FILE-STATUS.
+           IF WS-FILE-CUR-SECT NOT < (FILE-CYL * 1000) + FILE-SECT +
+               FILE-NUMSECT
+               SET FILE-OP-EOF TO TRUE
+           ELSE
+               OPEN I-O FILE-BLOCK-FILE
+               IF WS-FILE-BLOCK-STATUS NOT = "00"
+                   OPEN OUTPUT FILE-BLOCK-FILE
+                   CLOSE FILE-BLOCK-FILE
+                   OPEN I-O FILE-BLOCK-FILE
+               END-IF
+               MOVE WS-FILE-CUR-SECT TO FILE-BLOCK-SECT
+               READ FILE-BLOCK-FILE KEY IS FILE-BLOCK-SECT
+                   INVALID KEY CONTINUE
+               END-READ
+               MOVE WS-FILE-CUR-SECT TO FILE-BLOCK-SECT
+               MOVE FILE-BUF TO FILE-BLOCK-DATA
+               IF WS-FILE-BLOCK-STATUS = "00"
+                   REWRITE FILE-BLOCK-REC END-REWRITE
+               ELSE
+                   WRITE FILE-BLOCK-REC END-WRITE
+               END-IF
+               CLOSE FILE-BLOCK-FILE
+               ADD 1 TO WS-FILE-CUR-SECT END-ADD
+               SET FILE-OP-OK TO TRUE
+           END-IF.
+      * Soft-deletes FILE-NAME/FILE-EXT from the directory; its
+      * sectors stay on disk untouched (only the directory entry that
+      * points at them is removed)
+       FILE-DELETE.
+           MOVE 0 TO WS-FILE-STATUS.
+           PERFORM FILE-DIR-OPEN.
+           MOVE FILE-NAME TO FILE-DIR-NAME.
+           MOVE FILE-EXT TO FILE-DIR-EXT.
+           READ FILE-DIR-FILE KEY IS FILE-DIR-KEY
+               INVALID KEY CONTINUE
+           END-READ.
+           IF WS-FILE-DIR-STATUS = "00" AND FILE-DIR-DELETED = 'N'
+               MOVE 'Y' TO FILE-DIR-DELETED
+               REWRITE FILE-DIR-REC END-REWRITE
+               SET FILE-OP-OK TO TRUE
+           ELSE
+               SET FILE-OP-NOTFOUND TO TRUE
+           END-IF
+           PERFORM FILE-DIR-CLOSE.
       ******************************************************************
       *
       * ATAPI Driver
@@ -225,39 +971,133 @@
        ATAPI-INIT.
       * Reads a part of the disk onto ATAPI-BUFFER, set ATAPI-SIZE
       * previously ;)
+      * Reads ATAPI-NUMSECT sectors (2048 bytes each) starting at
+      * ATAPI-LBA into ATAPI-BUFS(1) thru ATAPI-BUFS(ATAPI-NUMSECT);
+      * ATAPI-BUF always mirrors the first sector for callers that
+      * only care about a single-sector read.
        ATAPI-READ.
+           IF ATAPI-NUMSECT = 0 OR ATAPI-NUMSECT > ATAPI-MAXSECT
+               MOVE 1 TO ATAPI-NUMSECT
+           END-IF.
            PERFORM ATAPI-DRIVESEL.
+           PERFORM VARYING ATAPI-SECTIDX FROM 1 BY 1
+           UNTIL ATAPI-SECTIDX > ATAPI-NUMSECT
       * Clear the command buffer first
-           MOVE ZEROES TO ATAPI-CMD.
-           MOVE 12 TO ATAPI-CMD-SIZE.
-           MOVE H'A8' TO ATAPI-CMD(1:1).
-           MOVE 1 TO ATAPI-CMD(10:1).
+               MOVE ZEROES TO ATAPI-CMD
+               MOVE 12 TO ATAPI-CMD-SIZE
+               MOVE H'A8' TO ATAPI-CMD(1:1)
+               MOVE 1 TO ATAPI-CMD(10:1)
       * Low byte
-           MOVE ATAPI-LBA TO ATAPI-CMD(6:1).
+               MOVE ATAPI-LBA TO ATAPI-CMD(6:1)
       * Second byte, shift by 8 bits
-           MOVE ATAPI-LBA TO WS-TMP.
-           DIVIDE WS-TMP BY H'100' GIVING WS-TMP END-DIVIDE.
-           MOVE WS-TMP TO ATAPI-CMD(5:1).
+               MOVE ATAPI-LBA TO WS-TMP
+               DIVIDE WS-TMP BY H'100' GIVING WS-TMP END-DIVIDE
+               MOVE WS-TMP TO ATAPI-CMD(5:1)
       * Third byte, shift by 16 bits
-           MOVE ATAPI-LBA TO WS-TMP.
-           DIVIDE WS-TMP BY H'10000' GIVING WS-TMP END-DIVIDE.
-           MOVE WS-TMP TO ATAPI-CMD(4:1).
+               MOVE ATAPI-LBA TO WS-TMP
+               DIVIDE WS-TMP BY H'10000' GIVING WS-TMP END-DIVIDE
+               MOVE WS-TMP TO ATAPI-CMD(4:1)
       * Last byte, shift by 24 bits
-           MOVE ATAPI-LBA TO WS-TMP.
-           DIVIDE WS-TMP BY H'1000000' GIVING WS-TMP END-DIVIDE.
-           MOVE WS-TMP TO ATAPI-CMD(3:1).
-           PERFORM ATAPI-SEND-COMMAND.
+               MOVE ATAPI-LBA TO WS-TMP
+               DIVIDE WS-TMP BY H'1000000' GIVING WS-TMP END-DIVIDE
+               MOVE WS-TMP TO ATAPI-CMD(3:1)
+               PERFORM ATAPI-SEND-COMMAND
       * Obtain the size of the read (high byte first)
-           COMPUTE IO-PORT = ATAPI-BUS + 5 END-COMPUTE.
-           PERFORM IO-IN-8.
-           COMPUTE WS-TMP = IO-DATA * H'100' END-COMPUTE.
-           COMPUTE IO-PORT = ATAPI-BUS + 4 END-COMPUTE.
-           PERFORM IO-IN-8.
-           COMPUTE WS-TMP = WS-TMP + IO-DATA END-COMPUTE.
-           DISPLAY "Read size is " WS-TMP END-DISPLAY.
-           DISPLAY "TODO: Read" END-DISPLAY.
+               COMPUTE IO-PORT = ATAPI-BUS + 5 END-COMPUTE
+               PERFORM IO-IN-8
+               COMPUTE WS-TMP = IO-DATA * H'100' END-COMPUTE
+               COMPUTE IO-PORT = ATAPI-BUS + 4 END-COMPUTE
+               PERFORM IO-IN-8
+               COMPUTE WS-TMP = WS-TMP + IO-DATA END-COMPUTE
+               DISPLAY "Read size is " WS-TMP END-DISPLAY
+      * Pull the sector data off the data port, 16 bits at a time,
+      * and unpack each word into its two bytes in the buffer
+               MOVE ATAPI-BUS TO IO-PORT
+               PERFORM VARYING ATAPI-WORDIDX FROM 1 BY 1
+               UNTIL ATAPI-WORDIDX > WS-TMP / 2
+                   PERFORM IO-IN-16
+                   DIVIDE IO-DATA BY H'100' GIVING ATAPI-BYTE-HI
+                   REMAINDER ATAPI-BYTE-LO END-DIVIDE
+                   MOVE FUNCTION CHAR(ATAPI-BYTE-LO + 1) TO
+                   ATAPI-CHAR-LO
+                   MOVE FUNCTION CHAR(ATAPI-BYTE-HI + 1) TO
+                   ATAPI-CHAR-HI
+                   COMPUTE ATAPI-BYTEOFS = (ATAPI-WORDIDX * 2) - 1
+                   END-COMPUTE
+                   MOVE ATAPI-CHAR-LO TO
+                   ATAPI-BUFS(ATAPI-SECTIDX)(ATAPI-BYTEOFS:1)
+                   MOVE ATAPI-CHAR-HI TO
+                   ATAPI-BUFS(ATAPI-SECTIDX)(ATAPI-BYTEOFS + 1:1)
+               END-PERFORM
+               ADD 1 TO ATAPI-LBA END-ADD
+           END-PERFORM.
+      * Restore ATAPI-LBA to point at the first sector read and
+      * mirror it into ATAPI-BUF for single-sector callers
+           SUBTRACT ATAPI-NUMSECT FROM ATAPI-LBA END-SUBTRACT.
+           MOVE ATAPI-BUFS(1) TO ATAPI-BUF.
+      * Writes ATAPI-NUMSECT sectors (2048 bytes each) out to the disk
+      * starting at ATAPI-LBA, taking the sector content from
+      * ATAPI-BUFS(1) thru ATAPI-BUFS(ATAPI-NUMSECT); ATAPI-BUF is
+      * copied into ATAPI-BUFS(1) first so single-sector callers only
+      * need to fill ATAPI-BUF the same way ATAPI-READ leaves it.
+       ATAPI-WRITE.
+           IF ATAPI-NUMSECT = 0 OR ATAPI-NUMSECT > ATAPI-MAXSECT
+               MOVE 1 TO ATAPI-NUMSECT
+           END-IF.
+           MOVE ATAPI-BUF TO ATAPI-BUFS(1).
+           PERFORM ATAPI-DRIVESEL.
+           PERFORM VARYING ATAPI-SECTIDX FROM 1 BY 1
+           UNTIL ATAPI-SECTIDX > ATAPI-NUMSECT
+      * Clear the command buffer first -- WRITE(12), the same byte
+      * layout ATAPI-READ uses for READ(12), just a different opcode
+               MOVE ZEROES TO ATAPI-CMD
+               MOVE 12 TO ATAPI-CMD-SIZE
+               MOVE H'AA' TO ATAPI-CMD(1:1)
+               MOVE 1 TO ATAPI-CMD(10:1)
+      * Low byte
+               MOVE ATAPI-LBA TO ATAPI-CMD(6:1)
+      * Second byte, shift by 8 bits
+               MOVE ATAPI-LBA TO WS-TMP
+               DIVIDE WS-TMP BY H'100' GIVING WS-TMP END-DIVIDE
+               MOVE WS-TMP TO ATAPI-CMD(5:1)
+      * Third byte, shift by 16 bits
+               MOVE ATAPI-LBA TO WS-TMP
+               DIVIDE WS-TMP BY H'10000' GIVING WS-TMP END-DIVIDE
+               MOVE WS-TMP TO ATAPI-CMD(4:1)
+      * Last byte, shift by 24 bits
+               MOVE ATAPI-LBA TO WS-TMP
+               DIVIDE WS-TMP BY H'1000000' GIVING WS-TMP END-DIVIDE
+               MOVE WS-TMP TO ATAPI-CMD(3:1)
+               PERFORM ATAPI-SEND-COMMAND
+      * Push the sector data out to the data port, 16 bits at a time,
+      * packing two buffer bytes into each word the same way
+      * ATAPI-READ unpacks them
+               MOVE ATAPI-BUS TO IO-PORT
+               PERFORM VARYING ATAPI-WORDIDX FROM 1 BY 1
+               UNTIL ATAPI-WORDIDX > 1024
+                   COMPUTE ATAPI-BYTEOFS = (ATAPI-WORDIDX * 2) - 1
+                   END-COMPUTE
+                   MOVE ATAPI-BUFS(ATAPI-SECTIDX)(ATAPI-BYTEOFS:1) TO
+                   ATAPI-CHAR-LO
+                   MOVE ATAPI-BUFS(ATAPI-SECTIDX)(ATAPI-BYTEOFS + 1:1)
+                   TO ATAPI-CHAR-HI
+                   COMPUTE ATAPI-BYTE-LO = FUNCTION ORD(ATAPI-CHAR-LO)
+                       - 1
+                   END-COMPUTE
+                   COMPUTE ATAPI-BYTE-HI = FUNCTION ORD(ATAPI-CHAR-HI)
+                       - 1
+                   END-COMPUTE
+                   COMPUTE IO-DATA =
+                       (ATAPI-BYTE-HI * H'100') + ATAPI-BYTE-LO
+                   END-COMPUTE
+                   PERFORM IO-OUT-16
+               END-PERFORM
+               ADD 1 TO ATAPI-LBA END-ADD
+           END-PERFORM.
+      * Restore ATAPI-LBA to point at the first sector written
+           SUBTRACT ATAPI-NUMSECT FROM ATAPI-LBA END-SUBTRACT.
        ATAPI-DRIVESEL.
-           IF WS-DEBUG = 'Y'
+           IF DEBUG-FULL
                IF ATAPI-DRIVE NOT = ATAPI-DRIVE-MASTER
                    DISPLAY "Invalid ATA drive " ATAPI-DRIVE END-DISPLAY
                    PERFORM DEBUG-HANG
@@ -273,6 +1113,9 @@
            IF IO-DATA = H'FF'
                DISPLAY "Warning: Drive on bus " ATAPI-BUS " not present"
                END-DISPLAY
+               MOVE "FAIL" TO WS-BOOT-ATAPI-STATUS
+           ELSE
+               MOVE "OK  " TO WS-BOOT-ATAPI-STATUS
            END-IF.
            COMPUTE IO-PORT = ATAPI-BUS + 6 END-COMPUTE.
            MOVE ATAPI-DRIVE TO IO-DATA.
@@ -301,18 +1144,31 @@
            MOVE WS-DIVRES TO IO-DATA.
            COMPUTE IO-PORT = ATAPI-BUS + 5 END-COMPUTE.
            PERFORM IO-OUT-8.
-      * Tell it's an ATA PACKET command
-           COMPUTE IO-PORT = ATAPI-BUS + 7 END-COMPUTE.
-           MOVE H'A0' TO IO-DATA.
-           PERFORM IO-OUT-8.
-           PERFORM ATAPI-WAIT-1.
-           PERFORM ATAPI-WAIT-2.
-      * Check bit 1 is not set
-           MOVE ATAPI-STATUS TO WS-AND1.
-           MOVE H'01' TO WS-ANDBY.
-           PERFORM BITWISE-AND.
-           IF WS-ANDRES NOT = 0
-               DISPLAY "ATAPI bit 1 not clear" END-DISPLAY
+      * Tell it's an ATA PACKET command, then wait for the controller
+      * to come ready.  A controller that's slow to answer gets retried
+      * with a growing timeout budget rather than being given up on
+      * after a single fixed-length wait -- a glacial drive and a dead
+      * one both failed WAIT-1/WAIT-2 the same way before this, so the
+      * fixed 5-tick wait made them indistinguishable.
+           MOVE 1 TO ATAPI-RETRY-COUNT.
+           MOVE 'Y' TO ATAPI-ERR-FLAG.
+           PERFORM UNTIL ATAPI-RETRY-COUNT > ATAPI-MAX-RETRIES
+               OR NOT ATAPI-NOT-READY
+               PERFORM ATAPI-TRIGGER-AND-WAIT
+               MOVE ATAPI-STATUS TO WS-AND1
+               MOVE H'01' TO WS-ANDBY
+               PERFORM BITWISE-AND
+               IF WS-ANDRES = 0
+                   MOVE 'N' TO ATAPI-ERR-FLAG
+               ELSE
+                   DISPLAY "ATAPI controller not ready, retry "
+                       ATAPI-RETRY-COUNT END-DISPLAY
+                   ADD 1 TO ATAPI-RETRY-COUNT
+               END-IF
+           END-PERFORM.
+           IF ATAPI-NOT-READY
+               DISPLAY "ATAPI command timed out after "
+                   ATAPI-MAX-RETRIES " retries" END-DISPLAY
            END-IF.
       * Send the command to the ATAPI controller, notice how it's being
       * outputted in chunks of 16-bits
@@ -323,8 +1179,19 @@
                PERFORM IO-OUT-16
                SUBTRACT 1 FROM WS-LOOP END-SUBTRACT
            END-PERFORM.
+      * One attempt at the PACKET trigger plus both status waits, with
+      * the timeout budget scaled to how many times we've already
+      * retried (5 ticks, then 10, then 15)
+       ATAPI-TRIGGER-AND-WAIT.
+           COMPUTE IO-PORT = ATAPI-BUS + 7 END-COMPUTE.
+           MOVE H'A0' TO IO-DATA.
+           PERFORM IO-OUT-8.
+           COMPUTE ATAPI-TIMEOUT-BASE = 5 * ATAPI-RETRY-COUNT
+           END-COMPUTE.
+           PERFORM ATAPI-WAIT-1.
+           PERFORM ATAPI-WAIT-2.
        ATAPI-WAIT-1.
-           MOVE 5 TO WS-TIMEOUT.
+           MOVE ATAPI-TIMEOUT-BASE TO WS-TIMEOUT.
            MOVE 0 TO ATAPI-STATUS.
            COMPUTE IO-PORT = ATAPI-BUS + 7 END-COMPUTE.
            PERFORM UNTIL ATAPI-STATUS NOT = 0 OR WS-TIMEOUT = 0
@@ -336,7 +1203,7 @@
                SUBTRACT 1 FROM WS-TIMEOUT END-SUBTRACT
            END-PERFORM.
        ATAPI-WAIT-2.
-           MOVE 5 TO WS-TIMEOUT.
+           MOVE ATAPI-TIMEOUT-BASE TO WS-TIMEOUT.
            MOVE 0 TO ATAPI-STATUS.
            COMPUTE IO-PORT = ATAPI-BUS + 7 END-COMPUTE.
            PERFORM UNTIL ATAPI-STATUS = 0 OR WS-TIMEOUT = 0
@@ -405,14 +1272,129 @@
       * returns the same byte)
            MOVE H'AE' TO IO-DATA.
            PERFORM IO-OUT-8.
-           IF WS-DEBUG = 'Y' DISPLAY ">" IO-DATA END-DISPLAY END-IF.
+           IF DEBUG-VERBOSE OR DEBUG-FULL
+               DISPLAY ">" IO-DATA END-DISPLAY
+           END-IF.
            PERFORM IO-IN-8.
-           IF WS-DEBUG = 'Y' DISPLAY ">" IO-DATA END-DISPLAY END-IF.
+           IF DEBUG-VERBOSE OR DEBUG-FULL
+               DISPLAY ">" IO-DATA END-DISPLAY
+           END-IF.
            IF IO-DATA NOT = H'AE'
                DISPLAY "UART test failure" END-DISPLAY
+               MOVE "FAIL" TO WS-BOOT-UART-STATUS
+           ELSE
+               MOVE "OK  " TO WS-BOOT-UART-STATUS
            END-IF.
       ******************************************************************
       *
+      * Memory detection
+      *
+      ******************************************************************
+       MEMORY-SECTION SECTION.
+      * Ask the CMOS how much extended memory the BIOS found at boot.
+      * Registers 17H/18H only ever report the 1MB-16MB range (older
+      * BIOSes pin the count at 3C00H/15MB once installed memory climbs
+      * past that), so on any machine with more than 16MB -- i.e. any
+      * real machine, as opposed to the minimal case this kernel was
+      * first booted on -- that range alone silently under-reports; add
+      * in registers 34H/35H, the AMI/Phoenix-style "memory above 16MB
+      * in 64KB blocks" extension QEMU and Bochs both emulate, the same
+      * way a BIOS would combine both ranges before handing an OS an
+      * E801-style memory map.
+       MEM-INIT.
+           MOVE H'70' TO IO-PORT.
+           MOVE H'17' TO IO-DATA.
+           PERFORM IO-OUT-8.
+           MOVE H'71' TO IO-PORT.
+           PERFORM IO-IN-8.
+           MOVE IO-DATA TO MEM-EXT-KB-LOW.
+           MOVE H'70' TO IO-PORT.
+           MOVE H'18' TO IO-DATA.
+           PERFORM IO-OUT-8.
+           MOVE H'71' TO IO-PORT.
+           PERFORM IO-IN-8.
+           MOVE IO-DATA TO MEM-EXT-KB-HIGH.
+           COMPUTE MEM-EXT-KB = (MEM-EXT-KB-HIGH * 256) + MEM-EXT-KB-LOW
+           END-COMPUTE.
+           MOVE H'70' TO IO-PORT.
+           MOVE H'34' TO IO-DATA.
+           PERFORM IO-OUT-8.
+           MOVE H'71' TO IO-PORT.
+           PERFORM IO-IN-8.
+           MOVE IO-DATA TO MEM-EXT2-64K-LOW.
+           MOVE H'70' TO IO-PORT.
+           MOVE H'35' TO IO-DATA.
+           PERFORM IO-OUT-8.
+           MOVE H'71' TO IO-PORT.
+           PERFORM IO-IN-8.
+           MOVE IO-DATA TO MEM-EXT2-64K-HIGH.
+           COMPUTE MEM-EXT2-64K =
+               (MEM-EXT2-64K-HIGH * 256) + MEM-EXT2-64K-LOW
+           END-COMPUTE.
+           COMPUTE MEM-FREE-BYTES =
+               (MEM-EXT-KB * 1024) + (MEM-EXT2-64K * 65536)
+           END-COMPUTE.
+           DISPLAY "Extended memory: " MEM-FREE-BYTES " bytes"
+           END-DISPLAY.
+      ******************************************************************
+      *
+      * Real-time clock driver
+      *
+      ******************************************************************
+       RTC-SECTION SECTION.
+      * Read the MC146818-style CMOS RTC (seconds/minutes/hours/day/
+      * month/year at registers 00H/02H/04H/07H/08H/09H) the same way
+      * MEM-INIT and INIT-FLOPPY already talk to CMOS.  The registers
+      * come back in BCD, so RTC-BCD-TO-BIN unpacks each byte's two
+      * nibbles into its tens/ones digits before the value is usable.
+      * RTC-YEAR is widened to a 4-digit year assuming the 2-digit CMOS
+      * value is always in the 2000s, which holds for any machine this
+      * kernel is likely to boot on.
+       RTC-READ-DATETIME.
+           MOVE H'00' TO RTC-REG-RAW.
+           PERFORM RTC-READ-REGISTER.
+           PERFORM RTC-BCD-TO-BIN.
+           MOVE WS-TMP TO RTC-SECOND.
+           MOVE H'02' TO RTC-REG-RAW.
+           PERFORM RTC-READ-REGISTER.
+           PERFORM RTC-BCD-TO-BIN.
+           MOVE WS-TMP TO RTC-MINUTE.
+           MOVE H'04' TO RTC-REG-RAW.
+           PERFORM RTC-READ-REGISTER.
+           PERFORM RTC-BCD-TO-BIN.
+           MOVE WS-TMP TO RTC-HOUR.
+           MOVE H'07' TO RTC-REG-RAW.
+           PERFORM RTC-READ-REGISTER.
+           PERFORM RTC-BCD-TO-BIN.
+           MOVE WS-TMP TO RTC-DAY.
+           MOVE H'08' TO RTC-REG-RAW.
+           PERFORM RTC-READ-REGISTER.
+           PERFORM RTC-BCD-TO-BIN.
+           MOVE WS-TMP TO RTC-MONTH.
+           MOVE H'09' TO RTC-REG-RAW.
+           PERFORM RTC-READ-REGISTER.
+           PERFORM RTC-BCD-TO-BIN.
+           MOVE WS-TMP TO RTC-YEAR2.
+           COMPUTE RTC-YEAR = 2000 + RTC-YEAR2 END-COMPUTE.
+      * Select CMOS register RTC-REG-RAW and read its raw (still BCD)
+      * value back into WS-TMP
+       RTC-READ-REGISTER.
+           MOVE H'70' TO IO-PORT.
+           MOVE RTC-REG-RAW TO IO-DATA.
+           PERFORM IO-OUT-8.
+           MOVE H'71' TO IO-PORT.
+           PERFORM IO-IN-8.
+           MOVE IO-DATA TO WS-TMP.
+      * Unpack a BCD byte in WS-TMP into its binary value, also in
+      * WS-TMP (tens nibble in the high 4 bits, ones nibble in the low
+      * 4 bits)
+       RTC-BCD-TO-BIN.
+           DIVIDE WS-TMP BY 16 GIVING RTC-BCD-HI
+               REMAINDER RTC-BCD-LO
+           END-DIVIDE.
+           COMPUTE WS-TMP = (RTC-BCD-HI * 10) + RTC-BCD-LO END-COMPUTE.
+      ******************************************************************
+      *
       * Floppy disk driver
       *
       ******************************************************************
@@ -433,6 +1415,7 @@
            REMAINDER WS-RESIDUE END-DIVIDE.
            DISPLAY "Floppy drives initialized " FLOPPY-DRIVE1
            FLOPPY-DRIVE2 END-DISPLAY.
+           MOVE "OK  " TO WS-BOOT-FLOPPY-STATUS.
       ******************************************************************
       *
       * Soundblaster driver
@@ -482,8 +1465,10 @@
                COMPUTE IO-PORT = SB16-BASE + H'0205' END-COMPUTE
                MOVE H'02' TO IO-DATA
                PERFORM IO-OUT-8
+               MOVE "OK  " TO WS-BOOT-SB16-STATUS
            ELSE
                DISPLAY "Unable to initialize soundblaster" END-DISPLAY
+               MOVE "FAIL" TO WS-BOOT-SB16-STATUS
            END-IF.
       ******************************************************************
       *
@@ -491,8 +1476,78 @@
       *
       ******************************************************************
        PCI-SECTION SECTION.
+      * Walk all 256 buses' 32 slots x 8 functions over the PCI
+      * configuration space, reading the vendor/device ID word at
+      * offset 0 of each; a vendor ID of FFFF means nothing answered
+      * at that bus/slot/func -- bridges onto a secondary bus are
+      * just another bus number here, so this sees past them too
        PCI-INIT.
-           DISPLAY "PCI driver not implemented properly" END-DISPLAY.
+           MOVE 0 TO WS-BOOT-PCI-COUNT.
+           PERFORM VARYING PCI-BUS FROM 0 BY 1 UNTIL PCI-BUS > 255
+               PERFORM VARYING PCI-SLOT FROM 0 BY 1 UNTIL PCI-SLOT > 31
+                   PERFORM VARYING PCI-FUNC FROM 0 BY 1
+                       UNTIL PCI-FUNC > 7
+                       MOVE 0 TO PCI-OFFSET
+                       PERFORM PCI-READ-32
+                       MOVE FUNCTION MOD(PCI-DATA, H'10000') TO
+                       PCI-VENDOR-ID
+                       DIVIDE PCI-DATA BY H'10000' GIVING PCI-DEVICE-ID
+                       END-DIVIDE
+                       IF PCI-VENDOR-ID NOT = H'FFFF'
+                           DISPLAY "PCI " PCI-BUS ":" PCI-SLOT ":"
+                           PCI-FUNC " vendor " PCI-VENDOR-ID
+                           " device " PCI-DEVICE-ID END-DISPLAY
+                           ADD 1 TO WS-BOOT-PCI-COUNT END-ADD
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-PERFORM.
+      * There is no NIC driver (see KRNLCAPS/KRNLNET); this just uses
+      * PCI-FIND-DEVICE to say whether a card is even present so the
+      * boot report doesn't claim hardware that isn't there
+       NET-INIT.
+           MOVE H'10EC' TO PCI-FIND-VENDOR.
+           MOVE H'FFFF' TO PCI-FIND-DEVID.
+           PERFORM PCI-FIND-DEVICE.
+           IF PCI-DEVICE-FOUND
+               MOVE "FND " TO WS-BOOT-NET-STATUS
+           ELSE
+               MOVE "NONE" TO WS-BOOT-NET-STATUS
+           END-IF.
+      * Hunt all 256 buses for the first slot/func whose vendor/device
+      * ID matches PCI-FIND-VENDOR/PCI-FIND-DEVID, the same full walk
+      * PCI-INIT does.  On return PCI-DEVICE-FOUND tells you whether
+      * PCI-BUS/PCI-SLOT/PCI-FUNC are worth looking at; callers that
+      * only care about vendor (e.g. any device from a given silicon
+      * vendor) can move H'FFFF' into PCI-FIND-DEVID first and it's
+      * treated as a wildcard
+       PCI-FIND-DEVICE.
+           MOVE 'N' TO PCI-FOUND-FLAG.
+           PERFORM VARYING PCI-BUS FROM 0 BY 1
+               UNTIL PCI-BUS > 255 OR PCI-DEVICE-FOUND
+               PERFORM VARYING PCI-SLOT FROM 0 BY 1
+                   UNTIL PCI-SLOT > 31 OR PCI-DEVICE-FOUND
+                   PERFORM VARYING PCI-FUNC FROM 0 BY 1
+                       UNTIL PCI-FUNC > 7 OR PCI-DEVICE-FOUND
+                       MOVE 0 TO PCI-OFFSET
+                       PERFORM PCI-READ-32
+                       MOVE FUNCTION MOD(PCI-DATA, H'10000') TO
+                       PCI-VENDOR-ID
+                       DIVIDE PCI-DATA BY H'10000' GIVING PCI-DEVICE-ID
+                       END-DIVIDE
+                       IF PCI-VENDOR-ID = PCI-FIND-VENDOR
+                           AND (PCI-DEVICE-ID = PCI-FIND-DEVID
+                           OR PCI-FIND-DEVID = H'FFFF')
+                           MOVE 'Y' TO PCI-FOUND-FLAG
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-PERFORM.
+           IF NOT PCI-DEVICE-FOUND
+               MOVE 0 TO PCI-BUS
+               MOVE 0 TO PCI-SLOT
+               MOVE 0 TO PCI-FUNC
+           END-IF.
       * Computes the address of the PCI given an OFFSET
       * an SLOT and a FUNC
        PCI-COMPUTE-ADDR.
@@ -583,51 +1638,142 @@
            END-CALL.
            PERFORM DEBUG-PRINT-IN.
        DEBUG-PRINT-OUT.
-           IF WS-DEBUG = 'Y'
+           IF DEBUG-VERBOSE OR DEBUG-FULL
                DISPLAY "OUT: " IO-PORT " <- " IO-DATA "; " NO ADVANCING
                END-DISPLAY
+               MOVE IO-PORT TO WS-TRACE-PORT
+               MOVE IO-DATA TO WS-TRACE-DATA
+               MOVE SPACES TO WS-TRACE-LINE
+               STRING "OUT: " WS-TRACE-PORT " <- " WS-TRACE-DATA "; "
+                   DELIMITED BY SIZE INTO WS-TRACE-LINE
+               END-STRING
+               PERFORM UART-SEND-TRACE
            END-IF.
        DEBUG-PRINT-IN.
-           IF WS-DEBUG = 'Y'
+           IF DEBUG-VERBOSE OR DEBUG-FULL
                DISPLAY "IN: " IO-PORT " -> " IO-DATA "; " NO ADVANCING
                END-DISPLAY
+               MOVE IO-PORT TO WS-TRACE-PORT
+               MOVE IO-DATA TO WS-TRACE-DATA
+               MOVE SPACES TO WS-TRACE-LINE
+               STRING "IN: " WS-TRACE-PORT " -> " WS-TRACE-DATA "; "
+                   DELIMITED BY SIZE INTO WS-TRACE-LINE
+               END-STRING
+               PERFORM UART-SEND-TRACE
            END-IF.
+      * Mirror WS-TRACE-LINE out over the serial port, one byte at a
+      * time, so boot diagnostics can be captured even when the screen
+      * scrolls past or isn't there at all
+       UART-SEND-TRACE.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-TRACE-LINE))
+               TO WS-TRACE-LEN.
+           MOVE UART-PORT TO WS-UART-PORT.
+           SET WS-UART-OP-SEND TO TRUE.
+           PERFORM VARYING WS-TRACE-IDX FROM 1 BY 1
+               UNTIL WS-TRACE-IDX > WS-TRACE-LEN
+               COMPUTE WS-UART-DATA =
+                   FUNCTION ORD(WS-TRACE-LINE(WS-TRACE-IDX:1)) - 1
+               END-COMPUTE
+               CALL "KRNLUART" USING WS-UART END-CALL
+           END-PERFORM.
       ******************************************************************
       *
       * Low-level bit manipulation
       *
       ******************************************************************
        ARITH-SECTION SECTION.
+      * Build the 16x16 AND/OR nibble tables once. Each entry is the
+      * AND (or OR) of its row/column nibble, 0-15; BITWISE-AND and
+      * BITWISE-OR below just look values up 4 bits at a time.
+       INIT-BITWISE-TABLES.
+           IF WS-BW-TABLES-BUILT NOT = 'Y'
+               MOVE 0 TO WS-BW-I
+               PERFORM UNTIL WS-BW-I > 15
+                   MOVE 0 TO WS-BW-J
+                   PERFORM UNTIL WS-BW-J > 15
+                       COMPUTE WS-BW-IDX =
+                           (WS-BW-I * 16) + WS-BW-J + 1
+                       END-COMPUTE
+                       PERFORM BUILD-BITWISE-ENTRY
+                       ADD 1 TO WS-BW-J END-ADD
+                   END-PERFORM
+                   ADD 1 TO WS-BW-I END-ADD
+               END-PERFORM
+               MOVE 'Y' TO WS-BW-TABLES-BUILT
+           END-IF.
+       BUILD-BITWISE-ENTRY.
+           MOVE WS-BW-I TO WS-BW-TV1.
+           MOVE WS-BW-J TO WS-BW-TV2.
+           MOVE 0 TO WS-BW-TAND.
+           MOVE 0 TO WS-BW-TOR.
+           MOVE 1 TO WS-BW-TBIT.
+           PERFORM 4 TIMES
+               DIVIDE WS-BW-TV1 BY 2 GIVING WS-BW-TV1
+                   REMAINDER WS-BW-TB1
+               END-DIVIDE
+               DIVIDE WS-BW-TV2 BY 2 GIVING WS-BW-TV2
+                   REMAINDER WS-BW-TB2
+               END-DIVIDE
+               IF WS-BW-TB1 = 1 AND WS-BW-TB2 = 1
+                   ADD WS-BW-TBIT TO WS-BW-TAND END-ADD
+               END-IF
+               IF WS-BW-TB1 = 1 OR WS-BW-TB2 = 1
+                   ADD WS-BW-TBIT TO WS-BW-TOR END-ADD
+               END-IF
+               MULTIPLY WS-BW-TBIT BY 2 GIVING WS-BW-TBIT
+               END-MULTIPLY
+           END-PERFORM.
+           MOVE WS-BW-TAND TO WS-BW-AND-ENTRY(WS-BW-IDX).
+           MOVE WS-BW-TOR TO WS-BW-OR-ENTRY(WS-BW-IDX).
       * Perform a bitwise AND operation
       * given WS-AND1 and WS-ANDBY perform (WS-AND1 & WS-ANDBY)
       * to give WS-ANDRES
        BITWISE-AND.
+           PERFORM INIT-BITWISE-TABLES.
            MOVE 0 TO WS-ANDRES.
-           MOVE 1 TO I.
-           PERFORM UNTIL WS-AND1 = 0 OR WS-ANDBY = 0
-               DIVIDE WS-AND1 BY 2 GIVING WS-AND1 REMAINDER WS-TMP
+           MOVE WS-AND1 TO WS-BW-VAL1.
+           MOVE WS-ANDBY TO WS-BW-VAL2.
+           MOVE 1 TO WS-BW-PLACE.
+           PERFORM 8 TIMES
+               DIVIDE WS-BW-VAL1 BY 16 GIVING WS-BW-VAL1
+                   REMAINDER WS-BW-NIB1
                END-DIVIDE
-               DIVIDE WS-ANDBY BY 2 GIVING WS-ANDBY REMAINDER WS-TMP2
+               DIVIDE WS-BW-VAL2 BY 16 GIVING WS-BW-VAL2
+                   REMAINDER WS-BW-NIB2
                END-DIVIDE
-               IF WS-TMP = 1 AND WS-TMP2 = 1
-                   ADD I TO WS-ANDRES END-ADD
-               END-IF
-               MOVE 2 TO WS-MULBY
-               MULTIPLY I BY WS-MULBY GIVING I END-MULTIPLY
+               COMPUTE WS-BW-IDX =
+                   (WS-BW-NIB1 * 16) + WS-BW-NIB2 + 1
+               END-COMPUTE
+               COMPUTE WS-ANDRES = WS-ANDRES +
+                   (WS-BW-AND-ENTRY(WS-BW-IDX) * WS-BW-PLACE)
+               END-COMPUTE
+               MULTIPLY WS-BW-PLACE BY 16 GIVING WS-BW-PLACE
+               END-MULTIPLY
            END-PERFORM.
+      * Perform a bitwise OR operation
+      * given WS-OR1 and WS-ORBY perform (WS-OR1 | WS-ORBY)
+      * to give WS-ORRES
        BITWISE-OR.
+           PERFORM INIT-BITWISE-TABLES.
            MOVE 0 TO WS-ORRES.
-           MOVE 1 TO I.
-           PERFORM UNTIL WS-OR1 = 0 OR WS-ORBY = 0
-               DIVIDE WS-OR1 BY 2 GIVING WS-OR1 REMAINDER WS-TMP
+           MOVE WS-OR1 TO WS-BW-VAL1.
+           MOVE WS-ORBY TO WS-BW-VAL2.
+           MOVE 1 TO WS-BW-PLACE.
+           PERFORM 8 TIMES
+               DIVIDE WS-BW-VAL1 BY 16 GIVING WS-BW-VAL1
+                   REMAINDER WS-BW-NIB1
                END-DIVIDE
-               DIVIDE WS-ORBY BY 2 GIVING WS-ORBY REMAINDER WS-TMP2
+               DIVIDE WS-BW-VAL2 BY 16 GIVING WS-BW-VAL2
+                   REMAINDER WS-BW-NIB2
                END-DIVIDE
-               IF WS-TMP = 1 OR WS-TMP2 = 1
-                   ADD I TO WS-ORRES END-ADD
-               END-IF
-               MOVE 2 TO WS-MULBY
-               MULTIPLY I BY WS-MULBY GIVING I END-MULTIPLY
+               COMPUTE WS-BW-IDX =
+                   (WS-BW-NIB1 * 16) + WS-BW-NIB2 + 1
+               END-COMPUTE
+               COMPUTE WS-ORRES = WS-ORRES +
+                   (WS-BW-OR-ENTRY(WS-BW-IDX) * WS-BW-PLACE)
+               END-COMPUTE
+               MULTIPLY WS-BW-PLACE BY 16 GIVING WS-BW-PLACE
+               END-MULTIPLY
            END-PERFORM.
       ******************************************************************
       *
@@ -635,9 +1781,11 @@
       *
       ******************************************************************
        UTIL-SECTION SECTION.
-      * Hang forever (for debug purpouses)
+      * Hang forever (for debug purpouses) -- either baked in via
+      * WS-DEBUG='A' at compile time, or requested live off the main
+      * menu's 'H' key (see KDEMO-MAIN-MENU)
        DEBUG-HANG.
-           IF WS-DEBUG = 'A'
+           IF DEBUG-HANG-ENABLED OR WS-DEBUG-HANG-REQUESTED = 'Y'
                MOVE SPACE TO WS-REPLY
                PERFORM UNTIL WS-REPLY = 'X'
                    MOVE WS-REPLY TO WS-REPLY
