@@ -0,0 +1,13 @@
+      ******************************************************************
+      * KRNLNET.CPY - Request/response record for KRNLNET
+      ******************************************************************
+       01  :PREF:-NET.
+           02 :PREF:-NET-OP                                 PIC X.
+              88 :PREF:-NET-OP-SEND                         VALUE 'S'.
+              88 :PREF:-NET-OP-RECV                         VALUE 'R'.
+           02 :PREF:-NET-PORT                                PIC 9(4).
+           02 :PREF:-NET-LINE                               PIC X(40).
+           02 :PREF:-NET-STATUS                              PIC X.
+              88 :PREF:-NET-OK                               VALUE 'O'.
+              88 :PREF:-NET-FAIL                             VALUE 'F'.
+              88 :PREF:-NET-NO-REPLY                         VALUE 'N'.
