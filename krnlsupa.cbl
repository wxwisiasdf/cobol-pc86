@@ -17,27 +17,30 @@
        01  J PIC S9(8) COMP.
        01  WS-HEXCHMAP PIC X(16) VALUE "0123456789ABCDEF".
        01  WS-CHAR PIC X.
-       01  WS-INSTR PIC X(8).
-       01  WS-OUTSTR PIC X(16).
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+       COPY "krnlhtop.cpy" REPLACING ==:PREF:== BY L.
+       PROCEDURE DIVISION USING L-HTOP.
+      * Caller sets L-HTOP-INLEN to however many bytes of L-HTOP-INSTR
+      * are actually in play, up to its full 256-byte capacity -- this
+      * used to be hardwired to exactly 8 bytes
        HEX-TO-PRINTABLE.
-           MOVE SPACES TO WS-OUTSTR.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > LENGTH OF WS-INSTR
+           MOVE SPACES TO L-HTOP-OUTSTR.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > L-HTOP-INLEN
       * Reminder: Every byte is equal to 2 characters as each character
       * is representative of a nibble, and a byte is two nibbles
                COMPUTE J = (I * 2) - 1 END-COMPUTE
       * Calculate low nibble first
-               MOVE WS-INSTR(I:1) TO WS-CHAR
+               MOVE L-HTOP-INSTR(I:1) TO WS-CHAR
                PERFORM HCHAR-TO-PRINTABLE
-               MOVE WS-CHAR TO WS-OUTSTR(J:1)
+               MOVE WS-CHAR TO L-HTOP-OUTSTR(J:1)
       * Then calculate the high nibble
-               MOVE WS-INSTR(I:1) TO WS-CHAR
+               MOVE L-HTOP-INSTR(I:1) TO WS-CHAR
                DIVIDE WS-CHAR BY 16 GIVING WS-DIVRES REMAINDER
                WS-RESIDUE END-DIVIDE
                MOVE WS-DIVRES TO WS-CHAR
                PERFORM HCHAR-TO-PRINTABLE
                ADD 1 TO J END-ADD
-               MOVE WS-CHAR TO WS-OUTSTR(J:1)
+               MOVE WS-CHAR TO L-HTOP-OUTSTR(J:1)
            END-PERFORM.
            GOBACK.
        HCHAR-TO-PRINTABLE.
@@ -62,6 +65,26 @@
        01  WS-MULRES PIC 9(8).
        01  WS-TMP PIC 9(8).
        01  WS-TMP2 PIC 9(8).
+      * Nibble lookup table, built once on first call: turns each AND
+      * into 8 table hits (one per nibble of a 32-bit value) instead
+      * of 32 DIVIDEs.
+       01  WS-BW-TABLE-BUILT PIC A VALUE 'N'.
+       01  WS-BW-AND-TABLE.
+           02 WS-BW-AND-ENTRY PIC 9(2) OCCURS 256 TIMES.
+       01  WS-BW-VAL1 PIC 9(8).
+       01  WS-BW-VAL2 PIC 9(8).
+       01  WS-BW-NIB1 PIC 9(4).
+       01  WS-BW-NIB2 PIC 9(4).
+       01  WS-BW-PLACE PIC 9(8).
+       01  WS-BW-IDX PIC 9(4).
+       01  WS-BW-I PIC 9(4).
+       01  WS-BW-J PIC 9(4).
+       01  WS-BW-TV1 PIC 9(4).
+       01  WS-BW-TV2 PIC 9(4).
+       01  WS-BW-TB1 PIC 9(4).
+       01  WS-BW-TB2 PIC 9(4).
+       01  WS-BW-TBIT PIC 9(4).
+       01  WS-BW-TAND PIC 9(4).
        LINKAGE SECTION.
        01  L-ARGS.
            05 L-AND1 PIC 9(8).
@@ -72,17 +95,326 @@
       * given L-AND1 and L-ANDBY perform (L-AND1 & L-ANDBY)
       * to give L-ANDRES
        BITWISE-AND.
+           PERFORM INIT-BITWISE-TABLE.
            MOVE 0 TO L-ANDRES.
-           MOVE 1 TO I.
-           PERFORM UNTIL L-AND1 = 0 OR L-ANDBY = 0
-               DIVIDE L-AND1 BY 2 GIVING L-AND1 REMAINDER WS-TMP
+           MOVE L-AND1 TO WS-BW-VAL1.
+           MOVE L-ANDBY TO WS-BW-VAL2.
+           MOVE 1 TO WS-BW-PLACE.
+           PERFORM 8 TIMES
+               DIVIDE WS-BW-VAL1 BY 16 GIVING WS-BW-VAL1
+                   REMAINDER WS-BW-NIB1
+               END-DIVIDE
+               DIVIDE WS-BW-VAL2 BY 16 GIVING WS-BW-VAL2
+                   REMAINDER WS-BW-NIB2
+               END-DIVIDE
+               COMPUTE WS-BW-IDX = (WS-BW-NIB1 * 16) + WS-BW-NIB2 + 1
+               END-COMPUTE
+               COMPUTE L-ANDRES = L-ANDRES +
+                   (WS-BW-AND-ENTRY(WS-BW-IDX) * WS-BW-PLACE)
+               END-COMPUTE
+               MULTIPLY WS-BW-PLACE BY 16 GIVING WS-BW-PLACE
+               END-MULTIPLY
+           END-PERFORM.
+       INIT-BITWISE-TABLE.
+           IF WS-BW-TABLE-BUILT NOT = 'Y'
+               MOVE 0 TO WS-BW-I
+               PERFORM UNTIL WS-BW-I > 15
+                   MOVE 0 TO WS-BW-J
+                   PERFORM UNTIL WS-BW-J > 15
+                       COMPUTE WS-BW-IDX =
+                           (WS-BW-I * 16) + WS-BW-J + 1
+                       END-COMPUTE
+                       PERFORM BUILD-BITWISE-ENTRY
+                       ADD 1 TO WS-BW-J END-ADD
+                   END-PERFORM
+                   ADD 1 TO WS-BW-I END-ADD
+               END-PERFORM
+               MOVE 'Y' TO WS-BW-TABLE-BUILT
+           END-IF.
+       BUILD-BITWISE-ENTRY.
+           MOVE WS-BW-I TO WS-BW-TV1.
+           MOVE WS-BW-J TO WS-BW-TV2.
+           MOVE 0 TO WS-BW-TAND.
+           MOVE 1 TO WS-BW-TBIT.
+           PERFORM 4 TIMES
+               DIVIDE WS-BW-TV1 BY 2 GIVING WS-BW-TV1
+                   REMAINDER WS-BW-TB1
                END-DIVIDE
-               DIVIDE L-ANDBY BY 2 GIVING L-ANDBY REMAINDER WS-TMP2
+               DIVIDE WS-BW-TV2 BY 2 GIVING WS-BW-TV2
+                   REMAINDER WS-BW-TB2
                END-DIVIDE
-               IF WS-TMP = 1 AND WS-TMP2 = 1
-                   ADD I TO L-ANDRES END-ADD
+               IF WS-BW-TB1 = 1 AND WS-BW-TB2 = 1
+                   ADD WS-BW-TBIT TO WS-BW-TAND END-ADD
                END-IF
-               MOVE 2 TO WS-MULBY
-               MULTIPLY I BY WS-MULBY GIVING I END-MULTIPLY
+               MULTIPLY WS-BW-TBIT BY 2 GIVING WS-BW-TBIT
+               END-MULTIPLY
            END-PERFORM.
+           MOVE WS-BW-TAND TO WS-BW-AND-ENTRY(WS-BW-IDX).
        END PROGRAM SUBITAND.
+      ******************************************************************
+      * SUBITOR - Obtain bitwise OR of two numbers
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUBITOR.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * Nibble lookup table, built once on first call: turns each OR
+      * into 8 table hits (one per nibble of a 32-bit value) instead
+      * of 32 DIVIDEs.
+       01  WS-BW-TABLE-BUILT PIC A VALUE 'N'.
+       01  WS-BW-OR-TABLE.
+           02 WS-BW-OR-ENTRY PIC 9(2) OCCURS 256 TIMES.
+       01  WS-BW-VAL1 PIC 9(8).
+       01  WS-BW-VAL2 PIC 9(8).
+       01  WS-BW-NIB1 PIC 9(4).
+       01  WS-BW-NIB2 PIC 9(4).
+       01  WS-BW-PLACE PIC 9(8).
+       01  WS-BW-IDX PIC 9(4).
+       01  WS-BW-I PIC 9(4).
+       01  WS-BW-J PIC 9(4).
+       01  WS-BW-TV1 PIC 9(4).
+       01  WS-BW-TV2 PIC 9(4).
+       01  WS-BW-TB1 PIC 9(4).
+       01  WS-BW-TB2 PIC 9(4).
+       01  WS-BW-TBIT PIC 9(4).
+       01  WS-BW-TOR PIC 9(4).
+       LINKAGE SECTION.
+       01  L-ARGS.
+           05 L-OR1 PIC 9(8).
+           05 L-ORBY PIC 9(8).
+           05 L-ORRES PIC 9(8).
+       PROCEDURE DIVISION.
+      * Perform a bitwise OR operation
+      * given L-OR1 and L-ORBY perform (L-OR1 | L-ORBY)
+      * to give L-ORRES
+       BITWISE-OR.
+           PERFORM INIT-BITWISE-TABLE.
+           MOVE 0 TO L-ORRES.
+           MOVE L-OR1 TO WS-BW-VAL1.
+           MOVE L-ORBY TO WS-BW-VAL2.
+           MOVE 1 TO WS-BW-PLACE.
+           PERFORM 8 TIMES
+               DIVIDE WS-BW-VAL1 BY 16 GIVING WS-BW-VAL1
+                   REMAINDER WS-BW-NIB1
+               END-DIVIDE
+               DIVIDE WS-BW-VAL2 BY 16 GIVING WS-BW-VAL2
+                   REMAINDER WS-BW-NIB2
+               END-DIVIDE
+               COMPUTE WS-BW-IDX = (WS-BW-NIB1 * 16) + WS-BW-NIB2 + 1
+               END-COMPUTE
+               COMPUTE L-ORRES = L-ORRES +
+                   (WS-BW-OR-ENTRY(WS-BW-IDX) * WS-BW-PLACE)
+               END-COMPUTE
+               MULTIPLY WS-BW-PLACE BY 16 GIVING WS-BW-PLACE
+               END-MULTIPLY
+           END-PERFORM.
+       INIT-BITWISE-TABLE.
+           IF WS-BW-TABLE-BUILT NOT = 'Y'
+               MOVE 0 TO WS-BW-I
+               PERFORM UNTIL WS-BW-I > 15
+                   MOVE 0 TO WS-BW-J
+                   PERFORM UNTIL WS-BW-J > 15
+                       COMPUTE WS-BW-IDX =
+                           (WS-BW-I * 16) + WS-BW-J + 1
+                       END-COMPUTE
+                       PERFORM BUILD-BITWISE-ENTRY
+                       ADD 1 TO WS-BW-J END-ADD
+                   END-PERFORM
+                   ADD 1 TO WS-BW-I END-ADD
+               END-PERFORM
+               MOVE 'Y' TO WS-BW-TABLE-BUILT
+           END-IF.
+       BUILD-BITWISE-ENTRY.
+           MOVE WS-BW-I TO WS-BW-TV1.
+           MOVE WS-BW-J TO WS-BW-TV2.
+           MOVE 0 TO WS-BW-TOR.
+           MOVE 1 TO WS-BW-TBIT.
+           PERFORM 4 TIMES
+               DIVIDE WS-BW-TV1 BY 2 GIVING WS-BW-TV1
+                   REMAINDER WS-BW-TB1
+               END-DIVIDE
+               DIVIDE WS-BW-TV2 BY 2 GIVING WS-BW-TV2
+                   REMAINDER WS-BW-TB2
+               END-DIVIDE
+               IF WS-BW-TB1 = 1 OR WS-BW-TB2 = 1
+                   ADD WS-BW-TBIT TO WS-BW-TOR END-ADD
+               END-IF
+               MULTIPLY WS-BW-TBIT BY 2 GIVING WS-BW-TBIT
+               END-MULTIPLY
+           END-PERFORM.
+           MOVE WS-BW-TOR TO WS-BW-OR-ENTRY(WS-BW-IDX).
+       END PROGRAM SUBITOR.
+      ******************************************************************
+      * SUBITXOR - Obtain bitwise exclusive-OR of two numbers
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUBITXOR.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * Nibble lookup table, built once on first call: turns each XOR
+      * into 8 table hits (one per nibble of a 32-bit value) instead
+      * of 32 DIVIDEs.
+       01  WS-BW-TABLE-BUILT PIC A VALUE 'N'.
+       01  WS-BW-XOR-TABLE.
+           02 WS-BW-XOR-ENTRY PIC 9(2) OCCURS 256 TIMES.
+       01  WS-BW-VAL1 PIC 9(8).
+       01  WS-BW-VAL2 PIC 9(8).
+       01  WS-BW-NIB1 PIC 9(4).
+       01  WS-BW-NIB2 PIC 9(4).
+       01  WS-BW-PLACE PIC 9(8).
+       01  WS-BW-IDX PIC 9(4).
+       01  WS-BW-I PIC 9(4).
+       01  WS-BW-J PIC 9(4).
+       01  WS-BW-TV1 PIC 9(4).
+       01  WS-BW-TV2 PIC 9(4).
+       01  WS-BW-TB1 PIC 9(4).
+       01  WS-BW-TB2 PIC 9(4).
+       01  WS-BW-TBIT PIC 9(4).
+       01  WS-BW-TXOR PIC 9(4).
+       LINKAGE SECTION.
+       01  L-ARGS.
+           05 L-XOR1 PIC 9(8).
+           05 L-XORBY PIC 9(8).
+           05 L-XORRES PIC 9(8).
+       PROCEDURE DIVISION.
+      * Perform a bitwise XOR operation
+      * given L-XOR1 and L-XORBY perform (L-XOR1 ^ L-XORBY)
+      * to give L-XORRES
+       BITWISE-XOR.
+           PERFORM INIT-BITWISE-TABLE.
+           MOVE 0 TO L-XORRES.
+           MOVE L-XOR1 TO WS-BW-VAL1.
+           MOVE L-XORBY TO WS-BW-VAL2.
+           MOVE 1 TO WS-BW-PLACE.
+           PERFORM 8 TIMES
+               DIVIDE WS-BW-VAL1 BY 16 GIVING WS-BW-VAL1
+                   REMAINDER WS-BW-NIB1
+               END-DIVIDE
+               DIVIDE WS-BW-VAL2 BY 16 GIVING WS-BW-VAL2
+                   REMAINDER WS-BW-NIB2
+               END-DIVIDE
+               COMPUTE WS-BW-IDX = (WS-BW-NIB1 * 16) + WS-BW-NIB2 + 1
+               END-COMPUTE
+               COMPUTE L-XORRES = L-XORRES +
+                   (WS-BW-XOR-ENTRY(WS-BW-IDX) * WS-BW-PLACE)
+               END-COMPUTE
+               MULTIPLY WS-BW-PLACE BY 16 GIVING WS-BW-PLACE
+               END-MULTIPLY
+           END-PERFORM.
+       INIT-BITWISE-TABLE.
+           IF WS-BW-TABLE-BUILT NOT = 'Y'
+               MOVE 0 TO WS-BW-I
+               PERFORM UNTIL WS-BW-I > 15
+                   MOVE 0 TO WS-BW-J
+                   PERFORM UNTIL WS-BW-J > 15
+                       COMPUTE WS-BW-IDX =
+                           (WS-BW-I * 16) + WS-BW-J + 1
+                       END-COMPUTE
+                       PERFORM BUILD-BITWISE-ENTRY
+                       ADD 1 TO WS-BW-J END-ADD
+                   END-PERFORM
+                   ADD 1 TO WS-BW-I END-ADD
+               END-PERFORM
+               MOVE 'Y' TO WS-BW-TABLE-BUILT
+           END-IF.
+       BUILD-BITWISE-ENTRY.
+           MOVE WS-BW-I TO WS-BW-TV1.
+           MOVE WS-BW-J TO WS-BW-TV2.
+           MOVE 0 TO WS-BW-TXOR.
+           MOVE 1 TO WS-BW-TBIT.
+           PERFORM 4 TIMES
+               DIVIDE WS-BW-TV1 BY 2 GIVING WS-BW-TV1
+                   REMAINDER WS-BW-TB1
+               END-DIVIDE
+               DIVIDE WS-BW-TV2 BY 2 GIVING WS-BW-TV2
+                   REMAINDER WS-BW-TB2
+               END-DIVIDE
+               IF (WS-BW-TB1 = 1 AND WS-BW-TB2 = 0)
+                   OR (WS-BW-TB1 = 0 AND WS-BW-TB2 = 1)
+                   ADD WS-BW-TBIT TO WS-BW-TXOR END-ADD
+               END-IF
+               MULTIPLY WS-BW-TBIT BY 2 GIVING WS-BW-TBIT
+               END-MULTIPLY
+           END-PERFORM.
+           MOVE WS-BW-TXOR TO WS-BW-XOR-ENTRY(WS-BW-IDX).
+       END PROGRAM SUBITXOR.
+      ******************************************************************
+      * SUBITNOT - Obtain bitwise complement (NOT) of a number
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUBITNOT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * Nibble lookup table, built once on first call: turns each NOT
+      * into 8 table hits (one per nibble of a 32-bit value) instead
+      * of 32 DIVIDEs.
+       01  WS-BW-TABLE-BUILT PIC A VALUE 'N'.
+       01  WS-BW-NOT-TABLE.
+           02 WS-BW-NOT-ENTRY PIC 9(2) OCCURS 16 TIMES.
+       01  WS-BW-VAL1 PIC 9(8).
+       01  WS-BW-NIB1 PIC 9(4).
+       01  WS-BW-PLACE PIC 9(8).
+       01  WS-BW-IDX PIC 9(4).
+       01  WS-BW-I PIC 9(4).
+       01  WS-BW-TV1 PIC 9(4).
+       01  WS-BW-TB1 PIC 9(4).
+       01  WS-BW-TBIT PIC 9(4).
+       01  WS-BW-TNOT PIC 9(4).
+       LINKAGE SECTION.
+       01  L-ARGS.
+           05 L-NOT1 PIC 9(8).
+           05 L-NOTRES PIC 9(8).
+       PROCEDURE DIVISION.
+      * Perform a bitwise complement (32-bit NOT) operation given
+      * L-NOT1 to give L-NOTRES
+       BITWISE-NOT.
+           PERFORM INIT-BITWISE-TABLE.
+           MOVE 0 TO L-NOTRES.
+           MOVE L-NOT1 TO WS-BW-VAL1.
+           MOVE 1 TO WS-BW-PLACE.
+           PERFORM 8 TIMES
+               DIVIDE WS-BW-VAL1 BY 16 GIVING WS-BW-VAL1
+                   REMAINDER WS-BW-NIB1
+               END-DIVIDE
+               COMPUTE WS-BW-IDX = WS-BW-NIB1 + 1 END-COMPUTE
+               COMPUTE L-NOTRES = L-NOTRES +
+                   (WS-BW-NOT-ENTRY(WS-BW-IDX) * WS-BW-PLACE)
+               END-COMPUTE
+               MULTIPLY WS-BW-PLACE BY 16 GIVING WS-BW-PLACE
+               END-MULTIPLY
+           END-PERFORM.
+       INIT-BITWISE-TABLE.
+           IF WS-BW-TABLE-BUILT NOT = 'Y'
+               MOVE 0 TO WS-BW-I
+               PERFORM UNTIL WS-BW-I > 15
+                   COMPUTE WS-BW-IDX = WS-BW-I + 1 END-COMPUTE
+                   PERFORM BUILD-BITWISE-ENTRY
+                   ADD 1 TO WS-BW-I END-ADD
+               END-PERFORM
+               MOVE 'Y' TO WS-BW-TABLE-BUILT
+           END-IF.
+       BUILD-BITWISE-ENTRY.
+           MOVE WS-BW-I TO WS-BW-TV1.
+           MOVE 0 TO WS-BW-TNOT.
+           MOVE 1 TO WS-BW-TBIT.
+           PERFORM 4 TIMES
+               DIVIDE WS-BW-TV1 BY 2 GIVING WS-BW-TV1
+                   REMAINDER WS-BW-TB1
+               END-DIVIDE
+               IF WS-BW-TB1 = 0
+                   ADD WS-BW-TBIT TO WS-BW-TNOT END-ADD
+               END-IF
+               MULTIPLY WS-BW-TBIT BY 2 GIVING WS-BW-TBIT
+               END-MULTIPLY
+           END-PERFORM.
+           MOVE WS-BW-TNOT TO WS-BW-NOT-ENTRY(WS-BW-IDX).
+       END PROGRAM SUBITNOT.
