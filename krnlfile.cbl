@@ -0,0 +1,180 @@
+      ******************************************************************
+      * KRNLFILE - Callable front end onto the on-disk directory table
+      *
+      * KERNEL.CBL's own FILEMGR-SECTION paragraphs aren't callable from
+      * outside KERNEL, so the libc-style stubs in KRNLSTUB (mkdir,
+      * access, chdir, rename, unlink, rmdir, ...) go through this
+      * subprogram instead. It opens the same KINNOFAT.DAT directory
+      * KERNEL uses, so anything created through here shows up to
+      * KERNEL's own FILE-CREATE/FILE-OPEN and vice versa.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KRNLFILE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL FILE-DIR-FILE ASSIGN TO "KINNOFAT.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FILE-DIR-KEY
+           FILE STATUS IS WS-FILE-DIR-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FILE-DIR-FILE.
+       01  FILE-DIR-REC.
+           02 FILE-DIR-KEY.
+               05 FILE-DIR-NAME                             PIC X(24).
+               05 FILE-DIR-EXT                               PIC X(3).
+           02 FILE-DIR-CYL                                  PIC 9(4).
+           02 FILE-DIR-SECT                                 PIC 9(4).
+           02 FILE-DIR-NUMSECT                              PIC 9(4).
+           02 FILE-DIR-CREAT-TIME.
+               05 FILE-DIR-CREAT-TIME-HOUR                   PIC 9(2).
+               05 FILE-DIR-CREAT-TIME-SECOND                 PIC 9(2).
+               05 FILE-DIR-CREAT-TIME-MINUTE                 PIC 9(2).
+               05 FILE-DIR-CREAT-TIME-DAY                    PIC 9(2).
+               05 FILE-DIR-CREAT-TIME-MONTH                  PIC 9(2).
+               05 FILE-DIR-CREAT-TIME-YEAR                   PIC 9(4).
+           02 FILE-DIR-RECLEN                                PIC 9(4).
+           02 FILE-DIR-NUMRECS                               PIC 9(4).
+           02 FILE-DIR-DELETED                               PIC X
+           VALUE 'N'.
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-DIR-STATUS                                PIC XX.
+       01  WS-SAVE-CYL                                       PIC 9(4).
+       01  WS-SAVE-SECT                                      PIC 9(4).
+       01  WS-SAVE-NUMSECT                                   PIC 9(4).
+       01  WS-SAVE-CREAT-TIME                                PIC X(14).
+       01  WS-SAVE-RECLEN                                    PIC 9(4).
+       01  WS-SAVE-NUMRECS                                   PIC 9(4).
+       LINKAGE SECTION.
+       COPY "krnlfile.cpy" REPLACING ==:PREF:== BY L.
+       PROCEDURE DIVISION USING L-FILEOP.
+           MOVE 0 TO L-FILEOP-STATUS.
+           OPEN I-O FILE-DIR-FILE.
+           IF WS-FILE-DIR-STATUS NOT = "00"
+               OPEN OUTPUT FILE-DIR-FILE
+               CLOSE FILE-DIR-FILE
+               OPEN I-O FILE-DIR-FILE
+           END-IF.
+           EVALUATE TRUE
+               WHEN L-FILEOP-EXISTS PERFORM FILEOP-DO-EXISTS
+               WHEN L-FILEOP-CREATE PERFORM FILEOP-DO-CREATE
+               WHEN L-FILEOP-DELETE PERFORM FILEOP-DO-DELETE
+               WHEN L-FILEOP-RENAME PERFORM FILEOP-DO-RENAME
+               WHEN L-FILEOP-TRUNCATE PERFORM FILEOP-DO-TRUNCATE
+               WHEN OTHER SET L-FILEOP-ERROR TO TRUE
+           END-EVALUATE.
+           CLOSE FILE-DIR-FILE.
+           GOBACK.
+      * Look the entry up and report whether it's a live (non-deleted)
+      * directory entry
+       FILEOP-DO-EXISTS.
+           MOVE L-FILEOP-NAME TO FILE-DIR-NAME.
+           MOVE L-FILEOP-EXT TO FILE-DIR-EXT.
+           READ FILE-DIR-FILE KEY IS FILE-DIR-KEY
+               INVALID KEY CONTINUE
+           END-READ.
+           IF WS-FILE-DIR-STATUS = "00" AND FILE-DIR-DELETED = 'N'
+               SET L-FILEOP-OK TO TRUE
+           ELSE
+               SET L-FILEOP-NOTFOUND TO TRUE
+           END-IF.
+      * Create a bare directory entry with no sectors allocated yet -
+      * enough for mkdir() markers and empty files. A real payload is
+      * laid down afterwards through KERNEL's own FILE-WRITE
+       FILEOP-DO-CREATE.
+           MOVE L-FILEOP-NAME TO FILE-DIR-NAME.
+           MOVE L-FILEOP-EXT TO FILE-DIR-EXT.
+           READ FILE-DIR-FILE KEY IS FILE-DIR-KEY
+               INVALID KEY CONTINUE
+           END-READ.
+           IF WS-FILE-DIR-STATUS = "00" AND FILE-DIR-DELETED = 'N'
+               SET L-FILEOP-ALREADY-EXISTS TO TRUE
+           ELSE
+               MOVE 0 TO FILE-DIR-CYL
+               MOVE 0 TO FILE-DIR-SECT
+               MOVE 0 TO FILE-DIR-NUMSECT
+               MOVE ZEROES TO FILE-DIR-CREAT-TIME
+               MOVE L-FILEOP-RECLEN TO FILE-DIR-RECLEN
+               MOVE L-FILEOP-NUMRECS TO FILE-DIR-NUMRECS
+               MOVE 'N' TO FILE-DIR-DELETED
+               IF WS-FILE-DIR-STATUS = "00"
+                   REWRITE FILE-DIR-REC END-REWRITE
+               ELSE
+                   WRITE FILE-DIR-REC END-WRITE
+               END-IF
+               SET L-FILEOP-OK TO TRUE
+           END-IF.
+       FILEOP-DO-DELETE.
+           MOVE L-FILEOP-NAME TO FILE-DIR-NAME.
+           MOVE L-FILEOP-EXT TO FILE-DIR-EXT.
+           READ FILE-DIR-FILE KEY IS FILE-DIR-KEY
+               INVALID KEY CONTINUE
+           END-READ.
+           IF WS-FILE-DIR-STATUS = "00" AND FILE-DIR-DELETED = 'N'
+               MOVE 'Y' TO FILE-DIR-DELETED
+               REWRITE FILE-DIR-REC END-REWRITE
+               SET L-FILEOP-OK TO TRUE
+           ELSE
+               SET L-FILEOP-NOTFOUND TO TRUE
+           END-IF.
+      * Renaming an indexed record means changing its key, which isn't
+      * a REWRITE - soft-delete the old entry and write a fresh one
+      * under the new name pointing at the same sectors, so no data
+      * is actually copied
+       FILEOP-DO-RENAME.
+           MOVE L-FILEOP-NAME TO FILE-DIR-NAME.
+           MOVE L-FILEOP-EXT TO FILE-DIR-EXT.
+           READ FILE-DIR-FILE KEY IS FILE-DIR-KEY
+               INVALID KEY CONTINUE
+           END-READ.
+           IF WS-FILE-DIR-STATUS NOT = "00" OR FILE-DIR-DELETED = 'Y'
+               SET L-FILEOP-NOTFOUND TO TRUE
+           ELSE
+               MOVE FILE-DIR-CYL TO WS-SAVE-CYL
+               MOVE FILE-DIR-SECT TO WS-SAVE-SECT
+               MOVE FILE-DIR-NUMSECT TO WS-SAVE-NUMSECT
+               MOVE FILE-DIR-CREAT-TIME TO WS-SAVE-CREAT-TIME
+               MOVE FILE-DIR-RECLEN TO WS-SAVE-RECLEN
+               MOVE FILE-DIR-NUMRECS TO WS-SAVE-NUMRECS
+               MOVE 'Y' TO FILE-DIR-DELETED
+               REWRITE FILE-DIR-REC END-REWRITE
+               MOVE L-FILEOP-NEW-NAME TO FILE-DIR-NAME
+               MOVE L-FILEOP-NEW-EXT TO FILE-DIR-EXT
+               READ FILE-DIR-FILE KEY IS FILE-DIR-KEY
+                   INVALID KEY CONTINUE
+               END-READ
+               MOVE WS-SAVE-CYL TO FILE-DIR-CYL
+               MOVE WS-SAVE-SECT TO FILE-DIR-SECT
+               MOVE WS-SAVE-NUMSECT TO FILE-DIR-NUMSECT
+               MOVE WS-SAVE-CREAT-TIME TO FILE-DIR-CREAT-TIME
+               MOVE WS-SAVE-RECLEN TO FILE-DIR-RECLEN
+               MOVE WS-SAVE-NUMRECS TO FILE-DIR-NUMRECS
+               MOVE 'N' TO FILE-DIR-DELETED
+               IF WS-FILE-DIR-STATUS = "00"
+                   REWRITE FILE-DIR-REC END-REWRITE
+               ELSE
+                   WRITE FILE-DIR-REC END-WRITE
+               END-IF
+               SET L-FILEOP-OK TO TRUE
+           END-IF.
+      * Metadata-only truncate: update the record count/length an
+      * existing entry reports without touching its allocated sectors
+       FILEOP-DO-TRUNCATE.
+           MOVE L-FILEOP-NAME TO FILE-DIR-NAME.
+           MOVE L-FILEOP-EXT TO FILE-DIR-EXT.
+           READ FILE-DIR-FILE KEY IS FILE-DIR-KEY
+               INVALID KEY CONTINUE
+           END-READ.
+           IF WS-FILE-DIR-STATUS = "00" AND FILE-DIR-DELETED = 'N'
+               MOVE L-FILEOP-RECLEN TO FILE-DIR-RECLEN
+               MOVE L-FILEOP-NUMRECS TO FILE-DIR-NUMRECS
+               REWRITE FILE-DIR-REC END-REWRITE
+               SET L-FILEOP-OK TO TRUE
+           ELSE
+               SET L-FILEOP-NOTFOUND TO TRUE
+           END-IF.
+       END PROGRAM KRNLFILE.
