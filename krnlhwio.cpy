@@ -0,0 +1,29 @@
+      ******************************************************************
+      * KRNLHWIO.CPY - Request/response record for KRNLHWIO
+      ******************************************************************
+       01  :PREF:-HWIO.
+           02 :PREF:-HWIO-MODE                             PIC X.
+              88 :PREF:-HWIO-MODE-IN                       VALUE 'I'.
+              88 :PREF:-HWIO-MODE-OUT                      VALUE 'O'.
+           02 :PREF:-HWIO-SIZE                             PIC X.
+              88 :PREF:-HWIO-SIZE-8                        VALUE '1'.
+              88 :PREF:-HWIO-SIZE-16                       VALUE '2'.
+              88 :PREF:-HWIO-SIZE-32                       VALUE '3'.
+              88 :PREF:-HWIO-SIZE-64                       VALUE '4'.
+      * Set by KRNLHWIO on return; callers that skip checking it still
+      * get back whatever WS-IO-DATA last held, same as before this
+      * field existed
+           02 :PREF:-HWIO-STATUS                           PIC X
+              VALUE '0'.
+              88 :PREF:-HWIO-STATUS-OK                     VALUE '0'.
+              88 :PREF:-HWIO-STATUS-BAD-SIZE                VALUE '1'.
+           02 :PREF:-HWIO-PORT USAGE BINARY-SHORT UNSIGNED.
+           02 :PREF:-HWIO-DATA USAGE BINARY-DOUBLE UNSIGNED.
+           02 :PREF:-HWIO-BURST                             PIC X
+              VALUE 'N'.
+              88 :PREF:-HWIO-BURST-YES                      VALUE 'Y'.
+              88 :PREF:-HWIO-BURST-NO                       VALUE 'N'.
+           02 :PREF:-HWIO-COUNT                             PIC 9(4).
+           02 :PREF:-HWIO-BUFFER.
+              03 :PREF:-HWIO-BUFFER-ENTRY
+                 USAGE BINARY-DOUBLE UNSIGNED OCCURS 256 TIMES.
