@@ -0,0 +1,9 @@
+      ******************************************************************
+      * KRNLENV.CPY - Shared environment-variable table for
+      * KRNLSTUB's getenv/putenv
+      ******************************************************************
+       01  :PREF:-ENV-STATE EXTERNAL.
+           02 :PREF:-ENV-TABLE.
+               03 :PREF:-ENV-ENTRY OCCURS 16 TIMES.
+                   04 :PREF:-ENV-NAME PIC X(16).
+                   04 :PREF:-ENV-VALUE PIC X(64).
