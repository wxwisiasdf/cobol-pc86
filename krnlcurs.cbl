@@ -38,11 +38,38 @@
        SPECIAL-NAMES.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       COPY "krnlcurs.cpy" REPLACING ==:PREF:== BY WS.
+       01  WS-BIT PIC 9(4) USAGE COMP.
        LINKAGE SECTION.
        01  L-ATTR USAGE BINARY-LONG.
        PROCEDURE DIVISION USING BY VALUE L-ATTR.
+      * OR the requested attribute bits into the running attribute and
+      * emit the matching ANSI SGR codes so the effect is actually
+      * visible on the console, not just recorded
+           MOVE 1 TO WS-BIT.
+           PERFORM 4 TIMES
+               IF FUNCTION MOD(L-ATTR / WS-BIT, 2) = 1
+                   AND FUNCTION MOD(WS-CURS-ATTR / WS-BIT, 2) = 0
+                   ADD WS-BIT TO WS-CURS-ATTR END-ADD
+               END-IF
+               MULTIPLY WS-BIT BY 2 GIVING WS-BIT END-MULTIPLY
+           END-PERFORM.
+           PERFORM EMIT-CURS-ATTR.
            MOVE 0 TO RETURN-CODE.
            GOBACK.
+       EMIT-CURS-ATTR.
+           IF FUNCTION MOD(WS-CURS-ATTR / 1, 2) = 1
+               DISPLAY X"1B" "[1m" WITH NO ADVANCING END-DISPLAY
+           END-IF.
+           IF FUNCTION MOD(WS-CURS-ATTR / 2, 2) = 1
+               DISPLAY X"1B" "[4m" WITH NO ADVANCING END-DISPLAY
+           END-IF.
+           IF FUNCTION MOD(WS-CURS-ATTR / 4, 2) = 1
+               DISPLAY X"1B" "[7m" WITH NO ADVANCING END-DISPLAY
+           END-IF.
+           IF FUNCTION MOD(WS-CURS-ATTR / 8, 2) = 1
+               DISPLAY X"1B" "[5m" WITH NO ADVANCING END-DISPLAY
+           END-IF.
        END PROGRAM attron.
       *-----------------------------------------------------------------
        IDENTIFICATION DIVISION.
@@ -52,9 +79,16 @@
        SPECIAL-NAMES.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       COPY "krnlcurs.cpy" REPLACING ==:PREF:== BY WS.
        LINKAGE SECTION.
        01  L-ATTR USAGE BINARY-LONG.
        PROCEDURE DIVISION USING BY VALUE L-ATTR.
+      * Treat the low 3 bits of the requested attribute as an ANSI
+      * background colour number (0-7) and emit ESC[4{n}m so the
+      * background actually changes on the console
+           COMPUTE WS-CURS-BKGD = FUNCTION MOD(L-ATTR, 8) END-COMPUTE.
+           DISPLAY X"1B" "[4" WS-CURS-BKGD "m" WITH NO ADVANCING
+               END-DISPLAY.
            MOVE 0 TO RETURN-CODE.
            GOBACK.
        END PROGRAM bkgdset.
@@ -223,10 +257,25 @@
        SPECIAL-NAMES.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       COPY "krnlcurs.cpy" REPLACING ==:PREF:== BY WS.
+       01  WS-PREV-VIS PIC 9(1) USAGE COMP.
        LINKAGE SECTION.
        01  L-CURSOR USAGE IS BINARY-LONG.
        PROCEDURE DIVISION USING BY VALUE L-CURSOR.
-           MOVE 0 TO RETURN-CODE.
+      * Real cursor show/hide via the ANSI DECTCEM escapes, returning
+      * the previous visibility the way ncurses' curs_set() does
+           MOVE WS-CURS-VISIBILITY TO WS-PREV-VIS.
+           IF L-CURSOR < 0 OR L-CURSOR > 2
+               MOVE -1 TO RETURN-CODE
+           ELSE
+               MOVE L-CURSOR TO WS-CURS-VISIBILITY
+               IF WS-CURS-VISIBILITY = 0
+                   DISPLAY X"1B" "[?25l" WITH NO ADVANCING END-DISPLAY
+               ELSE
+                   DISPLAY X"1B" "[?25h" WITH NO ADVANCING END-DISPLAY
+               END-IF
+               MOVE WS-PREV-VIS TO RETURN-CODE
+           END-IF.
            GOBACK.
        END PROGRAM curs_set.
       *-----------------------------------------------------------------
@@ -237,9 +286,23 @@
        SPECIAL-NAMES.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       COPY "krnlcurs.cpy" REPLACING ==:PREF:== BY WS.
        LINKAGE SECTION.
        01  L-TIMEOUT USAGE IS BINARY-LONG.
        PROCEDURE DIVISION USING BY VALUE L-TIMEOUT.
+      * Store the requested idle bound, curses-style: negative means
+      * block forever, 0 means never block, positive is a millisecond
+      * bound. A manual poll loop (e.g. GETCHAR) could consult this
+      * value to decide when to give up and return no input; GETCHAR
+      * does not read it today, so the bound is recorded but not yet
+      * enforced. A blocking SCREEN SECTION ACCEPT has no way to honor
+      * a millisecond bound at all -- the terminal I/O is synchronous
+      * and there is no clock-interrupt-driven unblock path for it.
+           IF L-TIMEOUT < 0
+               MOVE -1 TO WS-CURS-TIMEOUT-MS
+           ELSE
+               MOVE L-TIMEOUT TO WS-CURS-TIMEOUT-MS
+           END-IF.
            MOVE 0 TO RETURN-CODE.
            GOBACK.
        END PROGRAM timeout.
