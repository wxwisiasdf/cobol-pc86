@@ -0,0 +1,21 @@
+      ******************************************************************
+      * KRNLFILE.CPY - Request/response record for KRNLFILE
+      ******************************************************************
+       01  :PREF:-FILEOP.
+           02 :PREF:-FILEOP-OP                              PIC X.
+              88 :PREF:-FILEOP-EXISTS                       VALUE 'E'.
+              88 :PREF:-FILEOP-CREATE                       VALUE 'C'.
+              88 :PREF:-FILEOP-DELETE                       VALUE 'D'.
+              88 :PREF:-FILEOP-RENAME                       VALUE 'R'.
+              88 :PREF:-FILEOP-TRUNCATE                     VALUE 'T'.
+           02 :PREF:-FILEOP-NAME                            PIC X(24).
+           02 :PREF:-FILEOP-EXT                             PIC X(3).
+           02 :PREF:-FILEOP-NEW-NAME                        PIC X(24).
+           02 :PREF:-FILEOP-NEW-EXT                         PIC X(3).
+           02 :PREF:-FILEOP-RECLEN                          PIC 9(4).
+           02 :PREF:-FILEOP-NUMRECS                         PIC 9(4).
+           02 :PREF:-FILEOP-STATUS                          PIC 9.
+              88 :PREF:-FILEOP-OK                           VALUE 0.
+              88 :PREF:-FILEOP-ALREADY-EXISTS               VALUE 1.
+              88 :PREF:-FILEOP-NOTFOUND                     VALUE 2.
+              88 :PREF:-FILEOP-ERROR                        VALUE 9.
