@@ -0,0 +1,10 @@
+      ******************************************************************
+      * KRNLFD.CPY - Shared open-file table for KRNLSTUB's
+      * fopen2/close/fsync/ftruncate
+      ******************************************************************
+       01  :PREF:-FD-STATE EXTERNAL.
+           02 :PREF:-FD-TABLE.
+               03 :PREF:-FD-ENTRY OCCURS 8 TIMES.
+                   04 :PREF:-FD-INUSE PIC X VALUE 'N'.
+                   04 :PREF:-FD-NAME PIC X(24).
+                   04 :PREF:-FD-EXT PIC X(3).
