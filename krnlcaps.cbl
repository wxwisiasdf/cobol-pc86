@@ -0,0 +1,68 @@
+      ******************************************************************
+      * KRNLCAPS - Capability registry: tells the operator, subsystem
+      * by subsystem, which drivers are talking to real hardware and
+      * which are still software stand-ins (and what they stand in
+      * for), so "does X actually work" has one place to look instead
+      * of reading the driver source
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KRNLCAPS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       COPY "krnlcap.cpy" REPLACING ==:PREF:== BY L.
+       PROCEDURE DIVISION USING L-CAP-TABLE L-CAP-COUNT.
+           MOVE 12 TO L-CAP-COUNT.
+           MOVE "UART" TO L-CAP-NAME(1).
+           MOVE "REAL" TO L-CAP-STATUS(1).
+           MOVE "16550-style serial port for boot trace logging"
+               TO L-CAP-NOTE(1).
+           MOVE "ATAPI-READ" TO L-CAP-NAME(2).
+           MOVE "REAL" TO L-CAP-STATUS(2).
+           MOVE "PACKET READ(12) against the primary ATAPI bus"
+               TO L-CAP-NOTE(2).
+           MOVE "FILE-WRITE" TO L-CAP-NAME(3).
+           MOVE "STUB" TO L-CAP-STATUS(3).
+           MOVE "mirrors to KINNOFAT.BLK, no ATAPI WRITE(12)"
+               TO L-CAP-NOTE(3).
+           MOVE "FLOPPY" TO L-CAP-NAME(4).
+           MOVE "STUB" TO L-CAP-STATUS(4).
+           MOVE "CMOS drive-type probe only; no sector read/write"
+               TO L-CAP-NOTE(4).
+           MOVE "SB16" TO L-CAP-NAME(5).
+           MOVE "STUB" TO L-CAP-STATUS(5).
+           MOVE "DSP reset/version probe only, no audio output"
+               TO L-CAP-NOTE(5).
+           MOVE "PCI" TO L-CAP-NAME(6).
+           MOVE "REAL" TO L-CAP-STATUS(6).
+           MOVE "config-space bus walk over ports CF8H/CFCH"
+               TO L-CAP-NOTE(6).
+           MOVE "RTC" TO L-CAP-NAME(7).
+           MOVE "REAL" TO L-CAP-STATUS(7).
+           MOVE "CMOS clock and extended-memory registers"
+               TO L-CAP-NOTE(7).
+           MOVE "PS2-KEYBOARD" TO L-CAP-NAME(8).
+           MOVE "REAL" TO L-CAP-STATUS(8).
+           MOVE "8042 controller, scancodes serviced off the PIC"
+               TO L-CAP-NOTE(8).
+           MOVE "NETWORK" TO L-CAP-NAME(9).
+           MOVE "STUB" TO L-CAP-STATUS(9).
+           MOVE "no NIC driver; remote console emulated over UART"
+               TO L-CAP-NOTE(9).
+           MOVE "CURSES" TO L-CAP-NAME(10).
+           MOVE "REAL" TO L-CAP-STATUS(10).
+           MOVE "ANSI SGR/DECTCEM escapes; used by CAPS-REPORT"
+               TO L-CAP-NOTE(10).
+           MOVE "GETTEXT" TO L-CAP-NAME(11).
+           MOVE "REAL" TO L-CAP-STATUS(11).
+           MOVE "EN/ES catalog lookup backs main menu captions"
+               TO L-CAP-NOTE(11).
+           MOVE "LTDL" TO L-CAP-NAME(12).
+           MOVE "REAL" TO L-CAP-STATUS(12).
+           MOVE "refcounted loader opens/resolves/calls KRNLNET"
+               TO L-CAP-NOTE(12).
+           GOBACK.
+       END PROGRAM KRNLCAPS.
