@@ -1,41 +1,116 @@
-000100******************************************************************        
+000100*****************************************************************         
 000200*                                                                         
-000300* Prints a file with AREA A filled with resequenced line numbers          
-000400*                                                                         
-000500******************************************************************        
-000600 IDENTIFICATION DIVISION.                                                 
-000700 PROGRAM-ID. LINESORT.                                                    
-000800 ENVIRONMENT DIVISION.                                                    
-000900 INPUT-OUTPUT SECTION.                                                    
-001000 FILE-CONTROL.                                                            
-001100     SELECT FS-FILE ASSIGN TO DISK                                        
-001200     ORGANIZATION IS LINE SEQUENTIAL                                      
-001300     FILE STATUS IS WS-STATUS.                                            
-001400 DATA DIVISION.                                                           
-001500 FILE SECTION.                                                            
-001600 FD  FS-FILE LABEL RECORDS ARE STANDARD                                   
-001700     VALUE OF FILE-ID IS WS-FILENAME.                                     
-001800 01  FS-REC.                                                              
-001900     10 FS-LINE-NO       PIC 9(6).                                        
-002000     10 FS-FILLER        PIC X(74).                                       
-002100 WORKING-STORAGE SECTION.                                                 
-002200 01  WS-FILENAME         PIC A(80) VALUE SPACES.                          
-002300 01  WS-STATUS           PIC XX VALUE ZERO.                               
-002400 01  WS-COUNT            PIC 9(6) VALUE ZERO.                             
-002500 01  WS-EOF              PIC A VALUE 'N'.                                 
-002600 PROCEDURE DIVISION.                                                      
-002700     DISPLAY "File to sort?" END-DISPLAY.                                 
-002800     ACCEPT WS-FILENAME.                                                  
-002900     OPEN INPUT FS-FILE.                                                  
-003000     PERFORM UNTIL WS-EOF = 'Y'                                           
-003100        READ FS-FILE NEXT RECORD INTO FS-REC                              
-003200            AT END MOVE 'Y' TO WS-EOF                                     
-003300            NOT AT END PERFORM PRINT-OUT                                  
-003400        END-READ                                                          
-003500     END-PERFORM.                                                         
-003600     CLOSE FS-FILE.                                                       
-003700     STOP RUN.                                                            
-003800 PRINT-OUT.                                                               
-003900     ADD 100 TO WS-COUNT END-ADD.                                         
-004000     MOVE WS-COUNT TO FS-LINE-NO.                                         
-004100     DISPLAY FS-REC END-DISPLAY.
\ No newline at end of file
+000300* Prints a file with AREA A filled with resequenced line numbers.         
+000400* The source/destination filenames, starting number and increment         
+000500* may be given on the command line as "SRC [START] [INCR] [DEST]";        
+000600* anything left off falls back to the original interactive prompt         
+000700* or the 100/100 defaults.  Out-of-sequence and duplicate numbers         
+000800* in the source file are flagged as warnings as each record is            
+000900* read.                                                                   
+001000*                                                                         
+001100*****************************************************************         
+001200 IDENTIFICATION DIVISION.                                                 
+001300 PROGRAM-ID. LINESORT.                                                    
+001400 ENVIRONMENT DIVISION.                                                    
+001500 INPUT-OUTPUT SECTION.                                                    
+001600 FILE-CONTROL.                                                            
+001700     SELECT FS-FILE ASSIGN TO DISK                                        
+001800     ORGANIZATION IS LINE SEQUENTIAL                                      
+001900     FILE STATUS IS WS-STATUS.                                            
+002000     SELECT FS-OUT-FILE ASSIGN TO DISK                                    
+002100     ORGANIZATION IS LINE SEQUENTIAL                                      
+002200     FILE STATUS IS WS-OUT-STATUS.                                        
+002300 DATA DIVISION.                                                           
+002400 FILE SECTION.                                                            
+002500 FD  FS-FILE LABEL RECORDS ARE STANDARD                                   
+002600     VALUE OF FILE-ID IS WS-FILENAME.                                     
+002700 01  FS-REC.                                                              
+002800     10 FS-LINE-NO       PIC 9(6).                                        
+002900     10 FS-FILLER        PIC X(250).                                      
+003000 FD  FS-OUT-FILE LABEL RECORDS ARE STANDARD                               
+003100     VALUE OF FILE-ID IS WS-OUTFILE.                                      
+003200 01  FS-OUT-REC.                                                          
+003300     10 FS-OUT-LINE-NO   PIC 9(6).                                        
+003400     10 FS-OUT-FILLER    PIC X(250).                                      
+003500 WORKING-STORAGE SECTION.                                                 
+003600 01  WS-FILENAME         PIC X(80) VALUE SPACES.                          
+003700 01  WS-OUTFILE          PIC X(80) VALUE SPACES.                          
+003800 01  WS-STATUS           PIC XX VALUE ZERO.                               
+003900 01  WS-OUT-STATUS       PIC XX VALUE ZERO.                               
+004000 01  WS-COUNT            PIC 9(6) VALUE ZERO.                             
+004100 01  WS-EOF              PIC A VALUE 'N'.                                 
+004200 01  WS-CMDLINE          PIC X(200) VALUE SPACES.                         
+004300 01  WS-START-ARG        PIC X(20) VALUE SPACES.                          
+004400 01  WS-INCR-ARG         PIC X(20) VALUE SPACES.                          
+004500 01  WS-START            PIC 9(6) VALUE 100.                              
+004600 01  WS-INCR             PIC 9(6) VALUE 100.                              
+004700 01  WS-FIRST-REC        PIC A VALUE 'Y'.                                 
+004800 01  WS-ORIG-LINE-NO     PIC 9(6).                                        
+004900 01  WS-PREV-LINE-NO     PIC 9(6) VALUE ZERO.                             
+005000 01  WS-HAVE-PREV        PIC A VALUE 'N'.                                 
+005100 PROCEDURE DIVISION.                                                      
+005200     PERFORM GET-PARAMETERS.                                              
+005300     OPEN INPUT FS-FILE.                                                  
+005400     OPEN OUTPUT FS-OUT-FILE.                                             
+005500     PERFORM UNTIL WS-EOF = 'Y'                                           
+005600        READ FS-FILE NEXT RECORD INTO FS-REC                              
+005700            AT END MOVE 'Y' TO WS-EOF                                     
+005800            NOT AT END PERFORM PRINT-OUT                                  
+005900        END-READ                                                          
+006000     END-PERFORM.                                                         
+006100     CLOSE FS-FILE.                                                       
+006200     CLOSE FS-OUT-FILE.                                                   
+006300     STOP RUN.                                                            
+006400* Pull the source/dest filenames and numbering scheme off the             
+006500* command line, falling back to the interactive prompt and the            
+006600* 100/100 defaults for anything not supplied                              
+006700 GET-PARAMETERS.                                                          
+006800     ACCEPT WS-CMDLINE FROM COMMAND-LINE.                                 
+006900     UNSTRING WS-CMDLINE DELIMITED BY ALL SPACE                           
+007000         INTO WS-FILENAME WS-START-ARG WS-INCR-ARG WS-OUTFILE             
+007100     END-UNSTRING.                                                        
+007200     IF WS-FILENAME = SPACES                                              
+007300         DISPLAY "File to sort?" END-DISPLAY                              
+007400         ACCEPT WS-FILENAME                                               
+007500     END-IF.                                                              
+007600     IF WS-START-ARG NOT = SPACES                                         
+007700         COMPUTE WS-START = FUNCTION NUMVAL(WS-START-ARG)                 
+007800     END-IF.                                                              
+007900     IF WS-INCR-ARG NOT = SPACES                                          
+008000         COMPUTE WS-INCR = FUNCTION NUMVAL(WS-INCR-ARG)                   
+008100     END-IF.                                                              
+008200     IF WS-OUTFILE = SPACES                                               
+008300         MOVE "LINESORT.OUT" TO WS-OUTFILE                                
+008400     END-IF.                                                              
+008500* Resequence one record: flag the source's own numbering first,           
+008600* then renumber it per WS-START/WS-INCR and write it both to the          
+008700* console and to the output file                                          
+008800 PRINT-OUT.                                                               
+008900     MOVE FS-LINE-NO TO WS-ORIG-LINE-NO.                                  
+009000     PERFORM CHECK-SEQUENCE.                                              
+009100     IF WS-FIRST-REC = 'Y'                                                
+009200         MOVE WS-START TO WS-COUNT                                        
+009300         MOVE 'N' TO WS-FIRST-REC                                         
+009400     ELSE                                                                 
+009500         ADD WS-INCR TO WS-COUNT END-ADD                                  
+009600     END-IF.                                                              
+009700     MOVE WS-COUNT TO FS-LINE-NO.                                         
+009800     DISPLAY FS-REC END-DISPLAY.                                          
+009900     MOVE FS-REC TO FS-OUT-REC.                                           
+010000     WRITE FS-OUT-REC END-WRITE.                                          
+010100* Warn about sequence numbers in the SOURCE file that repeat or           
+010200* run backwards, before they get overwritten by the new numbering         
+010300 CHECK-SEQUENCE.                                                          
+010400     IF WS-HAVE-PREV = 'Y'                                                
+010500         IF WS-ORIG-LINE-NO = WS-PREV-LINE-NO                             
+010600             DISPLAY "Warning: duplicate sequence number "                
+010700                 WS-ORIG-LINE-NO END-DISPLAY                              
+010800         ELSE                                                             
+010900             IF WS-ORIG-LINE-NO < WS-PREV-LINE-NO                         
+011000                 DISPLAY "Warning: out-of-sequence number "               
+011100                     WS-ORIG-LINE-NO END-DISPLAY                          
+011200             END-IF                                                       
+011300         END-IF                                                           
+011400     END-IF.                                                              
+011500     MOVE WS-ORIG-LINE-NO TO WS-PREV-LINE-NO.                             
+011600     MOVE 'Y' TO WS-HAVE-PREV.                                            
