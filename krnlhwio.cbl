@@ -8,25 +8,77 @@
        SPECIAL-NAMES.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  WS-DEBUG PIC X VALUE 'Y'.
+       COPY "krnlcfg.cpy" REPLACING ==:PREF:== BY WS.
+       01  WS-DEBUG PIC X VALUE 'N'.
        01  WS-IO-PORT USAGE IS BINARY-SHORT UNSIGNED.
-       01  WS-IO-DATA USAGE IS BINARY-LONG UNSIGNED.
+       01  WS-IO-DATA USAGE IS BINARY-DOUBLE UNSIGNED.
+       01  UART-PORT PIC 9(4) VALUE H'3F8'.
+       COPY "krnluart.cpy" REPLACING ==:PREF:== BY WS.
+      * Scratch fields for mirroring DEBUG-PRINT-OUT/IN out over the
+      * serial port a character at a time
+      * WS-UART-BUSY guards against recursion: KRNLUART's own port IO
+      * runs back through us, and without this flag its trace lines
+      * would try to mirror themselves out over the UART forever
+       01  WS-UART-BUSY PIC A VALUE 'N'.
+       01  WS-TRACE-PORT PIC 9(5).
+       01  WS-TRACE-DATA PIC 9(20).
+       01  WS-TRACE-LINE PIC X(80).
+       01  WS-TRACE-LEN PIC 9(4).
+       01  WS-TRACE-IDX PIC 9(4).
+       01  WS-BURST-IDX PIC 9(4).
        LINKAGE SECTION.
        COPY "krnlhwio.cpy" REPLACING ==:PREF:== BY L.
        PROCEDURE DIVISION.
+      * Trace only when the operator's chosen kernel debug level is
+      * something other than Quiet -- KERNEL publishes its resolved
+      * WS-DEBUG into this shared EXTERNAL state once it's known
+           IF WS-CFG-DEBUG = 'Q'
+               MOVE 'N' TO WS-DEBUG
+           ELSE
+               MOVE 'Y' TO WS-DEBUG
+           END-IF.
+      * Mirror runtime.cfg's UART port the same way KERNEL itself does,
+      * so trace bytes land on the configured port, not always 3F8H
+           IF WS-CFG-UART-PORT NOT = 0
+               MOVE WS-CFG-UART-PORT TO UART-PORT
+           END-IF.
+           MOVE L-HWIO-PORT TO WS-IO-PORT.
+           MOVE L-HWIO-DATA TO WS-IO-DATA.
+           SET L-HWIO-STATUS-OK TO TRUE.
            EVALUATE TRUE
                WHEN L-HWIO-MODE-IN PERFORM IO-IN
                WHEN L-HWIO-MODE-OUT PERFORM IO-OUT
            END-EVALUATE.
+           MOVE WS-IO-DATA TO L-HWIO-DATA.
            GOBACK.
       *
        IO-OUT.
-           EVALUATE TRUE
-               WHEN L-HWIO-SIZE-8 PERFORM IO-OUT-8
-               WHEN L-HWIO-SIZE-16 PERFORM IO-OUT-16
-               WHEN L-HWIO-SIZE-32 PERFORM IO-OUT-32
-      *        WHEN L-HWIO-SIZE-64 PERFORM IO-OUT-64
-           END-EVALUATE.
+           IF L-HWIO-BURST-YES
+               PERFORM IO-OUT-BURST
+           ELSE
+               EVALUATE TRUE
+                   WHEN L-HWIO-SIZE-8 PERFORM IO-OUT-8
+                   WHEN L-HWIO-SIZE-16 PERFORM IO-OUT-16
+                   WHEN L-HWIO-SIZE-32 PERFORM IO-OUT-32
+                   WHEN L-HWIO-SIZE-64 PERFORM IO-OUT-64
+                   WHEN OTHER SET L-HWIO-STATUS-BAD-SIZE TO TRUE
+               END-EVALUATE
+           END-IF.
+      * Push a whole buffer of L-HWIO-COUNT values to the same port in
+      * one call, the way REP OUTS pushes a whole buffer in one
+      * instruction instead of one OUT per value
+       IO-OUT-BURST.
+           PERFORM VARYING WS-BURST-IDX FROM 1 BY 1
+               UNTIL WS-BURST-IDX > L-HWIO-COUNT
+               MOVE L-HWIO-BUFFER-ENTRY(WS-BURST-IDX) TO WS-IO-DATA
+               EVALUATE TRUE
+                   WHEN L-HWIO-SIZE-8 PERFORM IO-OUT-8
+                   WHEN L-HWIO-SIZE-16 PERFORM IO-OUT-16
+                   WHEN L-HWIO-SIZE-32 PERFORM IO-OUT-32
+                   WHEN L-HWIO-SIZE-64 PERFORM IO-OUT-64
+                   WHEN OTHER SET L-HWIO-STATUS-BAD-SIZE TO TRUE
+               END-EVALUATE
+           END-PERFORM.
        IO-OUT-8.
            CALL STATIC "IO_OUT"
            USING BY VALUE UNSIGNED SIZE IS 2 WS-IO-PORT
@@ -48,14 +100,40 @@
            BY CONTENT 'S'
            END-CALL.
            PERFORM DEBUG-PRINT-OUT.
+       IO-OUT-64.
+           CALL STATIC "IO_OUT"
+           USING BY VALUE UNSIGNED SIZE IS 2 WS-IO-PORT
+           BY VALUE UNSIGNED SIZE IS 8 WS-IO-DATA
+           BY CONTENT 'D'
+           END-CALL.
+           PERFORM DEBUG-PRINT-OUT.
       *
        IO-IN.
-           EVALUATE TRUE
-               WHEN L-HWIO-SIZE-8 PERFORM IO-IN-8
-               WHEN L-HWIO-SIZE-16 PERFORM IO-IN-16
-               WHEN L-HWIO-SIZE-32 PERFORM IO-IN-32
-      *        WHEN L-HWIO-SIZE-64 PERFORM IO-IN-64
-           END-EVALUATE.
+           IF L-HWIO-BURST-YES
+               PERFORM IO-IN-BURST
+           ELSE
+               EVALUATE TRUE
+                   WHEN L-HWIO-SIZE-8 PERFORM IO-IN-8
+                   WHEN L-HWIO-SIZE-16 PERFORM IO-IN-16
+                   WHEN L-HWIO-SIZE-32 PERFORM IO-IN-32
+                   WHEN L-HWIO-SIZE-64 PERFORM IO-IN-64
+                   WHEN OTHER SET L-HWIO-STATUS-BAD-SIZE TO TRUE
+               END-EVALUATE
+           END-IF.
+      * Pull a whole buffer of L-HWIO-COUNT values from the same port
+      * in one call, the REP INS equivalent of IO-OUT-BURST above
+       IO-IN-BURST.
+           PERFORM VARYING WS-BURST-IDX FROM 1 BY 1
+               UNTIL WS-BURST-IDX > L-HWIO-COUNT
+               EVALUATE TRUE
+                   WHEN L-HWIO-SIZE-8 PERFORM IO-IN-8
+                   WHEN L-HWIO-SIZE-16 PERFORM IO-IN-16
+                   WHEN L-HWIO-SIZE-32 PERFORM IO-IN-32
+                   WHEN L-HWIO-SIZE-64 PERFORM IO-IN-64
+                   WHEN OTHER SET L-HWIO-STATUS-BAD-SIZE TO TRUE
+               END-EVALUATE
+               MOVE WS-IO-DATA TO L-HWIO-BUFFER-ENTRY(WS-BURST-IDX)
+           END-PERFORM.
        IO-IN-8.
            CALL STATIC "IO_IN"
            USING BY VALUE UNSIGNED SIZE IS 2 WS-IO-PORT
@@ -77,14 +155,56 @@
            BY REFERENCE WS-IO-DATA
            END-CALL.
            PERFORM DEBUG-PRINT-IN.
+       IO-IN-64.
+           CALL STATIC "IO_IN"
+           USING BY VALUE UNSIGNED SIZE IS 2 WS-IO-PORT
+           BY CONTENT 'D'
+           BY REFERENCE WS-IO-DATA
+           END-CALL.
+           PERFORM DEBUG-PRINT-IN.
        DEBUG-PRINT-OUT.
            IF WS-DEBUG = 'Y'
                DISPLAY "OUT: " WS-IO-PORT " <- " WS-IO-DATA "; "
                NO ADVANCING END-DISPLAY
+               IF WS-UART-BUSY = 'N'
+                   MOVE WS-IO-PORT TO WS-TRACE-PORT
+                   MOVE WS-IO-DATA TO WS-TRACE-DATA
+                   MOVE SPACES TO WS-TRACE-LINE
+                   STRING "OUT: " WS-TRACE-PORT " <- " WS-TRACE-DATA
+                       "; " DELIMITED BY SIZE INTO WS-TRACE-LINE
+                   END-STRING
+                   PERFORM UART-SEND-TRACE
+               END-IF
            END-IF.
        DEBUG-PRINT-IN.
            IF WS-DEBUG = 'Y'
                DISPLAY "IN: " WS-IO-PORT " -> " WS-IO-DATA "; "
                NO ADVANCING END-DISPLAY
+               IF WS-UART-BUSY = 'N'
+                   MOVE WS-IO-PORT TO WS-TRACE-PORT
+                   MOVE WS-IO-DATA TO WS-TRACE-DATA
+                   MOVE SPACES TO WS-TRACE-LINE
+                   STRING "IN: " WS-TRACE-PORT " -> " WS-TRACE-DATA
+                       "; " DELIMITED BY SIZE INTO WS-TRACE-LINE
+                   END-STRING
+                   PERFORM UART-SEND-TRACE
+               END-IF
            END-IF.
+      * Mirror WS-TRACE-LINE out over the serial port, one byte at a
+      * time, so boot diagnostics can be captured even when the screen
+      * scrolls past or isn't there at all
+       UART-SEND-TRACE.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-TRACE-LINE))
+               TO WS-TRACE-LEN.
+           MOVE UART-PORT TO WS-UART-PORT.
+           SET WS-UART-OP-SEND TO TRUE.
+           MOVE 'Y' TO WS-UART-BUSY.
+           PERFORM VARYING WS-TRACE-IDX FROM 1 BY 1
+               UNTIL WS-TRACE-IDX > WS-TRACE-LEN
+               COMPUTE WS-UART-DATA =
+                   FUNCTION ORD(WS-TRACE-LINE(WS-TRACE-IDX:1)) - 1
+               END-COMPUTE
+               CALL "KRNLUART" USING WS-UART END-CALL
+           END-PERFORM.
+           MOVE 'N' TO WS-UART-BUSY.
        END PROGRAM KRNLHWIO.
