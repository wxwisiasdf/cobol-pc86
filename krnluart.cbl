@@ -9,46 +9,65 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        COPY "krnlhwio.cpy" REPLACING ==:PREF:== BY WS.
+       01  WS-BITAND.
+           05 WS-BITAND-1 PIC 9(8).
+           05 WS-BITAND-BY PIC 9(8).
+           05 WS-BITAND-RES PIC 9(8).
+       01  WS-TIMEOUT PIC 9(4).
+       01  WS-DEBUG PIC A VALUE 'Q'.
+           88 DEBUG-QUIET VALUE 'Q'.
+           88 DEBUG-VERBOSE VALUE 'V'.
+           88 DEBUG-FULL VALUE 'F'.
        LINKAGE SECTION.
-       PROCEDURE DIVISION.
+       COPY "krnluart.cpy" REPLACING ==:PREF:== BY L.
+       PROCEDURE DIVISION USING L-UART.
+           SET L-UART-OK TO TRUE.
+           EVALUATE TRUE
+               WHEN L-UART-OP-INIT PERFORM UART-INIT
+               WHEN L-UART-OP-SEND PERFORM UART-SEND-BYTE
+               WHEN L-UART-OP-RECV PERFORM UART-RECEIVE-BYTE
+               WHEN OTHER SET L-UART-FAIL TO TRUE
+           END-EVALUATE.
+           GOBACK.
+       UART-INIT.
       * Disable interrupts
-           COMPUTE WS-HWIO-PORT = UART-PORT + 1 END-COMPUTE.
+           COMPUTE WS-HWIO-PORT = L-UART-PORT + 1 END-COMPUTE.
            MOVE H'00' TO WS-HWIO-DATA.
            SET WS-HWIO-SIZE-8 TO TRUE.
            SET WS-HWIO-MODE-OUT TO TRUE.
            CALL "KRNLHWIO" USING WS-HWIO END-CALL.
       * Enable DLAB
-           COMPUTE WS-HWIO-PORT = UART-PORT + 3 END-COMPUTE.
+           COMPUTE WS-HWIO-PORT = L-UART-PORT + 3 END-COMPUTE.
            MOVE H'80' TO WS-HWIO-DATA.
            SET WS-HWIO-SIZE-8 TO TRUE.
            SET WS-HWIO-MODE-OUT TO TRUE.
            CALL "KRNLHWIO" USING WS-HWIO END-CALL.
       * Set divisor to 3
-           COMPUTE WS-HWIO-PORT = UART-PORT + 0 END-COMPUTE.
+           COMPUTE WS-HWIO-PORT = L-UART-PORT + 0 END-COMPUTE.
            MOVE H'03' TO WS-HWIO-DATA.
            SET WS-HWIO-SIZE-8 TO TRUE.
            SET WS-HWIO-MODE-OUT TO TRUE.
            CALL "KRNLHWIO" USING WS-HWIO END-CALL.
-           COMPUTE WS-HWIO-PORT = UART-PORT + 1 END-COMPUTE.
+           COMPUTE WS-HWIO-PORT = L-UART-PORT + 1 END-COMPUTE.
            MOVE H'00' TO WS-HWIO-DATA.
            SET WS-HWIO-SIZE-8 TO TRUE.
            SET WS-HWIO-MODE-OUT TO TRUE.
            CALL "KRNLHWIO" USING WS-HWIO END-CALL.
       * 8 bits and no parity with one stop bit
-           COMPUTE WS-HWIO-PORT = UART-PORT + 3 END-COMPUTE.
+           COMPUTE WS-HWIO-PORT = L-UART-PORT + 3 END-COMPUTE.
            MOVE H'03' TO WS-HWIO-DATA.
            SET WS-HWIO-SIZE-8 TO TRUE.
            SET WS-HWIO-MODE-OUT TO TRUE.
            CALL "KRNLHWIO" USING WS-HWIO END-CALL.
       * Enable FIFO, clear and with a 14-byte threshold
-           COMPUTE WS-HWIO-PORT = UART-PORT + 2 END-COMPUTE.
+           COMPUTE WS-HWIO-PORT = L-UART-PORT + 2 END-COMPUTE.
            MOVE H'C7' TO WS-HWIO-DATA.
            SET WS-HWIO-SIZE-8 TO TRUE.
            SET WS-HWIO-MODE-OUT TO TRUE.
            CALL "KRNLHWIO" USING WS-HWIO END-CALL.
       * Enable IRQs back, set RTS and DSR, the Data (???) Register
       * and the RTS register (no shit)
-           COMPUTE WS-HWIO-PORT = UART-PORT + 4 END-COMPUTE.
+           COMPUTE WS-HWIO-PORT = L-UART-PORT + 4 END-COMPUTE.
            MOVE H'0B' TO WS-HWIO-DATA.
            SET WS-HWIO-SIZE-8 TO TRUE.
            SET WS-HWIO-MODE-OUT TO TRUE.
@@ -59,11 +78,10 @@
            SET WS-HWIO-SIZE-8 TO TRUE.
            SET WS-HWIO-MODE-OUT TO TRUE.
            CALL "KRNLHWIO" USING WS-HWIO END-CALL.
-           MOVE UART-PORT TO WS-HWIO-PORT.
            PERFORM UART-TEST.
       * Set on normal operation mode, that is a non-loopback mode with
       * IRQs enabeld and OUT#1 and OUT#2 bits enabled :)
-           COMPUTE WS-HWIO-PORT = UART-PORT + 4 END-COMPUTE.
+           COMPUTE WS-HWIO-PORT = L-UART-PORT + 4 END-COMPUTE.
            MOVE H'0F' TO WS-HWIO-DATA.
            SET WS-HWIO-SIZE-8 TO TRUE.
            SET WS-HWIO-MODE-OUT TO TRUE.
@@ -71,21 +89,72 @@
            DISPLAY "UART initialized" END-DISPLAY.
       * Test the serial chip (sending a dummy byte and checking if it
       * returns the same byte)
+       UART-TEST.
+           MOVE L-UART-PORT TO WS-HWIO-PORT.
            MOVE H'AE' TO WS-HWIO-DATA.
            SET WS-HWIO-SIZE-8 TO TRUE.
            SET WS-HWIO-MODE-OUT TO TRUE.
            CALL "KRNLHWIO" USING WS-HWIO END-CALL.
-           IF WS-DEBUG IS = 'Y' THEN
+           IF DEBUG-VERBOSE OR DEBUG-FULL
                DISPLAY ">" WS-HWIO-DATA END-DISPLAY
            END-IF.
            SET WS-HWIO-SIZE-8 TO TRUE.
            SET WS-HWIO-MODE-IN TO TRUE.
            CALL "KRNLHWIO" USING WS-HWIO END-CALL.
-           IF WS-DEBUG IS = 'Y' THEN
+           IF DEBUG-VERBOSE OR DEBUG-FULL
                DISPLAY ">" WS-HWIO-DATA END-DISPLAY
            END-IF.
            IF WS-HWIO-DATA NOT = H'AE' THEN
                DISPLAY "UART test failure" END-DISPLAY
+               SET L-UART-FAIL TO TRUE
+           END-IF.
+      * Send a single byte out over the port once it's up, waiting for
+      * the transmit holding register (bit 5 of the line status
+      * register at port+5) to go empty first
+       UART-SEND-BYTE.
+           MOVE 9999 TO WS-TIMEOUT.
+           MOVE 0 TO WS-BITAND-RES.
+           PERFORM UNTIL WS-BITAND-RES NOT = 0 OR WS-TIMEOUT = 0
+               COMPUTE WS-HWIO-PORT = L-UART-PORT + 5 END-COMPUTE
+               SET WS-HWIO-SIZE-8 TO TRUE
+               SET WS-HWIO-MODE-IN TO TRUE
+               CALL "KRNLHWIO" USING WS-HWIO END-CALL
+               MOVE WS-HWIO-DATA TO WS-BITAND-1
+               MOVE H'20' TO WS-BITAND-BY
+               CALL "SUBITAND" USING WS-BITAND END-CALL
+               SUBTRACT 1 FROM WS-TIMEOUT END-SUBTRACT
+           END-PERFORM.
+           IF WS-TIMEOUT = 0
+               SET L-UART-FAIL TO TRUE
+           ELSE
+               MOVE L-UART-PORT TO WS-HWIO-PORT
+               MOVE L-UART-DATA TO WS-HWIO-DATA
+               SET WS-HWIO-SIZE-8 TO TRUE
+               SET WS-HWIO-MODE-OUT TO TRUE
+               CALL "KRNLHWIO" USING WS-HWIO END-CALL
+           END-IF.
+      * Receive a single byte once one's ready, waiting for the data
+      * ready bit (bit 0 of the line status register) to be set first
+       UART-RECEIVE-BYTE.
+           MOVE 9999 TO WS-TIMEOUT.
+           MOVE 0 TO WS-BITAND-RES.
+           PERFORM UNTIL WS-BITAND-RES NOT = 0 OR WS-TIMEOUT = 0
+               COMPUTE WS-HWIO-PORT = L-UART-PORT + 5 END-COMPUTE
+               SET WS-HWIO-SIZE-8 TO TRUE
+               SET WS-HWIO-MODE-IN TO TRUE
+               CALL "KRNLHWIO" USING WS-HWIO END-CALL
+               MOVE WS-HWIO-DATA TO WS-BITAND-1
+               MOVE H'01' TO WS-BITAND-BY
+               CALL "SUBITAND" USING WS-BITAND END-CALL
+               SUBTRACT 1 FROM WS-TIMEOUT END-SUBTRACT
+           END-PERFORM.
+           IF WS-TIMEOUT = 0
+               SET L-UART-FAIL TO TRUE
+           ELSE
+               MOVE L-UART-PORT TO WS-HWIO-PORT
+               SET WS-HWIO-SIZE-8 TO TRUE
+               SET WS-HWIO-MODE-IN TO TRUE
+               CALL "KRNLHWIO" USING WS-HWIO END-CALL
+               MOVE WS-HWIO-DATA TO L-UART-DATA
            END-IF.
-           GOBACK.
        END PROGRAM KRNLUART.
