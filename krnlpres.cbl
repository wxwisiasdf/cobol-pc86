@@ -9,104 +9,139 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01  WS-REPLY PIC X.
+       01  WS-I PIC 9(2).
+       01  WS-SLIDE-COUNT PIC 9(2) VALUE 4.
+       01  WS-SLIDE-IDX PIC 9(2) VALUE 1.
+       01  WS-SLIDE-INDICATOR PIC X(14).
+       01  WS-SLIDE-TITLE PIC X(40).
+       01  WS-SLIDE-LINE-COUNT PIC 9(2).
+       01  WS-SLIDE-DISPLAY-LINE PIC X(60) OCCURS 10 TIMES.
+      * The slideshow's actual content -- title, line count and up to
+      * ten lines of text per slide -- lives here as data rather than
+      * as four near-identical SCREEN SECTION records and four
+      * near-identical PROCEDURE DIVISION paragraphs; adding a fifth
+      * slide is now a BUILD-SLIDE-TABLE entry, not a new pair of
+      * screen/paragraph definitions.
+       01  SLIDE-TABLE.
+           02 SLIDE-ENTRY OCCURS 4 TIMES.
+              05 SLIDE-TABLE-TITLE PIC X(40).
+              05 SLIDE-TABLE-LINE-COUNT PIC 9(2).
+              05 SLIDE-TABLE-LINE PIC X(60) OCCURS 10 TIMES.
        LINKAGE SECTION.
        SCREEN SECTION.
-       01  INTRO-SCREEN-1.
+       01  INTRO-SCREEN.
            02 VALUE "KINNOWOS (C) 2022-2023" BLANK SCREEN LINE 1 COL 1.
-           02 VALUE "Why COBOL?" LINE 5 COL 10.
-           02 VALUE "Why NOT COBOL? It's a great language!"
-           LINE 7 COL 10.
-           02 VALUE "* It's sophisticated" LINE 8 COL 10.
-           02 VALUE "* It's verbose" LINE 9 COL 10.
-           02 VALUE "* Dynamically typed" LINE 10 COL 10.
-           02 VALUE "* It looks cool with syntax highlight" LINE 11
-           COL 10.
-       01  INTRO-SCREEN-2.
-           02 VALUE "KINNOWOS (C) 2022-2023" BLANK SCREEN LINE 1 COL 1.
-           02 VALUE "B-b-but COBOL is outdated!" LINE 5 COL 10.
-           02 VALUE "Lies, COBOL just had a revision ongoing this year!"
-           LINE 7 COL 10.
-           02 VALUE "* The COBOL 2023 standard" LINE 8 COL 10.
-           02 VALUE "* GnuCCOBOL is being actively developed in 2023"
-           LINE 9 COL 10.
-           02 VALUE "  and said compiler is one of the best I've used"
-           LINE 10 COL 10.
-           02 VALUE "* C is from 1970, yet people still use it"
-           LINE 11 COL 10.
-           02 VALUE "* and C++ is from the 80's! Being old doesn't "
-           LINE 12 COL 10.
-           02 VALUE " mean that it is inherently bad!" LINE 13 COL 10.
-       01  INTRO-SCREEN-3.
-           02 VALUE "KINNOWOS (C) 2022-2023" BLANK SCREEN LINE 1 COL 1.
-           02 VALUE "Goals and vision" LINE 5 COL 10.
-           02 VALUE "* Monolthic kernel" LINE 7 COL 10.
-           02 VALUE "* All system utilities written on COBOL"
-           LINE 8 COL 10.
-           02 VALUE "* Remove as much C code from the kernel"
-           LINE 9 COL 10.
-       01  INTRO-SCREEN-4.
-           02 VALUE "KINNOWOS (C) 2022-2023" BLANK SCREEN LINE 1 COL 1.
-           02 VALUE "The end" LINE 5 COL 10.
-           02 VALUE "That was a quick slideshow wasn't it?"
-           LINE 7 COL 10.
-           02 VALUE "I would've added more slides but I think"
-           LINE 8 COL 10.
-           02 VALUE "it's better that the OS speaks by itself"
-           LINE 9 COL 10.
-           02 VALUE "so why not try out the kernel shell?"
-           LINE 10 COL 10.
+           02 KD-SLIDE-TITLE LINE 5 COL 10 PIC X(40)
+           USING WS-SLIDE-TITLE.
+           02 KD-SLIDE-LINE-01 LINE 7 COL 10 PIC X(60)
+           USING WS-SLIDE-DISPLAY-LINE(1).
+           02 KD-SLIDE-LINE-02 LINE 8 COL 10 PIC X(60)
+           USING WS-SLIDE-DISPLAY-LINE(2).
+           02 KD-SLIDE-LINE-03 LINE 9 COL 10 PIC X(60)
+           USING WS-SLIDE-DISPLAY-LINE(3).
+           02 KD-SLIDE-LINE-04 LINE 10 COL 10 PIC X(60)
+           USING WS-SLIDE-DISPLAY-LINE(4).
+           02 KD-SLIDE-LINE-05 LINE 11 COL 10 PIC X(60)
+           USING WS-SLIDE-DISPLAY-LINE(5).
+           02 KD-SLIDE-LINE-06 LINE 12 COL 10 PIC X(60)
+           USING WS-SLIDE-DISPLAY-LINE(6).
+           02 KD-SLIDE-LINE-07 LINE 13 COL 10 PIC X(60)
+           USING WS-SLIDE-DISPLAY-LINE(7).
+           02 KD-SLIDE-LINE-08 LINE 14 COL 10 PIC X(60)
+           USING WS-SLIDE-DISPLAY-LINE(8).
+           02 KD-SLIDE-LINE-09 LINE 15 COL 10 PIC X(60)
+           USING WS-SLIDE-DISPLAY-LINE(9).
+           02 KD-SLIDE-LINE-10 LINE 16 COL 10 PIC X(60)
+           USING WS-SLIDE-DISPLAY-LINE(10).
+           02 KD-SLIDE-INDICATOR LINE 18 COL 10 PIC X(14)
+           USING WS-SLIDE-INDICATOR.
        01  INTRO-SCREEN-INPUT.
            02 VALUE "(press B for going back or P/N for slide control)"
            LINE 20 COL 10.
            02 KD-OPTINPUT LINE 20 COL 70 PIC X
            USING WS-REPLY.
        PROCEDURE DIVISION.
-       KDEMO-INTRO-1.
-           DISPLAY INTRO-SCREEN-1 END-DISPLAY.
-           MOVE SPACE TO WS-REPLY.
-           PERFORM UNTIL WS-REPLY = 'B'
-               ACCEPT INTRO-SCREEN-INPUT END-ACCEPT
-               EVALUATE WS-REPLY
-                   WHEN 'N' PERFORM KDEMO-INTRO-2
-                   WHEN 'P' EXIT PERFORM
-               END-EVALUATE
-           END-PERFORM.
-           MOVE SPACE TO WS-REPLY.
-           GOBACK.
-       KDEMO-INTRO-2.
-           DISPLAY INTRO-SCREEN-2 END-DISPLAY.
-           MOVE SPACE TO WS-REPLY.
-           PERFORM UNTIL WS-REPLY = 'B'
-               ACCEPT INTRO-SCREEN-INPUT END-ACCEPT
-               EVALUATE WS-REPLY
-                   WHEN 'N' PERFORM KDEMO-INTRO-3
-                   WHEN 'P' PERFORM KDEMO-INTRO-1
-               END-EVALUATE
-           END-PERFORM.
-           MOVE SPACE TO WS-REPLY.
-           GOBACK.
-       KDEMO-INTRO-3.
-           DISPLAY INTRO-SCREEN-3 END-DISPLAY.
+       KDEMO-INTRO-MAIN.
+           PERFORM BUILD-SLIDE-TABLE.
+           MOVE 1 TO WS-SLIDE-IDX.
            MOVE SPACE TO WS-REPLY.
            PERFORM UNTIL WS-REPLY = 'B'
+               PERFORM KDEMO-INTRO-RENDER
                ACCEPT INTRO-SCREEN-INPUT END-ACCEPT
                EVALUATE WS-REPLY
-                   WHEN 'N' PERFORM KDEMO-INTRO-4
-                   WHEN 'P' PERFORM KDEMO-INTRO-2
+                   WHEN 'N'
+                       IF WS-SLIDE-IDX < WS-SLIDE-COUNT
+                           ADD 1 TO WS-SLIDE-IDX
+                       END-IF
+                   WHEN 'P'
+                       IF WS-SLIDE-IDX > 1
+                           SUBTRACT 1 FROM WS-SLIDE-IDX
+                       END-IF
                END-EVALUATE
            END-PERFORM.
            MOVE SPACE TO WS-REPLY.
            GOBACK.
-       KDEMO-INTRO-4.
-           DISPLAY INTRO-SCREEN-4 END-DISPLAY.
-           MOVE SPACE TO WS-REPLY.
-           PERFORM UNTIL WS-REPLY = 'B'
-               ACCEPT INTRO-SCREEN-INPUT END-ACCEPT
-               EVALUATE WS-REPLY
-                   WHEN 'N' EXIT PERFORM
-                   WHEN 'P' PERFORM KDEMO-INTRO-3
-               END-EVALUATE
+      * Copy the current slide out of SLIDE-TABLE into the plain
+      * WORKING-STORAGE fields the screen's USING clauses are bound to,
+      * blanking out any display lines the slide doesn't use, then
+      * render it
+       KDEMO-INTRO-RENDER.
+           MOVE SLIDE-TABLE-TITLE(WS-SLIDE-IDX) TO WS-SLIDE-TITLE.
+           MOVE SLIDE-TABLE-LINE-COUNT(WS-SLIDE-IDX)
+               TO WS-SLIDE-LINE-COUNT.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 10
+               IF WS-I <= WS-SLIDE-LINE-COUNT
+                   MOVE SLIDE-TABLE-LINE(WS-SLIDE-IDX, WS-I)
+                       TO WS-SLIDE-DISPLAY-LINE(WS-I)
+               ELSE
+                   MOVE SPACES TO WS-SLIDE-DISPLAY-LINE(WS-I)
+               END-IF
            END-PERFORM.
-           MOVE SPACE TO WS-REPLY.
-           GOBACK.
+           MOVE SPACES TO WS-SLIDE-INDICATOR.
+           STRING "Slide " WS-SLIDE-IDX " of " WS-SLIDE-COUNT
+               DELIMITED BY SIZE INTO WS-SLIDE-INDICATOR
+           END-STRING.
+           DISPLAY INTRO-SCREEN END-DISPLAY.
+       BUILD-SLIDE-TABLE.
+           MOVE "Why COBOL?" TO SLIDE-TABLE-TITLE(1).
+           MOVE "Why NOT COBOL? It's a great language!"
+               TO SLIDE-TABLE-LINE(1, 1).
+           MOVE "* It's sophisticated" TO SLIDE-TABLE-LINE(1, 2).
+           MOVE "* It's verbose" TO SLIDE-TABLE-LINE(1, 3).
+           MOVE "* Dynamically typed" TO SLIDE-TABLE-LINE(1, 4).
+           MOVE "* It looks cool with syntax highlight"
+               TO SLIDE-TABLE-LINE(1, 5).
+           MOVE 5 TO SLIDE-TABLE-LINE-COUNT(1).
+           MOVE "B-b-but COBOL is outdated!" TO SLIDE-TABLE-TITLE(2).
+           MOVE "Lies, COBOL just had a revision ongoing this year!"
+               TO SLIDE-TABLE-LINE(2, 1).
+           MOVE "* The COBOL 2023 standard" TO SLIDE-TABLE-LINE(2, 2).
+           MOVE "* GnuCCOBOL is being actively developed in 2023"
+               TO SLIDE-TABLE-LINE(2, 3).
+           MOVE "  and said compiler is one of the best I've used"
+               TO SLIDE-TABLE-LINE(2, 4).
+           MOVE "* C is from 1970, yet people still use it"
+               TO SLIDE-TABLE-LINE(2, 5).
+           MOVE "* and C++ is from the 80's! Being old doesn't "
+               TO SLIDE-TABLE-LINE(2, 6).
+           MOVE " mean that it is inherently bad!"
+               TO SLIDE-TABLE-LINE(2, 7).
+           MOVE 7 TO SLIDE-TABLE-LINE-COUNT(2).
+           MOVE "Goals and vision" TO SLIDE-TABLE-TITLE(3).
+           MOVE "* Monolthic kernel" TO SLIDE-TABLE-LINE(3, 1).
+           MOVE "* All system utilities written on COBOL"
+               TO SLIDE-TABLE-LINE(3, 2).
+           MOVE "* Remove as much C code from the kernel"
+               TO SLIDE-TABLE-LINE(3, 3).
+           MOVE 3 TO SLIDE-TABLE-LINE-COUNT(3).
+           MOVE "The end" TO SLIDE-TABLE-TITLE(4).
+           MOVE "That was a quick slideshow wasn't it?"
+               TO SLIDE-TABLE-LINE(4, 1).
+           MOVE "I would've added more slides but I think"
+               TO SLIDE-TABLE-LINE(4, 2).
+           MOVE "it's better that the OS speaks by itself"
+               TO SLIDE-TABLE-LINE(4, 3).
+           MOVE "so why not try out the kernel shell?"
+               TO SLIDE-TABLE-LINE(4, 4).
+           MOVE 4 TO SLIDE-TABLE-LINE-COUNT(4).
        END PROGRAM KRNLPRES.
