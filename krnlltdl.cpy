@@ -0,0 +1,10 @@
+      ******************************************************************
+      * KRNLLTDL.CPY - Shared open-module table for KRNLLTDL
+      ******************************************************************
+       01  :PREF:-LTDL-MAX PIC 9(4) USAGE COMP VALUE 8.
+       01  :PREF:-LTDL-STATE EXTERNAL.
+           02 :PREF:-LTDL-INIT-COUNT PIC 9(4) USAGE COMP VALUE 0.
+           02 :PREF:-LTDL-TABLE.
+               03 :PREF:-LTDL-ENTRY OCCURS 8 TIMES.
+                   04 :PREF:-LTDL-NAME PIC X(40).
+                   04 :PREF:-LTDL-REFCOUNT PIC 9(4) USAGE COMP VALUE 0.
