@@ -1,5 +1,5 @@
       ******************************************************************
-      * KRNLGETX - Gettext stubs
+      * KRNLGETX - Gettext-style message catalog lookup
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. gettext.
@@ -8,11 +8,69 @@
        SPECIAL-NAMES.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+      * The current locale defaults to English (pass the string straight
+      * through) and can be switched to Spanish. LANG is consulted via
+      * getenv on every call so a runtime.cfg-driven environment (see
+      * fopen2/getenv) picks the locale up without recompiling
+       01  GTX-LOCALE PIC X(2) VALUE "EN".
+       01  GTX-LANG-BUF PIC X(20).
+       01  GTX-I PIC S9(4) COMP.
+       01  GTX-FOUND PIC X VALUE 'N'.
+           88 GTX-ENTRY-FOUND VALUE 'Y'.
+      * Message catalog: each entry pairs the original (English) string
+      * used as the lookup key with its Spanish rendering. A miss just
+      * returns the key unchanged, same as real gettext() with no
+      * translation loaded
+       01  GTX-CATALOG.
+           05 FILLER.
+               10 FILLER PIC X(40) VALUE "Kernal Shell".
+               10 FILLER PIC X(40) VALUE "Shell del nucleo".
+           05 FILLER.
+               10 FILLER PIC X(40) VALUE "Introduction".
+               10 FILLER PIC X(40) VALUE "Introduccion".
+           05 FILLER.
+               10 FILLER PIC X(40) VALUE "Exit".
+               10 FILLER PIC X(40) VALUE "Salir".
+           05 FILLER.
+               10 FILLER PIC X(40) VALUE "Option?".
+               10 FILLER PIC X(40) VALUE "Opcion?".
+           05 FILLER.
+               10 FILLER PIC X(40) VALUE "Free memory (bytes):".
+               10 FILLER PIC X(40) VALUE "Memoria libre (bytes):".
+           05 FILLER.
+               10 FILLER PIC X(40) VALUE "Hello :)".
+               10 FILLER PIC X(40) VALUE "Hola :)".
+       01  FILLER REDEFINES GTX-CATALOG.
+           05 GTX-ENTRY OCCURS 6 TIMES INDEXED BY GTX-X.
+               10 GTX-KEY PIC X(40).
+               10 GTX-VAL-ES PIC X(40).
        LINKAGE SECTION.
        01  L-STRING PIC X(80).
        01  L-OUTSTRING PIC X(80).
+      * GnuCOBOL's RETURNING clause is only implemented for numeric and
+      * pointer items, so the translated string comes back through a
+      * second BY REFERENCE parameter instead
        PROCEDURE DIVISION USING BY REFERENCE L-STRING
-           RETURNING L-OUTSTRING.
+           BY REFERENCE L-OUTSTRING.
+           MOVE SPACES TO GTX-LANG-BUF.
+           MOVE "LANG" TO GTX-LANG-BUF.
+           CALL "getenv" USING BY REFERENCE GTX-LANG-BUF END-CALL.
+           IF RETURN-CODE = 0 AND GTX-LANG-BUF(1:2) = "es"
+               MOVE "ES" TO GTX-LOCALE
+           END-IF.
+           MOVE L-STRING TO L-OUTSTRING.
+           IF GTX-LOCALE = "ES"
+               MOVE 'N' TO GTX-FOUND
+               SET GTX-X TO 1
+               SEARCH GTX-ENTRY
+                   WHEN GTX-KEY(GTX-X) = L-STRING(1:40)
+                       SET GTX-ENTRY-FOUND TO TRUE
+               END-SEARCH
+               IF GTX-ENTRY-FOUND
+                   MOVE SPACES TO L-OUTSTRING
+                   MOVE GTX-VAL-ES(GTX-X) TO L-OUTSTRING(1:40)
+               END-IF
+           END-IF.
            MOVE 0 TO RETURN-CODE.
            GOBACK.
        END PROGRAM gettext.
@@ -27,8 +85,14 @@
        LINKAGE SECTION.
        01  L-STRING PIC X(80).
        01  L-OUTSTRING PIC X(80).
+      * gettext_noop() only marks a literal for extraction by a message
+      * scanner; it never translates, so it always passes the string
+      * straight back out. Same BY REFERENCE-pair calling convention as
+      * gettext, for the same reason (RETURNING an alphanumeric item
+      * isn't implemented in this runtime)
        PROCEDURE DIVISION USING BY REFERENCE L-STRING
-           RETURNING L-OUTSTRING.
+           BY REFERENCE L-OUTSTRING.
+           MOVE L-STRING TO L-OUTSTRING.
            MOVE 0 TO RETURN-CODE.
            GOBACK.
        END PROGRAM gettext_noop.
