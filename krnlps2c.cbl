@@ -9,6 +9,13 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01  WS-TMP PIC 9(8).
+       01  WS-TIMEOUT PIC 9(4).
+      * Which PS2 ports passed their self-test, so we can fail over to
+      * whichever one still works instead of always assuming port 1
+       01  WS-PS2-PORT1-OK PIC A VALUE 'Y'.
+       01  WS-PS2-PORT2-OK PIC A VALUE 'Y'.
+       01  WS-PS2-RETRY PIC 9(2).
+       01  WS-PS2-ACKED PIC A.
        01  PS2-DATA.
            02 PS2-NUM-DEVICES PIC 9(1).
            02 PS2-CONFIG PIC 9(8).
@@ -21,6 +28,7 @@
        LINKAGE SECTION.
        PROCEDURE DIVISION.
            PERFORM PS2-INIT.
+           PERFORM PS2-SELECT-PORT.
            PERFORM PS2-INIT-KEYBOARD.
            GOBACK.
        PS2-INIT.
@@ -142,8 +150,6 @@
                END-IF
                DISPLAY PS2-NUM-DEVICES " PS2 devices" END-DISPLAY
            END-IF.
-      * TODO: Save which port is working and which is not since
-      * we can use either port in the case of a failure
            DISPLAY "Perform PS2 tests" END-DISPLAY.
            PERFORM PS2-WAIT-OUTPUT.
       * Perform a test on the first controller
@@ -157,6 +163,7 @@
            SET WS-HWIO-MODE-IN TO TRUE.
            CALL "KRNLHWIO" USING WS-HWIO END-CALL.
            IF WS-HWIO-DATA NOT = 0
+               MOVE 'N' TO WS-PS2-PORT1-OK
                DISPLAY "First port test failed" END-DISPLAY
       *        GO TO PS2-INIT-END
            END-IF.
@@ -174,6 +181,7 @@
                CALL "KRNLHWIO" USING WS-HWIO END-CALL
                IF WS-HWIO-DATA NOT = 0
                    MOVE 1 TO PS2-NUM-DEVICES
+                   MOVE 'N' TO WS-PS2-PORT2-OK
                    DISPLAY "Second port test failed" END-DISPLAY
                END-IF
            END-IF.
@@ -195,6 +203,20 @@
            END-IF.
        PS2-INIT-END.
            DISPLAY "Finished PS2 initialize" END-DISPLAY.
+      * Pick a port that actually passed its self-test, preferring the
+      * first port, and falling back to the second if only it works
+       PS2-SELECT-PORT.
+           IF WS-PS2-PORT1-OK = 'Y'
+               MOVE 0 TO PS2-DEVSEL
+           ELSE
+               IF WS-PS2-PORT2-OK = 'Y'
+                   MOVE 1 TO PS2-DEVSEL
+                   DISPLAY "Failing over to second PS2 port"
+                   END-DISPLAY
+               ELSE
+                   DISPLAY "No working PS2 port found" END-DISPLAY
+               END-IF
+           END-IF.
       * Write to the first port
        PS2-WRITE-FIRST.
            MOVE WS-HWIO-DATA TO WS-TMP.
@@ -219,18 +241,37 @@
            SET WS-HWIO-SIZE-8 TO TRUE.
            SET WS-HWIO-MODE-OUT TO TRUE.
            CALL "KRNLHWIO" USING WS-HWIO END-CALL.
+      * Wait for the input buffer (bit 1 of the status port) to go
+      * clear before we're allowed to write another byte to the
+      * controller or a device
        PS2-WAIT-INPUT.
-           MOVE H'64' TO WS-HWIO-PORT.
-           SET WS-HWIO-SIZE-8 TO TRUE.
-           SET WS-HWIO-MODE-IN TO TRUE.
-           CALL "KRNLHWIO" USING WS-HWIO END-CALL.
-      * TODO: Wait for input
+           MOVE 9999 TO WS-TIMEOUT.
+           MOVE 1 TO WS-BITAND-RES.
+           PERFORM UNTIL WS-BITAND-RES = 0 OR WS-TIMEOUT = 0
+               MOVE H'64' TO WS-HWIO-PORT
+               SET WS-HWIO-SIZE-8 TO TRUE
+               SET WS-HWIO-MODE-IN TO TRUE
+               CALL "KRNLHWIO" USING WS-HWIO END-CALL
+               MOVE WS-HWIO-DATA TO WS-BITAND-1
+               MOVE H'02' TO WS-BITAND-BY
+               CALL "SUBITAND" USING WS-BITAND END-CALL
+               SUBTRACT 1 FROM WS-TIMEOUT END-SUBTRACT
+           END-PERFORM.
+      * Wait for the output buffer (bit 0 of the status port) to be
+      * full before we're allowed to read a byte back
        PS2-WAIT-OUTPUT.
-           MOVE H'64' TO WS-HWIO-PORT.
-           SET WS-HWIO-SIZE-8 TO TRUE.
-           SET WS-HWIO-MODE-IN TO TRUE.
-           CALL "KRNLHWIO" USING WS-HWIO END-CALL.
-      * TODO: Wait for output
+           MOVE 9999 TO WS-TIMEOUT.
+           MOVE 0 TO WS-BITAND-RES.
+           PERFORM UNTIL WS-BITAND-RES NOT = 0 OR WS-TIMEOUT = 0
+               MOVE H'64' TO WS-HWIO-PORT
+               SET WS-HWIO-SIZE-8 TO TRUE
+               SET WS-HWIO-MODE-IN TO TRUE
+               CALL "KRNLHWIO" USING WS-HWIO END-CALL
+               MOVE WS-HWIO-DATA TO WS-BITAND-1
+               MOVE H'01' TO WS-BITAND-BY
+               CALL "SUBITAND" USING WS-BITAND END-CALL
+               SUBTRACT 1 FROM WS-TIMEOUT END-SUBTRACT
+           END-PERFORM.
        PS2-POLL-READ.
            PERFORM PS2-WAIT-OUTPUT.
            MOVE H'60' TO WS-HWIO-PORT.
@@ -310,18 +351,48 @@
            CALL "KRNLHWIO" USING WS-HWIO END-CALL.
            PERFORM PS2-SET-SCANCODE.
            DISPLAY "Initialized PS2 keyboard" END-DISPLAY.
-      * TODO: Have a PIC subsystem and tell it to enable IRQ 1
+      * IRQ1 is unmasked by KRNLPIC, which runs before we're called
+      * Select scancode set 1, retrying each byte of the command a few
+      * times if the device doesn't ACK (H'FA') it
        PS2-SET-SCANCODE.
-           MOVE H'F0' TO WS-HWIO-DATA.
-           IF PS2-DEVSEL = 0
-               PERFORM PS2-WRITE-FIRST
-           ELSE
-               PERFORM PS2-WRITE-SECOND
+           MOVE 3 TO WS-PS2-RETRY.
+           MOVE 'N' TO WS-PS2-ACKED.
+           PERFORM UNTIL WS-PS2-ACKED = 'Y' OR WS-PS2-RETRY = 0
+               MOVE H'F0' TO WS-HWIO-DATA
+               IF PS2-DEVSEL = 0
+                   PERFORM PS2-WRITE-FIRST
+               ELSE
+                   PERFORM PS2-WRITE-SECOND
+               END-IF
+               PERFORM PS2-POLL-READ
+               IF WS-HWIO-DATA = H'FA'
+                   MOVE 'Y' TO WS-PS2-ACKED
+               ELSE
+                   SUBTRACT 1 FROM WS-PS2-RETRY END-SUBTRACT
+               END-IF
+           END-PERFORM.
+           IF WS-PS2-ACKED NOT = 'Y'
+               DISPLAY "Scancode select command not ACKed" END-DISPLAY
            END-IF.
-           MOVE H'01' TO WS-HWIO-DATA.
-           IF PS2-DEVSEL = 0
-               PERFORM PS2-WRITE-FIRST
+           MOVE 3 TO WS-PS2-RETRY.
+           MOVE 'N' TO WS-PS2-ACKED.
+           PERFORM UNTIL WS-PS2-ACKED = 'Y' OR WS-PS2-RETRY = 0
+               MOVE H'01' TO WS-HWIO-DATA
+               IF PS2-DEVSEL = 0
+                   PERFORM PS2-WRITE-FIRST
+               ELSE
+                   PERFORM PS2-WRITE-SECOND
+               END-IF
+               PERFORM PS2-POLL-READ
+               IF WS-HWIO-DATA = H'FA'
+                   MOVE 'Y' TO WS-PS2-ACKED
+               ELSE
+                   SUBTRACT 1 FROM WS-PS2-RETRY END-SUBTRACT
+               END-IF
+           END-PERFORM.
+           IF WS-PS2-ACKED = 'Y'
+               DISPLAY "Scancode set 1 selected" END-DISPLAY
            ELSE
-               PERFORM PS2-WRITE-SECOND
+               DISPLAY "Scancode set 1 select not ACKed" END-DISPLAY
            END-IF.
        END PROGRAM KRNLPS2C.
