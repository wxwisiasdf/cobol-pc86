@@ -0,0 +1,5 @@
+      ******************************************************************
+      * KRNLRAND.CPY - Shared PRNG state for KRNLSTUB's rand/srand
+      ******************************************************************
+       01  :PREF:-RAND-STATE EXTERNAL.
+           02 :PREF:-RAND-SEED USAGE BINARY-LONG UNSIGNED VALUE 1.
