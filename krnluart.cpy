@@ -0,0 +1,13 @@
+      ******************************************************************
+      * KRNLUART.CPY - Request/response record for KRNLUART
+      ******************************************************************
+       01  :PREF:-UART.
+           02 :PREF:-UART-OP                                PIC X.
+              88 :PREF:-UART-OP-INIT                        VALUE 'I'.
+              88 :PREF:-UART-OP-SEND                        VALUE 'S'.
+              88 :PREF:-UART-OP-RECV                        VALUE 'R'.
+           02 :PREF:-UART-PORT                              PIC 9(4).
+           02 :PREF:-UART-DATA                              PIC 9(8).
+           02 :PREF:-UART-STATUS                            PIC X.
+              88 :PREF:-UART-OK                             VALUE 'O'.
+              88 :PREF:-UART-FAIL                           VALUE 'F'.
