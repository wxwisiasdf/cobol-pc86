@@ -0,0 +1,13 @@
+      ******************************************************************
+      * KRNLCAP.CPY - Capability registry entry: one row per
+      * subsystem, recording whether it talks to real hardware or is
+      * still a stand-in, and how
+      ******************************************************************
+       01  :PREF:-CAP-TABLE.
+           02 :PREF:-CAP-ENTRY OCCURS 12 TIMES.
+              05 :PREF:-CAP-NAME                           PIC X(16).
+              05 :PREF:-CAP-STATUS                         PIC X(8).
+                 88 :PREF:-CAP-REAL                        VALUE "REAL".
+                 88 :PREF:-CAP-STUB                        VALUE "STUB".
+              05 :PREF:-CAP-NOTE                           PIC X(48).
+       01  :PREF:-CAP-COUNT                                PIC 9(2).
