@@ -6,8 +6,27 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * The boot config lives directly on the host disk, outside the
+      * KINNOFAT virtual filesystem, so it can be read before that
+      * filesystem even exists
+           SELECT OPTIONAL RUNTIME-CFG-FILE ASSIGN TO "RUNTIME.CFG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RUNTIME-CFG-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  RUNTIME-CFG-FILE.
+       01  RUNTIME-CFG-LINE                                   PIC X(40).
        WORKING-STORAGE SECTION.
+       COPY "krnlfile.cpy" REPLACING ==:PREF:== BY WS.
+       COPY "krnlfd.cpy" REPLACING ==:PREF:== BY WS.
+       COPY "krnlcfg.cpy" REPLACING ==:PREF:== BY WS.
+       01  WS-FREE-FD PIC 9(4) USAGE COMP VALUE 0.
+       01  WS-X PIC 9(4) USAGE COMP.
+       01  WS-RUNTIME-CFG-STATUS PIC XX.
+       01  WS-CFG-KEY PIC X(16).
+       01  WS-CFG-VALUE PIC X(16).
        LINKAGE SECTION.
        01  L-NAME PIC X(20).
        01  L-MODE PIC X(20).
@@ -15,10 +34,84 @@
            05 L-INDEX PIC 9(4).
        PROCEDURE DIVISION USING BY REFERENCE L-NAME,
            BY REFERENCE L-MODE RETURNING L-FILE.
+           MOVE 0 TO L-INDEX.
            IF L-NAME IS = "./runtime.cfg" THEN
+               PERFORM LOAD-RUNTIME-CFG
                GOBACK
            END-IF.
+      * Open (and, for write/append modes, create) the target through
+      * KRNLFILE's on-disk directory, then hand the caller a small
+      * slot number in our own open-file table as its "handle"
+           MOVE SPACES TO WS-FILEOP-NAME.
+           MOVE SPACES TO WS-FILEOP-EXT.
+           UNSTRING L-NAME DELIMITED BY "."
+               INTO WS-FILEOP-NAME WS-FILEOP-EXT
+           END-UNSTRING.
+           SET WS-FILEOP-EXISTS TO TRUE.
+           CALL "KRNLFILE" USING WS-FILEOP END-CALL.
+           IF NOT WS-FILEOP-OK
+               IF L-MODE(1:1) = "w" OR L-MODE(1:1) = "a"
+                   MOVE 2048 TO WS-FILEOP-RECLEN
+                   MOVE 1 TO WS-FILEOP-NUMRECS
+                   SET WS-FILEOP-CREATE TO TRUE
+                   CALL "KRNLFILE" USING WS-FILEOP END-CALL
+               END-IF
+           END-IF.
+           IF WS-FILEOP-OK
+               MOVE 0 TO WS-FREE-FD
+               PERFORM VARYING WS-X FROM 1 BY 1 UNTIL WS-X > 8
+                   IF WS-FD-INUSE(WS-X) = 'N' AND WS-FREE-FD = 0
+                       MOVE WS-X TO WS-FREE-FD
+                   END-IF
+               END-PERFORM
+               IF WS-FREE-FD NOT = 0
+                   MOVE 'Y' TO WS-FD-INUSE(WS-FREE-FD)
+                   MOVE WS-FILEOP-NAME TO WS-FD-NAME(WS-FREE-FD)
+                   MOVE WS-FILEOP-EXT TO WS-FD-EXT(WS-FREE-FD)
+                   MOVE WS-FREE-FD TO L-INDEX
+               END-IF
+           END-IF.
            GOBACK.
+      * Pull simple KEY=VALUE settings out of runtime.cfg and publish
+      * them in the shared EXTERNAL state KERNEL checks at boot
+       LOAD-RUNTIME-CFG.
+           MOVE 'N' TO WS-CFG-LOADED.
+           OPEN INPUT RUNTIME-CFG-FILE.
+           IF WS-RUNTIME-CFG-STATUS NOT = "00"
+               GOBACK
+           END-IF.
+           PERFORM UNTIL WS-RUNTIME-CFG-STATUS NOT = "00"
+               READ RUNTIME-CFG-FILE
+                   AT END MOVE "10" TO WS-RUNTIME-CFG-STATUS
+                   NOT AT END PERFORM PARSE-RUNTIME-CFG-LINE
+               END-READ
+           END-PERFORM.
+           CLOSE RUNTIME-CFG-FILE.
+           MOVE 'Y' TO WS-CFG-LOADED.
+       PARSE-RUNTIME-CFG-LINE.
+           MOVE SPACES TO WS-CFG-KEY.
+           MOVE SPACES TO WS-CFG-VALUE.
+           UNSTRING RUNTIME-CFG-LINE DELIMITED BY "="
+               INTO WS-CFG-KEY WS-CFG-VALUE
+           END-UNSTRING.
+           EVALUATE FUNCTION TRIM(WS-CFG-KEY)
+               WHEN "DEBUG"
+                   MOVE WS-CFG-VALUE(1:1) TO WS-CFG-DEBUG
+               WHEN "UARTPORT"
+                   COMPUTE WS-CFG-UART-PORT =
+                       FUNCTION NUMVAL(FUNCTION TRIM(WS-CFG-VALUE))
+               WHEN "ATAPIBUS"
+                   COMPUTE WS-CFG-ATAPI-BUS =
+                       FUNCTION NUMVAL(FUNCTION TRIM(WS-CFG-VALUE))
+               WHEN "ATAPIDRIVE"
+                   COMPUTE WS-CFG-ATAPI-DRIVE =
+                       FUNCTION NUMVAL(FUNCTION TRIM(WS-CFG-VALUE))
+               WHEN "SKIPFLOPPY"
+                   MOVE WS-CFG-VALUE(1:1) TO WS-CFG-SKIP-FLOPPY
+               WHEN "SKIPSB16"
+                   MOVE WS-CFG-VALUE(1:1) TO WS-CFG-SKIP-SB16
+               WHEN OTHER CONTINUE
+           END-EVALUATE.
        END PROGRAM fopen2.
       *-----------------------------------------------------------------
        IDENTIFICATION DIVISION.
@@ -52,9 +145,14 @@
        SPECIAL-NAMES.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       COPY "krnlrand.cpy" REPLACING ==:PREF:== BY WS.
        LINKAGE SECTION.
        01  L-SEED USAGE IS BINARY-LONG UNSIGNED.
        PROCEDURE DIVISION USING BY VALUE L-SEED.
+           MOVE L-SEED TO WS-RAND-SEED.
+           IF WS-RAND-SEED = 0
+               MOVE 1 TO WS-RAND-SEED
+           END-IF.
            MOVE 0 TO RETURN-CODE.
            GOBACK.
        END PROGRAM srand.
@@ -293,12 +391,34 @@
        SPECIAL-NAMES.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       COPY "krnlfile.cpy" REPLACING ==:PREF:== BY WS.
        LINKAGE SECTION.
        01  L-NAME PIC X(20).
        01  L-MODE USAGE IS BINARY-LONG.
        PROCEDURE DIVISION USING BY REFERENCE L-NAME, BY VALUE L-MODE.
-           MOVE -1 TO RETURN-CODE.
+      * A directory is just a zero-length directory entry with
+      * extension "DIR"; KRNLFILE stores it the same as any other file
+           MOVE SPACES TO WS-FILEOP-NAME.
+           PERFORM SPLIT-STUB-NAME.
+           MOVE "DIR" TO WS-FILEOP-EXT.
+           MOVE 0 TO WS-FILEOP-RECLEN.
+           MOVE 0 TO WS-FILEOP-NUMRECS.
+           SET WS-FILEOP-CREATE TO TRUE.
+           CALL "KRNLFILE" USING WS-FILEOP END-CALL.
+           IF WS-FILEOP-OK
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               MOVE -1 TO RETURN-CODE
+           END-IF.
            GOBACK.
+       SPLIT-STUB-NAME.
+      * Split the flat "name.ext" libc path into KRNLFILE's NAME(24)/
+      * EXT(3) directory key
+           MOVE SPACES TO WS-FILEOP-NAME.
+           MOVE SPACES TO WS-FILEOP-EXT.
+           UNSTRING L-NAME DELIMITED BY "."
+               INTO WS-FILEOP-NAME WS-FILEOP-EXT
+           END-UNSTRING.
        END PROGRAM mkdir.
       *-----------------------------------------------------------------
        IDENTIFICATION DIVISION.
@@ -308,11 +428,23 @@
        SPECIAL-NAMES.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       COPY "krnlfile.cpy" REPLACING ==:PREF:== BY WS.
        LINKAGE SECTION.
        01  L-NAME PIC X(20).
        01  L-MODE USAGE IS BINARY-LONG.
        PROCEDURE DIVISION USING BY REFERENCE L-NAME, BY VALUE L-MODE.
-           MOVE -1 TO RETURN-CODE.
+           MOVE SPACES TO WS-FILEOP-NAME.
+           MOVE SPACES TO WS-FILEOP-EXT.
+           UNSTRING L-NAME DELIMITED BY "."
+               INTO WS-FILEOP-NAME WS-FILEOP-EXT
+           END-UNSTRING.
+           SET WS-FILEOP-EXISTS TO TRUE.
+           CALL "KRNLFILE" USING WS-FILEOP END-CALL.
+           IF WS-FILEOP-OK
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               MOVE -1 TO RETURN-CODE
+           END-IF.
            GOBACK.
        END PROGRAM access.
       *-----------------------------------------------------------------
@@ -341,10 +473,27 @@
        SPECIAL-NAMES.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       COPY "krnlfile.cpy" REPLACING ==:PREF:== BY WS.
        LINKAGE SECTION.
        01  L-NAME PIC X(20).
        PROCEDURE DIVISION USING BY REFERENCE L-NAME.
-           MOVE -1 TO RETURN-CODE.
+      * This filesystem has no real directory hierarchy, so chdir only
+      * validates that the named "DIR" marker actually exists
+           MOVE SPACES TO WS-FILEOP-NAME.
+           MOVE SPACES TO WS-FILEOP-EXT.
+           UNSTRING L-NAME DELIMITED BY "."
+               INTO WS-FILEOP-NAME WS-FILEOP-EXT
+           END-UNSTRING.
+           IF WS-FILEOP-EXT = SPACES
+               MOVE "DIR" TO WS-FILEOP-EXT
+           END-IF.
+           SET WS-FILEOP-EXISTS TO TRUE.
+           CALL "KRNLFILE" USING WS-FILEOP END-CALL.
+           IF WS-FILEOP-OK
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               MOVE -1 TO RETURN-CODE
+           END-IF.
            GOBACK.
        END PROGRAM chdir.
       *-----------------------------------------------------------------
@@ -355,12 +504,29 @@
        SPECIAL-NAMES.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       COPY "krnlfile.cpy" REPLACING ==:PREF:== BY WS.
        LINKAGE SECTION.
        01  L-OLD-NAME PIC X(20).
        01  L-NEW-NAME PIC X(20).
        PROCEDURE DIVISION USING BY REFERENCE L-OLD-NAME,
            BY REFERENCE L-NEW-NAME.
-           MOVE -1 TO RETURN-CODE.
+           MOVE SPACES TO WS-FILEOP-NAME.
+           MOVE SPACES TO WS-FILEOP-EXT.
+           UNSTRING L-OLD-NAME DELIMITED BY "."
+               INTO WS-FILEOP-NAME WS-FILEOP-EXT
+           END-UNSTRING.
+           MOVE SPACES TO WS-FILEOP-NEW-NAME.
+           MOVE SPACES TO WS-FILEOP-NEW-EXT.
+           UNSTRING L-NEW-NAME DELIMITED BY "."
+               INTO WS-FILEOP-NEW-NAME WS-FILEOP-NEW-EXT
+           END-UNSTRING.
+           SET WS-FILEOP-RENAME TO TRUE.
+           CALL "KRNLFILE" USING WS-FILEOP END-CALL.
+           IF WS-FILEOP-OK
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               MOVE -1 TO RETURN-CODE
+           END-IF.
            GOBACK.
        END PROGRAM rename.
       *-----------------------------------------------------------------
@@ -371,10 +537,20 @@
        SPECIAL-NAMES.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       COPY "krnlfd.cpy" REPLACING ==:PREF:== BY WS.
        LINKAGE SECTION.
        01  L-FD USAGE IS BINARY-LONG.
        PROCEDURE DIVISION USING BY VALUE L-FD.
-           MOVE -1 TO RETURN-CODE.
+           IF L-FD < 1 OR L-FD > 8
+               MOVE -1 TO RETURN-CODE
+           ELSE
+               IF WS-FD-INUSE(L-FD) = 'N'
+                   MOVE -1 TO RETURN-CODE
+               ELSE
+                   MOVE 'N' TO WS-FD-INUSE(L-FD)
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
            GOBACK.
        END PROGRAM close.
       *-----------------------------------------------------------------
@@ -413,10 +589,41 @@
        SPECIAL-NAMES.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       COPY "krnlenv.cpy" REPLACING ==:PREF:== BY WS.
+       01  WS-NAME PIC X(16).
+       01  WS-VALUE PIC X(64).
+       01  WS-FREE PIC 9(4) USAGE COMP VALUE 0.
+       01  WS-X PIC 9(4) USAGE COMP.
        LINKAGE SECTION.
        01  L-ENVVAR PIC X(20).
        PROCEDURE DIVISION USING BY REFERENCE L-ENVVAR.
-           MOVE -1 TO RETURN-CODE.
+      * L-ENVVAR arrives as "NAME=VALUE"; split and store (or replace)
+      * the matching slot in the shared environment table
+           MOVE SPACES TO WS-NAME.
+           MOVE SPACES TO WS-VALUE.
+           UNSTRING L-ENVVAR DELIMITED BY "=" INTO WS-NAME WS-VALUE
+           END-UNSTRING.
+           MOVE 0 TO WS-FREE.
+           PERFORM VARYING WS-X FROM 1 BY 1 UNTIL WS-X > 16
+               IF WS-ENV-NAME(WS-X) = WS-NAME
+                   MOVE WS-VALUE TO WS-ENV-VALUE(WS-X)
+                   MOVE WS-X TO WS-FREE
+               END-IF
+           END-PERFORM.
+           IF WS-FREE = 0
+               PERFORM VARYING WS-X FROM 1 BY 1 UNTIL WS-X > 16
+                   IF WS-ENV-NAME(WS-X) = SPACES AND WS-FREE = 0
+                       MOVE WS-X TO WS-FREE
+                   END-IF
+               END-PERFORM
+           END-IF.
+           IF WS-FREE = 0
+               MOVE -1 TO RETURN-CODE
+           ELSE
+               MOVE WS-NAME TO WS-ENV-NAME(WS-FREE)
+               MOVE WS-VALUE TO WS-ENV-VALUE(WS-FREE)
+               MOVE 0 TO RETURN-CODE
+           END-IF.
            GOBACK.
        END PROGRAM putenv.
       *-----------------------------------------------------------------
@@ -427,10 +634,22 @@
        SPECIAL-NAMES.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       COPY "krnlfd.cpy" REPLACING ==:PREF:== BY WS.
        LINKAGE SECTION.
        01  L-FD USAGE IS BINARY-LONG.
        PROCEDURE DIVISION USING BY VALUE L-FD.
-           MOVE -1 TO RETURN-CODE.
+      * Every FILE-WRITE through KRNLFILE/KERNEL already writes
+      * straight to the indexed block store, so a valid fd has nothing
+      * left to flush
+           IF L-FD < 1 OR L-FD > 8
+               MOVE -1 TO RETURN-CODE
+           ELSE
+               IF WS-FD-INUSE(L-FD) = 'N'
+                   MOVE -1 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
            GOBACK.
        END PROGRAM fsync.
       *-----------------------------------------------------------------
@@ -441,10 +660,22 @@
        SPECIAL-NAMES.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       COPY "krnlfile.cpy" REPLACING ==:PREF:== BY WS.
        LINKAGE SECTION.
        01  L-FILENAME PIC X(20).
        PROCEDURE DIVISION USING BY REFERENCE L-FILENAME.
-           MOVE -1 TO RETURN-CODE.
+           MOVE SPACES TO WS-FILEOP-NAME.
+           MOVE SPACES TO WS-FILEOP-EXT.
+           UNSTRING L-FILENAME DELIMITED BY "."
+               INTO WS-FILEOP-NAME WS-FILEOP-EXT
+           END-UNSTRING.
+           SET WS-FILEOP-DELETE TO TRUE.
+           CALL "KRNLFILE" USING WS-FILEOP END-CALL.
+           IF WS-FILEOP-OK
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               MOVE -1 TO RETURN-CODE
+           END-IF.
            GOBACK.
        END PROGRAM unlink.
       *-----------------------------------------------------------------
@@ -455,10 +686,23 @@
        SPECIAL-NAMES.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       COPY "krnlfile.cpy" REPLACING ==:PREF:== BY WS.
        LINKAGE SECTION.
        01  L-FILENAME PIC X(20).
        PROCEDURE DIVISION USING BY REFERENCE L-FILENAME.
-           MOVE -1 TO RETURN-CODE.
+           MOVE SPACES TO WS-FILEOP-NAME.
+           MOVE SPACES TO WS-FILEOP-EXT.
+           UNSTRING L-FILENAME DELIMITED BY "."
+               INTO WS-FILEOP-NAME WS-FILEOP-EXT
+           END-UNSTRING.
+           MOVE "DIR" TO WS-FILEOP-EXT.
+           SET WS-FILEOP-DELETE TO TRUE.
+           CALL "KRNLFILE" USING WS-FILEOP END-CALL.
+           IF WS-FILEOP-OK
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               MOVE -1 TO RETURN-CODE
+           END-IF.
            GOBACK.
        END PROGRAM rmdir.
       *-----------------------------------------------------------------
@@ -469,10 +713,30 @@
        SPECIAL-NAMES.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       COPY "krnlenv.cpy" REPLACING ==:PREF:== BY WS.
+       01  WS-NAME PIC X(16).
+       01  WS-X PIC 9(4) USAGE COMP.
+       01  WS-FOUND PIC 9(4) USAGE COMP VALUE 0.
        LINKAGE SECTION.
        01  L-ENVVAR PIC X(20).
        PROCEDURE DIVISION USING BY REFERENCE L-ENVVAR.
-           MOVE -1 TO RETURN-CODE.
+      * L-ENVVAR arrives holding the variable name; on success it's
+      * overwritten in place with the value, the way a fixed-size
+      * in/out buffer stands in for libc's returned char pointer
+           MOVE SPACES TO WS-NAME.
+           MOVE L-ENVVAR(1:16) TO WS-NAME.
+           PERFORM VARYING WS-X FROM 1 BY 1 UNTIL WS-X > 16
+               IF WS-ENV-NAME(WS-X) = WS-NAME AND WS-FOUND = 0
+                   MOVE WS-X TO WS-FOUND
+               END-IF
+           END-PERFORM.
+           IF WS-FOUND = 0
+               MOVE -1 TO RETURN-CODE
+           ELSE
+               MOVE SPACES TO L-ENVVAR
+               MOVE WS-ENV-VALUE(WS-FOUND) TO L-ENVVAR
+               MOVE 0 TO RETURN-CODE
+           END-IF.
            GOBACK.
        END PROGRAM getenv.
       *-----------------------------------------------------------------
@@ -483,11 +747,31 @@
        SPECIAL-NAMES.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       COPY "krnlfd.cpy" REPLACING ==:PREF:== BY WS.
+       COPY "krnlfile.cpy" REPLACING ==:PREF:== BY WS.
        LINKAGE SECTION.
        01  L-FD USAGE IS BINARY-LONG.
        01  L-OFFSET USAGE IS BINARY-LONG.
        PROCEDURE DIVISION USING BY VALUE L-FD, BY VALUE L-OFFSET.
-           MOVE -1 TO RETURN-CODE.
+           IF L-FD < 1 OR L-FD > 8
+               MOVE -1 TO RETURN-CODE
+           ELSE
+               IF WS-FD-INUSE(L-FD) = 'N'
+                   MOVE -1 TO RETURN-CODE
+               ELSE
+                   MOVE WS-FD-NAME(L-FD) TO WS-FILEOP-NAME
+                   MOVE WS-FD-EXT(L-FD) TO WS-FILEOP-EXT
+                   MOVE 1 TO WS-FILEOP-RECLEN
+                   MOVE L-OFFSET TO WS-FILEOP-NUMRECS
+                   SET WS-FILEOP-TRUNCATE TO TRUE
+                   CALL "KRNLFILE" USING WS-FILEOP END-CALL
+                   IF WS-FILEOP-OK
+                       MOVE 0 TO RETURN-CODE
+                   ELSE
+                       MOVE -1 TO RETURN-CODE
+                   END-IF
+               END-IF
+           END-IF.
            GOBACK.
        END PROGRAM ftruncate.
       *-----------------------------------------------------------------
@@ -498,10 +782,94 @@
        SPECIAL-NAMES.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       COPY "krnlhwio.cpy" REPLACING ==:PREF:== BY WS.
+       01  WS-BITAND.
+           05 WS-BITAND-1 PIC 9(8).
+           05 WS-BITAND-BY PIC 9(8).
+           05 WS-BITAND-RES PIC 9(8).
+       01  WS-SCANCODE PIC 9(4).
+       01  WS-GOT-CHAR PIC X VALUE 'N'.
+      * Scancode-set-1 make codes 1-58 mapped to their unshifted US
+      * QWERTY character, built once the first time we're called and
+      * kept around for the life of the process; a space marks a
+      * position with no plain-ASCII equivalent (function/modifier
+      * keys, etc) and is simply skipped when a key comes in
+       01  WS-SCANTABLE-BUILT PIC A VALUE 'N'.
+       01  WS-SCANTABLE.
+           02 WS-SCANTABLE-ENTRY PIC X OCCURS 58 TIMES.
        LINKAGE SECTION.
        PROCEDURE DIVISION.
-           MOVE -1 TO RETURN-CODE.
+           IF WS-SCANTABLE-BUILT NOT = 'Y'
+               PERFORM BUILD-SCANTABLE
+           END-IF.
+           MOVE 'N' TO WS-GOT-CHAR.
+      * Ask the master 8259 (OCW3, read IRR) whether IRQ1 is pending
+      * rather than polling the keyboard controller's own status port
+      * directly -- this is the PIC KRNLPIC already initialized and
+      * unmasked IRQ1 on, so servicing the key through it here keeps
+      * the keyboard path consistent with how a real IRQ1 handler
+      * would see the request arrive.
+           PERFORM UNTIL WS-GOT-CHAR = 'Y'
+               MOVE H'20' TO WS-HWIO-PORT
+               MOVE H'0A' TO WS-HWIO-DATA
+               SET WS-HWIO-SIZE-8 TO TRUE
+               SET WS-HWIO-MODE-OUT TO TRUE
+               CALL "KRNLHWIO" USING WS-HWIO END-CALL
+               MOVE H'20' TO WS-HWIO-PORT
+               SET WS-HWIO-SIZE-8 TO TRUE
+               SET WS-HWIO-MODE-IN TO TRUE
+               CALL "KRNLHWIO" USING WS-HWIO END-CALL
+               MOVE WS-HWIO-DATA TO WS-BITAND-1
+               MOVE H'02' TO WS-BITAND-BY
+               CALL "SUBITAND" USING WS-BITAND END-CALL
+               IF WS-BITAND-RES NOT = 0
+                   MOVE H'60' TO WS-HWIO-PORT
+                   SET WS-HWIO-SIZE-8 TO TRUE
+                   SET WS-HWIO-MODE-IN TO TRUE
+                   CALL "KRNLHWIO" USING WS-HWIO END-CALL
+                   MOVE WS-HWIO-DATA TO WS-SCANCODE
+      * Send the master PIC a non-specific EOI now that IRQ1 has been
+      * serviced, whether or not the scancode maps to plain ASCII
+                   MOVE H'20' TO WS-HWIO-PORT
+                   MOVE H'20' TO WS-HWIO-DATA
+                   SET WS-HWIO-SIZE-8 TO TRUE
+                   SET WS-HWIO-MODE-OUT TO TRUE
+                   CALL "KRNLHWIO" USING WS-HWIO END-CALL
+                   IF WS-SCANCODE >= 1 AND WS-SCANCODE <= 58
+                       IF WS-SCANTABLE-ENTRY(WS-SCANCODE)
+                           NOT = LOW-VALUE
+                           COMPUTE RETURN-CODE =
+                               FUNCTION ORD(
+                               WS-SCANTABLE-ENTRY(WS-SCANCODE)) - 1
+                           MOVE 'Y' TO WS-GOT-CHAR
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
            GOBACK.
+       BUILD-SCANTABLE.
+           MOVE LOW-VALUES TO WS-SCANTABLE.
+           MOVE X"1B" TO WS-SCANTABLE-ENTRY(1).
+           MOVE "1234567890" TO WS-SCANTABLE(2:10).
+           MOVE "-" TO WS-SCANTABLE-ENTRY(12).
+           MOVE "=" TO WS-SCANTABLE-ENTRY(13).
+           MOVE X"08" TO WS-SCANTABLE-ENTRY(14).
+           MOVE X"09" TO WS-SCANTABLE-ENTRY(15).
+           MOVE "qwertyuiop" TO WS-SCANTABLE(16:10).
+           MOVE "[" TO WS-SCANTABLE-ENTRY(26).
+           MOVE "]" TO WS-SCANTABLE-ENTRY(27).
+           MOVE X"0D" TO WS-SCANTABLE-ENTRY(28).
+           MOVE "asdfghjkl" TO WS-SCANTABLE(30:9).
+           MOVE ";" TO WS-SCANTABLE-ENTRY(39).
+           MOVE "'" TO WS-SCANTABLE-ENTRY(40).
+           MOVE "`" TO WS-SCANTABLE-ENTRY(41).
+           MOVE "\" TO WS-SCANTABLE-ENTRY(43).
+           MOVE "zxcvbnm" TO WS-SCANTABLE(44:7).
+           MOVE "," TO WS-SCANTABLE-ENTRY(51).
+           MOVE "." TO WS-SCANTABLE-ENTRY(52).
+           MOVE "/" TO WS-SCANTABLE-ENTRY(53).
+           MOVE SPACE TO WS-SCANTABLE-ENTRY(57).
+           MOVE 'Y' TO WS-SCANTABLE-BUILT.
        END PROGRAM getchar.
       *-----------------------------------------------------------------
        IDENTIFICATION DIVISION.
@@ -511,8 +879,18 @@
        SPECIAL-NAMES.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       COPY "krnlrand.cpy" REPLACING ==:PREF:== BY WS.
+       01  WS-RAND-TEMP USAGE BINARY-DOUBLE UNSIGNED.
        LINKAGE SECTION.
        PROCEDURE DIVISION.
-           MOVE 0 TO RETURN-CODE.
+      * Classic linear congruential generator (glibc's original rand
+      * constants); the 64-bit working field avoids truncating the
+      * seed*multiplier product before the modulus is taken
+           COMPUTE WS-RAND-TEMP =
+               WS-RAND-SEED * 1103515245 + 12345.
+           COMPUTE WS-RAND-SEED =
+               FUNCTION MOD(WS-RAND-TEMP, 4294967296).
+           COMPUTE RETURN-CODE =
+               FUNCTION MOD(WS-RAND-SEED / 65536, 32768).
            GOBACK.
        END PROGRAM rand.
