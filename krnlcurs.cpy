@@ -0,0 +1,23 @@
+      ******************************************************************
+      * KRNLCURS.CPY - Shared curses-emulation state for KRNLCURS
+      *
+      * KRNLCURS.CBL holds one PROGRAM-ID per curses call, each a
+      * separate compilation group with its own private WORKING-STORAGE,
+      * so attron/bkgdset/curs_set/timeout share this record as EXTERNAL
+      * storage to keep a consistent notion of "current attribute" and
+      * "current cursor state" across calls, the way a real curses
+      * library keeps it in the current window.
+      *
+      * :PREF:-CURS-ATTR is this driver's own attribute encoding, not
+      * ncurses' real bit layout, since nothing else in this codebase
+      * defines the ncurses A_* constants:
+      *   bit 1 (VALUE 1) - bold
+      *   bit 2 (VALUE 2) - underline
+      *   bit 3 (VALUE 4) - reverse video
+      *   bit 4 (VALUE 8) - blink
+      ******************************************************************
+       01  :PREF:-CURS-STATE EXTERNAL.
+           02 :PREF:-CURS-ATTR            PIC 9(4) USAGE COMP VALUE 0.
+           02 :PREF:-CURS-BKGD            PIC 9(4) USAGE COMP VALUE 0.
+           02 :PREF:-CURS-VISIBILITY      PIC 9(1) USAGE COMP VALUE 1.
+           02 :PREF:-CURS-TIMEOUT-MS      PIC S9(8) USAGE COMP VALUE -1.
